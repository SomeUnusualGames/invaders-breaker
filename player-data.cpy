@@ -0,0 +1,43 @@
+       01 player-data.
+         78 PLAYER-WIDTH VALUE 75.
+         78 MIN-PLAYER-WIDTH VALUE 40.
+         78 MAX-PLAYER-WIDTH VALUE 150.
+         78 PLAYER-MOVEMENT VALUE 5.
+         78 INITIAL-PLAYER-X VALUE 440.
+         78 START-LIVES VALUE 3.
+         05 cur-player-width PIC 9(3) VALUE PLAYER-WIDTH.
+         05 player-right-edge PIC S9(3).
+         78 PADDLE-SIZE-FRAMES VALUE 600.
+         05 paddle-size-timer PIC 9(05) VALUE 0.
+         05 lives-remaining PIC 9 VALUE START-LIVES.
+         05 player-x PIC S9(3) VALUE INITIAL-PLAYER-X.
+         05 player-rect PIC S9(3).
+         05 player-a PIC 9(3) VALUE 255.
+         05 player-draw-x PIC S9(3).
+         05 player-draw-y PIC S9(3).
+         05 moving-key-1 PIC 9.
+         05 moving-key-2 PIC 9.
+         05 moving-key-3 PIC 9.
+         05 gp-connected PIC 9.
+         05 gp-axis-val USAGE COMP-1.
+         78 INITIAL-PLAYER2-X VALUE 680.
+         05 player2-x PIC S9(3) VALUE INITIAL-PLAYER2-X.
+         05 player2-rect PIC S9(3).
+         05 player2-a PIC 9(3) VALUE 255.
+         05 moving-key2-1 PIC 9.
+         05 control-scheme PIC 9 VALUE 1.
+           88 scheme-ad VALUE 1.
+           88 scheme-jl VALUE 2.
+         05 control-scheme-key PIC 9.
+         05 key-left-p1 PIC 9(3).
+         05 key-right-p1 PIC 9(3).
+         05 keybind-mode PIC 9 VALUE 0.
+           88 keybind-inactive VALUE 0.
+           88 keybind-wait-left VALUE 1.
+           88 keybind-wait-right VALUE 2.
+         05 keybind-scan-code PIC 9(3).
+         05 keybind-got-key PIC 9.
+         05 keybind-label-code PIC 9(3).
+         05 keybind-label PIC X(5).
+         05 keybind-label-p1-left PIC X(5).
+         05 keybind-label-p1-right PIC X(5).
