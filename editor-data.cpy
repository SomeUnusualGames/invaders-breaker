@@ -0,0 +1,10 @@
+       01 editor-data.
+         05 editor-pattern PIC X(75) VALUE ALL "1".
+         05 editor-cursor PIC 9(03) VALUE 1.
+         05 editor-level-num PIC 9(03) VALUE 1.
+         05 editor-key PIC 9.
+         05 ed-x PIC S9(3).
+         05 ed-y PIC S9(3).
+         05 ed-char PIC X(01).
+         05 editor-level-edit PIC ZZ9.
+         05 editor-hint-line PIC X(60).
