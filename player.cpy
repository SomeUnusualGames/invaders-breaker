@@ -1,48 +1,295 @@
        INIT-PLAYER.
+         MOVE PLAYER-WIDTH TO cur-player-width
+         MOVE 0 TO paddle-size-timer
          CALL "b_CreateRectangle" USING
-           BY VALUE player-x 550 PLAYER-WIDTH 10
+           BY VALUE player-x 550 cur-player-width 10
            RETURNING player-rect
+         END-CALL
+         CALL "b_CreateRectangle" USING
+           BY VALUE player2-x 550 cur-player-width 10
+           RETURNING player2-rect
+         END-CALL
+         PERFORM APPLY-KEY-BINDINGS.
+
+      * Called whenever cur-player-width changes (power-up pickup or
+      * expiry) to resize the live collision rectangle in place,
+      * matching how UPDATE-ENEMY repositions enemy-rect-list after
+      * cur-max-enemy/cur-line-max change.
+       RESIZE-PLAYER.
+         CALL "b_RectangleSetWidth" USING
+           BY VALUE player-rect cur-player-width
          END-CALL.
-       
+
+       UPDATE-PADDLE-SIZE.
+         IF paddle-size-timer > 0 THEN
+           SUBTRACT 1 FROM paddle-size-timer
+           IF paddle-size-timer EQUAL TO 0
+               AND cur-player-width NOT EQUAL TO PLAYER-WIDTH THEN
+             MOVE PLAYER-WIDTH TO cur-player-width
+             PERFORM RESIZE-PLAYER
+           END-IF
+         END-IF.
+
+      * key-left-p1/key-right-p1 are only defaulted here; once a
+      * player has captured a custom key (CAPTURE-KEY-BINDING) that
+      * choice is loaded straight from CONFIG.DAT by LOAD-CONFIG and
+      * this paragraph leaves it alone.
+       APPLY-KEY-BINDINGS.
+         IF key-left-p1 EQUAL TO 0 THEN
+           EVALUATE TRUE
+             WHEN scheme-jl
+               MOVE rl-key-j TO key-left-p1
+               MOVE rl-key-l TO key-right-p1
+             WHEN OTHER
+               MOVE rl-key-a TO key-left-p1
+               MOVE rl-key-d TO key-right-p1
+           END-EVALUATE
+         END-IF.
+
+      * Polls the lettered keys plus the arrow/space keys for the
+      * first one pressed this frame, the same one-key-at-a-time way
+      * INITIALS-SCREEN polls A-Z for the high-score entry letters -
+      * there is no generic "get any key" call in this tree.
+       SCAN-FOR-KEYPRESS.
+         MOVE 0 TO keybind-got-key
+         PERFORM VARYING keybind-scan-code FROM 65 BY 1
+         UNTIL keybind-scan-code > 90 OR keybind-got-key EQUAL TO 1
+           CALL "b_IsKeyPressed" USING
+             BY VALUE keybind-scan-code
+             RETURNING keybind-got-key
+           END-CALL
+         END-PERFORM
+         IF keybind-got-key EQUAL TO 0 THEN
+           MOVE rl-key-left TO keybind-scan-code
+           CALL "b_IsKeyPressed" USING
+             BY VALUE keybind-scan-code
+             RETURNING keybind-got-key
+           END-CALL
+         END-IF
+         IF keybind-got-key EQUAL TO 0 THEN
+           MOVE rl-key-right TO keybind-scan-code
+           CALL "b_IsKeyPressed" USING
+             BY VALUE keybind-scan-code
+             RETURNING keybind-got-key
+           END-CALL
+         END-IF
+         IF keybind-got-key EQUAL TO 0 THEN
+           MOVE rl-key-up TO keybind-scan-code
+           CALL "b_IsKeyPressed" USING
+             BY VALUE keybind-scan-code
+             RETURNING keybind-got-key
+           END-CALL
+         END-IF
+         IF keybind-got-key EQUAL TO 0 THEN
+           MOVE rl-key-down TO keybind-scan-code
+           CALL "b_IsKeyPressed" USING
+             BY VALUE keybind-scan-code
+             RETURNING keybind-got-key
+           END-CALL
+         END-IF
+         IF keybind-got-key EQUAL TO 0 THEN
+           MOVE rl-key-space TO keybind-scan-code
+           CALL "b_IsKeyPressed" USING
+             BY VALUE keybind-scan-code
+             RETURNING keybind-got-key
+           END-CALL
+         END-IF.
+
+      * Drives the idle-screen remap flow: waits for a key while
+      * KEYBIND-MODE says which action is being assigned, then stores
+      * it and advances to the next action (or back to idle once P1's
+      * move-right is captured, saving the pair to CONFIG.DAT).
+       CAPTURE-KEY-BINDING.
+         PERFORM SCAN-FOR-KEYPRESS
+         IF keybind-got-key EQUAL TO 1 THEN
+           IF keybind-wait-left THEN
+             MOVE keybind-scan-code TO key-left-p1
+             MOVE 2 TO keybind-mode
+           ELSE
+             MOVE keybind-scan-code TO key-right-p1
+             MOVE 0 TO keybind-mode
+             PERFORM SAVE-CONFIG
+           END-IF
+         END-IF.
+
+      * Turns a captured rl-key-* code into a short on-screen label,
+      * the way the initials screen turns a captured letter code back
+      * into a character with FUNCTION CHAR.
+       KEY-CODE-TO-LABEL.
+         MOVE SPACES TO keybind-label
+         EVALUATE keybind-label-code
+           WHEN rl-key-left
+             MOVE "Left" TO keybind-label
+           WHEN rl-key-right
+             MOVE "Right" TO keybind-label
+           WHEN rl-key-up
+             MOVE "Up" TO keybind-label
+           WHEN rl-key-down
+             MOVE "Down" TO keybind-label
+           WHEN rl-key-space
+             MOVE "Space" TO keybind-label
+           WHEN OTHER
+             MOVE FUNCTION CHAR(keybind-label-code)
+               TO keybind-label(1:1)
+         END-EVALUATE.
+
+       BUILD-KEYBIND-LABELS.
+         MOVE key-left-p1 TO keybind-label-code
+         PERFORM KEY-CODE-TO-LABEL
+         MOVE keybind-label TO keybind-label-p1-left
+         MOVE key-right-p1 TO keybind-label-code
+         PERFORM KEY-CODE-TO-LABEL
+         MOVE keybind-label TO keybind-label-p1-right.
+
        UPDATE-PLAYER-MOVEMENT.
-         IF game-restart THEN
+         IF NOT game-playing AND NOT game-idle THEN
+           NEXT SENTENCE
+         END-IF
+         IF replay-watching EQUAL TO 1 THEN
+           PERFORM PLAYBACK-PLAYER-MOVEMENT
            NEXT SENTENCE
          END-IF
          CALL "b_IsKeyDown" USING
-           BY VALUE rl-key-a
+           BY VALUE key-left-p1
            RETURNING moving-key-1
          END-CALL
-         CALL "b_IsKeyDown" USING
-           BY VALUE rl-key-left
-           RETURNING moving-key-2
-         END-CALL
-         IF moving-key-1 EQUALS 1 OR moving-key-2 EQUALS 1 THEN
+         MOVE 0 TO moving-key-2
+         IF two-player EQUAL TO 0 THEN
+           CALL "b_IsKeyDown" USING
+             BY VALUE rl-key-left
+             RETURNING moving-key-2
+           END-CALL
+         END-IF
+         PERFORM CHECK-GAMEPAD-MOVE-LEFT
+         IF moving-key-1 EQUAL TO 1 OR moving-key-2 EQUAL TO 1
+            OR moving-key-3 EQUAL TO 1 THEN
            SUBTRACT PLAYER-MOVEMENT FROM player-x
            CALL "b_RectangleSetX" USING BY VALUE player-rect player-x
          END-IF
          CALL "b_IsKeyDown" USING
-           BY VALUE rl-key-d
+           BY VALUE key-right-p1
            RETURNING moving-key-1
          END-CALL
+         MOVE 0 TO moving-key-2
+         IF two-player EQUAL TO 0 THEN
+           CALL "b_IsKeyDown" USING
+             BY VALUE rl-key-right
+             RETURNING moving-key-2
+           END-CALL
+         END-IF
+         PERFORM CHECK-GAMEPAD-MOVE-RIGHT
+         IF moving-key-1 EQUAL TO 1 OR moving-key-2 EQUAL TO 1
+            OR moving-key-3 EQUAL TO 1 THEN
+           ADD PLAYER-MOVEMENT TO player-x
+           COMPUTE player-right-edge = 960 - cur-player-width
+           IF player-x GREATER THAN player-right-edge THEN
+             MOVE player-right-edge TO player-x
+           END-IF
+           CALL "b_RectangleSetX" USING BY VALUE player-rect player-x
+         END-IF
+         IF replay-recording EQUAL TO 1 THEN
+           PERFORM RECORD-REPLAY-FRAME
+         END-IF.
+
+      * Drives the paddle from the recorded replay table instead of
+      * live input, the same way RUN-ATTRACT-DEMO drives it from a
+      * scripted back-and-forth sweep.
+       PLAYBACK-PLAYER-MOVEMENT.
+         IF replay-playback-i < replay-frame-count THEN
+           ADD 1 TO replay-playback-i
+           MOVE rpt-player-x(replay-playback-i) TO player-x
+           CALL "b_RectangleSetX" USING BY VALUE player-rect player-x
+         END-IF.
+
+       RECORD-REPLAY-FRAME.
+         IF replay-frame-count < MAX-REPLAY-FRAMES THEN
+           ADD 1 TO replay-frame-count
+           MOVE player-x TO rpt-player-x(replay-frame-count)
+         END-IF.
+
+       CHECK-GAMEPAD-MOVE-LEFT.
+         MOVE 0 TO moving-key-3
+         CALL "b_IsGamepadAvailable" USING BY VALUE
+           rl-gamepad-1
+           RETURNING gp-connected
+         END-CALL
+         IF gp-connected EQUAL TO 1 THEN
+           CALL "b_IsGamepadButtonDown" USING BY VALUE
+             rl-gamepad-1 rl-gp-dpad-left
+             RETURNING moving-key-3
+           END-CALL
+           IF moving-key-3 EQUAL TO 0 THEN
+             CALL "b_GetGamepadAxisMovement" USING BY VALUE
+               rl-gamepad-1 rl-gp-axis-left-x
+               RETURNING gp-axis-val
+             END-CALL
+             IF gp-axis-val < (0 - rl-gp-axis-deadzone) THEN
+               MOVE 1 TO moving-key-3
+             END-IF
+           END-IF
+         END-IF.
+
+       CHECK-GAMEPAD-MOVE-RIGHT.
+         MOVE 0 TO moving-key-3
+         CALL "b_IsGamepadAvailable" USING BY VALUE
+           rl-gamepad-1
+           RETURNING gp-connected
+         END-CALL
+         IF gp-connected EQUAL TO 1 THEN
+           CALL "b_IsGamepadButtonDown" USING BY VALUE
+             rl-gamepad-1 rl-gp-dpad-right
+             RETURNING moving-key-3
+           END-CALL
+           IF moving-key-3 EQUAL TO 0 THEN
+             CALL "b_GetGamepadAxisMovement" USING BY VALUE
+               rl-gamepad-1 rl-gp-axis-left-x
+               RETURNING gp-axis-val
+             END-CALL
+             IF gp-axis-val > rl-gp-axis-deadzone THEN
+               MOVE 1 TO moving-key-3
+             END-IF
+           END-IF
+         END-IF.
+
+       UPDATE-PLAYER-2-MOVEMENT.
+         IF two-player EQUAL TO 0 OR NOT game-playing THEN
+           NEXT SENTENCE
+         END-IF
+         CALL "b_IsKeyDown" USING
+           BY VALUE rl-key-left
+           RETURNING moving-key2-1
+         END-CALL
+         IF moving-key2-1 EQUAL TO 1 THEN
+           SUBTRACT PLAYER-MOVEMENT FROM player2-x
+           CALL "b_RectangleSetX" USING BY VALUE player2-rect player2-x
+         END-IF
          CALL "b_IsKeyDown" USING
            BY VALUE rl-key-right
-           RETURNING moving-key-2
+           RETURNING moving-key2-1
          END-CALL
-         IF moving-key-1 EQUALS 1 OR moving-key-2 EQUALS 1 THEN
-           ADD PLAYER-MOVEMENT TO player-x
-           IF player-x GREATER THAN 885 THEN
-             MOVE 885 TO player-x
+         IF moving-key2-1 EQUAL TO 1 THEN
+           ADD PLAYER-MOVEMENT TO player2-x
+           IF player2-x GREATER THAN 885 THEN
+             MOVE 885 TO player2-x
            END-IF
-           CALL "b_RectangleSetX" USING BY VALUE player-rect player-x
+           CALL "b_RectangleSetX" USING BY VALUE player2-rect player2-x
          END-IF.
 
        DRAW-PLAYER.
          IF game-restart AND player-a GREATER THAN 0 THEN
            SUBTRACT 5 FROM player-a
          END-IF
+         COMPUTE player-draw-x = player-x + shake-dx
+         COMPUTE player-draw-y = 550 + shake-dy
+         CALL "b_RectangleSetXY" USING
+           BY VALUE player-rect player-draw-x player-draw-y
+         END-CALL
          CALL "b_DrawRectangleRec" USING
            BY VALUE player-rect 255 255 255 player-a
          END-CALL
+         CALL "b_RectangleSetXY" USING
+           BY VALUE player-rect player-x 550
+         END-CALL
          >>IF DEBUG = 1
          CALL "b_DrawRectangle" USING
            BY VALUE player-x 550 75 10 120 0 120 player-a
@@ -55,3 +302,22 @@
          END-CALL
          >>END-IF
          .
+
+       DRAW-PLAYER-2.
+         IF two-player EQUAL TO 0 THEN
+           NEXT SENTENCE
+         END-IF
+         IF game-restart AND player2-a GREATER THAN 0 THEN
+           SUBTRACT 5 FROM player2-a
+         END-IF
+         COMPUTE player-draw-x = player2-x + shake-dx
+         COMPUTE player-draw-y = 550 + shake-dy
+         CALL "b_RectangleSetXY" USING
+           BY VALUE player2-rect player-draw-x player-draw-y
+         END-CALL
+         CALL "b_DrawRectangleRec" USING
+           BY VALUE player2-rect 100 200 255 player2-a
+         END-CALL
+         CALL "b_RectangleSetXY" USING
+           BY VALUE player2-rect player2-x 550
+         END-CALL.
