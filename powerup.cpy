@@ -0,0 +1,153 @@
+       RESTART-POWERUPS.
+         PERFORM VARYING powerup-i FROM 1 BY 1
+         UNTIL powerup-i > MAX-POWERUP
+           MOVE 0 TO powerup-rect-list(powerup-i)
+         END-PERFORM.
+
+       SPAWN-POWERUP.
+         COMPUTE powerup-roll = FUNCTION RANDOM() * 100
+         IF powerup-roll < POWERUP-DROP-PCT THEN
+           PERFORM VARYING powerup-i FROM 1 BY 1
+           UNTIL powerup-i > MAX-POWERUP
+             IF powerup-rect-list(powerup-i) LESS OR EQUAL TO 0 THEN
+               CALL "b_CreateRectangle" USING
+                 BY VALUE brick-x brick-y POWERUP-WIDTH POWERUP-HEIGHT
+                 RETURNING powerup-rect-list(powerup-i)
+               END-CALL
+               COMPUTE powerup-roll = FUNCTION RANDOM() * 5
+               EVALUATE TRUE
+                 WHEN powerup-roll < 1
+                   MOVE 1 TO powerup-type(powerup-i)
+                 WHEN powerup-roll < 2
+                   MOVE 2 TO powerup-type(powerup-i)
+                 WHEN powerup-roll < 3
+                   MOVE 3 TO powerup-type(powerup-i)
+                 WHEN powerup-roll < 4
+                   MOVE 4 TO powerup-type(powerup-i)
+                 WHEN OTHER
+                   MOVE 5 TO powerup-type(powerup-i)
+               END-EVALUATE
+               MOVE MAX-POWERUP TO powerup-i
+             END-IF
+           END-PERFORM
+         END-IF.
+
+       UPDATE-POWERUPS.
+         IF NOT game-playing THEN
+           NEXT SENTENCE
+         END-IF
+         PERFORM VARYING powerup-i FROM 1 BY 1
+         UNTIL powerup-i > MAX-POWERUP
+           IF powerup-rect-list(powerup-i) GREATER THAN 0 THEN
+             CALL "b_RectangleGetX" USING BY VALUE
+               powerup-rect-list(powerup-i)
+               RETURNING powerup-x
+             END-CALL
+             CALL "b_RectangleGetY" USING BY VALUE
+               powerup-rect-list(powerup-i)
+               RETURNING powerup-y
+             END-CALL
+             CALL "b_CheckCollisionRecs2" USING BY VALUE
+               player-rect powerup-x powerup-y
+               POWERUP-WIDTH POWERUP-HEIGHT
+               RETURNING powerup-collide
+             END-CALL
+             IF powerup-collide EQUAL TO 1 THEN
+               PERFORM APPLY-POWERUP-EFFECT
+               MOVE 0 TO powerup-rect-list(powerup-i)
+             ELSE
+               ADD POWERUP-SPEED TO powerup-y
+               IF powerup-y GREATER THAN 650 THEN
+                 MOVE 0 TO powerup-rect-list(powerup-i)
+               ELSE
+                 CALL "b_RectangleSetXY" USING BY VALUE
+                   powerup-rect-list(powerup-i) powerup-x powerup-y
+                 END-CALL
+               END-IF
+             END-IF
+           END-IF
+         END-PERFORM.
+
+       APPLY-POWERUP-EFFECT.
+         EVALUATE powerup-type(powerup-i)
+           WHEN 1
+             IF lives-remaining LESS THAN 9 THEN
+               ADD 1 TO lives-remaining
+             END-IF
+           WHEN 2
+             COMPUTE enemy-points = 50 * (combo-count + 1)
+             ADD enemy-points TO score
+           WHEN 3
+             IF ball-active(2) EQUAL TO 0 THEN
+               MOVE 1 TO ball-active(2)
+               MOVE ball-x(1) TO ball-x(2)
+               MOVE ball-y(1) TO ball-y(2)
+               COMPUTE ball-speed-x(2) = 0 - ball-speed-x(1)
+               MOVE ball-speed-y(1) TO ball-speed-y(2)
+             END-IF
+           WHEN 4
+             IF cur-player-width NOT EQUAL TO MAX-PLAYER-WIDTH THEN
+               ADD 25 TO cur-player-width
+               IF cur-player-width > MAX-PLAYER-WIDTH THEN
+                 MOVE MAX-PLAYER-WIDTH TO cur-player-width
+               END-IF
+               PERFORM RESIZE-PLAYER
+             END-IF
+             MOVE PADDLE-SIZE-FRAMES TO paddle-size-timer
+           WHEN 5
+             IF cur-player-width NOT EQUAL TO MIN-PLAYER-WIDTH THEN
+               SUBTRACT 25 FROM cur-player-width
+               IF cur-player-width < MIN-PLAYER-WIDTH THEN
+                 MOVE MIN-PLAYER-WIDTH TO cur-player-width
+               END-IF
+               PERFORM RESIZE-PLAYER
+             END-IF
+             MOVE PADDLE-SIZE-FRAMES TO paddle-size-timer
+         END-EVALUATE.
+
+       DRAW-POWERUPS.
+         PERFORM VARYING powerup-i FROM 1 BY 1
+         UNTIL powerup-i > MAX-POWERUP
+           IF powerup-rect-list(powerup-i) GREATER THAN 0 THEN
+             CALL "b_RectangleGetX" USING
+               BY VALUE powerup-rect-list(powerup-i)
+               RETURNING powerup-x
+             END-CALL
+             CALL "b_RectangleGetY" USING
+               BY VALUE powerup-rect-list(powerup-i)
+               RETURNING powerup-y
+             END-CALL
+             COMPUTE powerup-draw-x = powerup-x + shake-dx
+             COMPUTE powerup-draw-y = powerup-y + shake-dy
+             CALL "b_RectangleSetXY" USING
+               BY VALUE powerup-rect-list(powerup-i)
+               powerup-draw-x powerup-draw-y
+             END-CALL
+             EVALUATE powerup-type(powerup-i)
+               WHEN 1
+                 CALL "b_DrawRectangleRec" USING
+                   BY VALUE powerup-rect-list(powerup-i) 0 255 0 255
+                 END-CALL
+               WHEN 2
+                 CALL "b_DrawRectangleRec" USING
+                   BY VALUE powerup-rect-list(powerup-i) 255 215 0 255
+                 END-CALL
+               WHEN 3
+                 CALL "b_DrawRectangleRec" USING
+                   BY VALUE powerup-rect-list(powerup-i) 0 200 255 255
+                 END-CALL
+               WHEN 4
+                 CALL "b_DrawRectangleRec" USING
+                   BY VALUE powerup-rect-list(powerup-i) 180 0 255 255
+                 END-CALL
+               WHEN 5
+                 CALL "b_DrawRectangleRec" USING
+                   BY VALUE powerup-rect-list(powerup-i) 255 100 0 255
+                 END-CALL
+             END-EVALUATE
+             CALL "b_RectangleSetXY" USING
+               BY VALUE powerup-rect-list(powerup-i)
+               powerup-x powerup-y
+             END-CALL
+           END-IF
+         END-PERFORM.
