@@ -1,14 +1,22 @@
        01 ball-data.
          78 MAX-SPEED VALUE 3.
+         05 cur-max-speed USAGE COMP-1 VALUE 3.
+         78 INITIAL-BALL-X VALUE 360.
+         78 INITIAL-BALL-Y VALUE 545.
+         78 MAX-BALL VALUE 2.
          05 state-idle PIC 9 VALUE 1.
          05 ball-collide PIC 9 VALUE 0.
          05 distance-paddle PIC S9(3).
-         05 ball-x PIC S9(3) VALUE 360.
-         05 ball-y PIC S9(3) VALUE 545.
+         05 ball-idx PIC 9(3).
+         05 ball-active PIC 9 OCCURS MAX-BALL TIMES VALUE 0.
+         05 ball-x PIC S9(3) OCCURS MAX-BALL TIMES VALUE INITIAL-BALL-X.
+         05 ball-y PIC S9(3) OCCURS MAX-BALL TIMES VALUE INITIAL-BALL-Y.
+         05 ball-speed-x USAGE COMP-1 OCCURS MAX-BALL TIMES.
+         05 ball-speed-y USAGE COMP-1 OCCURS MAX-BALL TIMES.
          05 new-ball-x PIC S9(3).
          05 new-ball-y PIC S9(3).
-         05 ball-speed-x USAGE COMP-1 VALUE 3.
-         05 ball-speed-y USAGE COMP-1 VALUE -3.
+         05 ball-draw-x PIC S9(3).
+         05 ball-draw-y PIC S9(3).
          05 ball-radius USAGE COMP-1 VALUE 4.
          05 ball-offset USAGE COMP-1.
          05 ball-factor USAGE COMP-1.
@@ -17,3 +25,11 @@
          05 brick-y PIC S9(3).
          05 brick-right PIC S9(3).
          05 brick-bottom PIC S9(3).
+         05 combo-count PIC 9(3) VALUE 0.
+         05 any-ball-active PIC 9 VALUE 1.
+         78 MAX-TRAIL VALUE 6.
+         05 trail-i PIC 9(2).
+         05 trail-alpha PIC S9(3).
+         05 trail-data OCCURS MAX-BALL TIMES.
+           10 trail-x PIC S9(3) OCCURS MAX-TRAIL TIMES VALUE 0.
+           10 trail-y PIC S9(3) OCCURS MAX-TRAIL TIMES VALUE 0.
