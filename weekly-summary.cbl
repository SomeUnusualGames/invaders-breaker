@@ -0,0 +1,259 @@
+      * Compile and run on Windows:
+      * cobc -xj weekly-summary.cbl
+      * Reads DAILY-TOTALS.DAT, SESSION-LOG.DAT, LEVEL-STATS.DAT,
+      * and HISCORE.DAT and writes one consolidated text report,
+      * the same read-only-companion-program shape as csv-export.
+      * SESSION-LOG.DAT carries no date field (only start=HHMMSS),
+      * so "busiest hour" and "total plays" are read across the
+      * whole log rather than a strict trailing-seven-day window;
+      * DAILY-TOTALS.DAT is likewise only ever the current day's
+      * row (SAVE-DAILY-TOTALS always OPENs OUTPUT rather than
+      * EXTEND, so DAILY-TOTALS.DAT only ever holds the current
+      * day's row), so it supplies the "today" line rather than a
+      * week of history.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WEEKLY-SUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT HISCORE-FILE ASSIGN TO "HISCORE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS hs-rank
+           FILE STATUS IS hiscore-status.
+         SELECT SESSION-LOG-FILE ASSIGN TO "SESSION-LOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS session-log-status.
+         SELECT DAILY-TOTALS-FILE ASSIGN TO "DAILY-TOTALS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS daily-totals-status.
+         SELECT LEVEL-STATS-FILE ASSIGN TO "LEVEL-STATS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS level-stats-status.
+         SELECT WEEKLY-SUMMARY-FILE ASSIGN TO "WEEKLY-SUMMARY.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS weekly-summary-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISCORE-FILE.
+         COPY hiscore-record.
+       FD SESSION-LOG-FILE.
+         COPY session-log-record.
+       FD DAILY-TOTALS-FILE.
+         COPY daily-totals-record.
+       FD LEVEL-STATS-FILE.
+         COPY level-stats-record.
+       FD WEEKLY-SUMMARY-FILE.
+         01 WEEKLY-SUMMARY-RECORD PIC X(60).
+       WORKING-STORAGE SECTION.
+         COPY hiscore-data.
+         COPY level-stats-data.
+         05 session-log-status PIC X(02) VALUE "00".
+         05 daily-totals-status PIC X(02) VALUE "00".
+         05 weekly-summary-status PIC X(02) VALUE "00".
+         05 report-line PIC X(60).
+         78 MAX-UNIQUE-SCORERS VALUE 10.
+         05 ws-i PIC 9(03).
+         05 ws-j PIC 9(03).
+         05 ws-unique-count PIC 9(03) VALUE 0.
+         05 ws-seen-initials OCCURS MAX-UNIQUE-SCORERS TIMES
+            PIC X(03) VALUE SPACES.
+         05 ws-already-seen PIC 9.
+         05 session-eof PIC 9 VALUE 0.
+         05 ws-total-plays PIC 9(07) VALUE 0.
+         05 SL-WORK PIC X(80).
+         05 SL-PARSED REDEFINES SL-WORK.
+           10 FILLER PIC X(06).
+           10 sl-start PIC X(06).
+           10 sl-hour REDEFINES sl-start PIC X(02).
+           10 FILLER PIC X(09).
+           10 sl-outcome PIC X(04).
+           10 FILLER PIC X(07).
+           10 sl-level PIC X(03).
+           10 FILLER PIC X(07).
+           10 sl-score PIC X(06).
+           10 FILLER PIC X(10).
+           10 sl-duration PIC X(05).
+           10 FILLER PIC X(01).
+           10 FILLER PIC X(16).
+         78 HOURS-IN-DAY VALUE 24.
+         05 ws-hour-num PIC 9(02).
+         05 ws-hour-counts OCCURS HOURS-IN-DAY TIMES
+            PIC 9(07) VALUE 0.
+         05 ws-busiest-hour PIC 9(02) VALUE 0.
+         05 ws-busiest-count PIC 9(07) VALUE 0.
+         05 ws-hardest-level PIC 9(03) VALUE 0.
+         05 ws-hardest-rate PIC 9(03)V9(02) VALUE 100.00.
+         05 ws-level-attempts PIC 9(05).
+         05 ws-level-rate PIC 9(03)V9(02).
+         05 ws-hour-edit PIC Z9.
+         05 ws-count-edit PIC ZZZZZZ9.
+         05 ws-level-edit PIC ZZ9.
+         05 ws-rate-edit PIC ZZ9.99.
+         05 ws-today-started-edit PIC ZZZZ9.
+         05 ws-today-completed-edit PIC ZZZZ9.
+         05 ws-total-plays-edit PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+         OPEN OUTPUT WEEKLY-SUMMARY-FILE
+         PERFORM 1000-WRITE-HEADER
+         PERFORM 2000-SUMMARIZE-TODAY
+         PERFORM 3000-SUMMARIZE-SESSION-LOG
+         PERFORM 4000-SUMMARIZE-HISCORES
+         PERFORM 5000-SUMMARIZE-LEVEL-STATS
+         CLOSE WEEKLY-SUMMARY-FILE
+         STOP RUN.
+
+       1000-WRITE-HEADER.
+         MOVE "WEEKLY SHOP SUMMARY" TO report-line
+         WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+         MOVE ALL "-" TO report-line
+         WRITE WEEKLY-SUMMARY-RECORD FROM report-line.
+
+       2000-SUMMARIZE-TODAY.
+         OPEN INPUT DAILY-TOTALS-FILE
+         IF daily-totals-status NOT EQUAL TO "00" THEN
+           MOVE "Today: no DAILY-TOTALS.DAT yet" TO report-line
+           WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+           GO TO 2000-EXIT
+         END-IF
+         READ DAILY-TOTALS-FILE NEXT RECORD
+           AT END
+             MOVE "Today: no plays recorded yet" TO report-line
+             WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+           NOT AT END
+             MOVE dt-games-started TO ws-today-started-edit
+             MOVE dt-games-completed TO ws-today-completed-edit
+             MOVE SPACES TO report-line
+             STRING "Today (" dt-date "): " DELIMITED BY SIZE
+               FUNCTION TRIM(ws-today-started-edit) " started, "
+               FUNCTION TRIM(ws-today-completed-edit) " completed"
+               DELIMITED BY SIZE INTO report-line
+             WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+         END-READ
+         CLOSE DAILY-TOTALS-FILE.
+       2000-EXIT.
+         EXIT.
+
+       3000-SUMMARIZE-SESSION-LOG.
+         OPEN INPUT SESSION-LOG-FILE
+         IF session-log-status NOT EQUAL TO "00" THEN
+           MOVE "No SESSION-LOG.DAT to summarize" TO report-line
+           WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+           GO TO 3000-EXIT
+         END-IF
+         MOVE 0 TO session-eof
+         PERFORM UNTIL session-eof EQUAL TO 1
+           READ SESSION-LOG-FILE NEXT RECORD INTO SL-WORK
+             AT END
+               MOVE 1 TO session-eof
+             NOT AT END
+               ADD 1 TO ws-total-plays
+               MOVE sl-hour TO ws-hour-num
+               ADD 1 TO ws-hour-counts(ws-hour-num + 1)
+           END-READ
+         END-PERFORM
+         CLOSE SESSION-LOG-FILE
+         MOVE ws-total-plays TO ws-total-plays-edit
+         MOVE SPACES TO report-line
+         STRING "Total plays logged: " DELIMITED BY SIZE
+           FUNCTION TRIM(ws-total-plays-edit)
+           DELIMITED BY SIZE INTO report-line
+         WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+         PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i > HOURS-IN-DAY
+           IF ws-hour-counts(ws-i) GREATER THAN ws-busiest-count THEN
+             MOVE ws-hour-counts(ws-i) TO ws-busiest-count
+             COMPUTE ws-busiest-hour = ws-i - 1
+           END-IF
+         END-PERFORM
+         IF ws-busiest-count GREATER THAN 0 THEN
+           MOVE ws-busiest-hour TO ws-hour-edit
+           MOVE ws-busiest-count TO ws-count-edit
+           MOVE SPACES TO report-line
+           STRING "Busiest hour: " DELIMITED BY SIZE
+             FUNCTION TRIM(ws-hour-edit) ":00 (" DELIMITED BY SIZE
+             FUNCTION TRIM(ws-count-edit) " plays)"
+             DELIMITED BY SIZE INTO report-line
+           WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+         END-IF.
+       3000-EXIT.
+         EXIT.
+
+       4000-SUMMARIZE-HISCORES.
+         OPEN INPUT HISCORE-FILE
+         IF hiscore-status NOT EQUAL TO "00" THEN
+           MOVE "No HISCORE.DAT to summarize" TO report-line
+           WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+           GO TO 4000-EXIT
+         END-IF
+         PERFORM VARYING hs-i FROM 1 BY 1 UNTIL hs-i > MAX-HISCORES
+           READ HISCORE-FILE NEXT RECORD
+             AT END
+               MOVE MAX-HISCORES TO hs-i
+             NOT AT END
+               MOVE 0 TO ws-already-seen
+               PERFORM VARYING ws-j FROM 1 BY 1
+               UNTIL ws-j > ws-unique-count
+                 IF ws-seen-initials(ws-j) EQUAL TO hs-initials THEN
+                   MOVE 1 TO ws-already-seen
+                   MOVE ws-unique-count TO ws-j
+                 END-IF
+               END-PERFORM
+               IF ws-already-seen EQUAL TO 0 THEN
+                 ADD 1 TO ws-unique-count
+                 MOVE hs-initials TO ws-seen-initials(ws-unique-count)
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE HISCORE-FILE
+         MOVE ws-unique-count TO ws-count-edit
+         MOVE SPACES TO report-line
+         STRING "Unique high-scorers: " DELIMITED BY SIZE
+           FUNCTION TRIM(ws-count-edit)
+           DELIMITED BY SIZE INTO report-line
+         WRITE WEEKLY-SUMMARY-RECORD FROM report-line.
+       4000-EXIT.
+         EXIT.
+
+       5000-SUMMARIZE-LEVEL-STATS.
+         OPEN INPUT LEVEL-STATS-FILE
+         IF level-stats-status NOT EQUAL TO "00" THEN
+           MOVE "No LEVEL-STATS.DAT to summarize" TO report-line
+           WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+           GO TO 5000-EXIT
+         END-IF
+         PERFORM VARYING ls-i FROM 1 BY 1 UNTIL ls-i > MAX-LEVEL-STATS
+           READ LEVEL-STATS-FILE
+             AT END
+               MOVE MAX-LEVEL-STATS TO ls-i
+             NOT AT END
+               COMPUTE ws-level-attempts =
+                 lsr-wins + lsr-losses
+               IF ws-level-attempts GREATER THAN 0 THEN
+                 COMPUTE ws-level-rate ROUNDED =
+                   (lsr-wins / ws-level-attempts) * 100
+                 IF ws-level-rate LESS THAN ws-hardest-rate THEN
+                   MOVE ws-level-rate TO ws-hardest-rate
+                   MOVE lsr-level TO ws-hardest-level
+                 END-IF
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE LEVEL-STATS-FILE
+         IF ws-hardest-level EQUAL TO 0 THEN
+           MOVE "Hardest level by win rate: not enough data" TO
+             report-line
+           WRITE WEEKLY-SUMMARY-RECORD FROM report-line
+           GO TO 5000-EXIT
+         END-IF
+         MOVE ws-hardest-level TO ws-level-edit
+         MOVE ws-hardest-rate TO ws-rate-edit
+         MOVE SPACES TO report-line
+         STRING "Hardest level by win rate: Level " DELIMITED BY SIZE
+           FUNCTION TRIM(ws-level-edit) " (" DELIMITED BY SIZE
+           FUNCTION TRIM(ws-rate-edit) "% wins)"
+           DELIMITED BY SIZE INTO report-line
+         WRITE WEEKLY-SUMMARY-RECORD FROM report-line.
+       5000-EXIT.
+         EXIT.
+       END PROGRAM WEEKLY-SUMMARY.
