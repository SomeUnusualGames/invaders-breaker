@@ -0,0 +1,52 @@
+       INIT-SHIELDS.
+         MOVE 150 TO shield-x
+         PERFORM VARYING shield-i FROM 1 BY 1
+         UNTIL shield-i > SHIELD-COUNT
+           CALL "b_CreateRectangle" USING
+             BY VALUE shield-x SHIELD-Y SHIELD-WIDTH SHIELD-HEIGHT
+             RETURNING shield-rect-list(shield-i)
+           END-CALL
+           MOVE SHIELD-MAX-HP TO shield-hp(shield-i)
+           ADD 300 TO shield-x
+         END-PERFORM.
+
+       DAMAGE-SHIELD.
+         SUBTRACT 1 FROM shield-hp(shield-i)
+         IF shield-hp(shield-i) LESS OR EQUAL TO 0 THEN
+           MOVE -1 TO shield-rect-list(shield-i)
+         END-IF.
+
+       DRAW-SHIELDS.
+         PERFORM VARYING shield-i FROM 1 BY 1
+         UNTIL shield-i > SHIELD-COUNT
+           IF shield-rect-list(shield-i) GREATER THAN 0 THEN
+             CALL "b_RectangleGetX" USING
+               BY VALUE shield-rect-list(shield-i)
+               RETURNING shield-x
+             END-CALL
+             COMPUTE shield-draw-x = shield-x + shake-dx
+             COMPUTE shield-draw-y = SHIELD-Y + shake-dy
+             CALL "b_RectangleSetXY" USING
+               BY VALUE shield-rect-list(shield-i)
+               shield-draw-x shield-draw-y
+             END-CALL
+             EVALUATE shield-hp(shield-i)
+               WHEN 3
+                 CALL "b_DrawRectangleRec" USING
+                   BY VALUE shield-rect-list(shield-i) 0 200 0 255
+                 END-CALL
+               WHEN 2
+                 CALL "b_DrawRectangleRec" USING
+                   BY VALUE shield-rect-list(shield-i) 200 200 0 255
+                 END-CALL
+               WHEN OTHER
+                 CALL "b_DrawRectangleRec" USING
+                   BY VALUE shield-rect-list(shield-i) 200 80 0 255
+                 END-CALL
+             END-EVALUATE
+             CALL "b_RectangleSetXY" USING
+               BY VALUE shield-rect-list(shield-i)
+               shield-x SHIELD-Y
+             END-CALL
+           END-IF
+         END-PERFORM.
