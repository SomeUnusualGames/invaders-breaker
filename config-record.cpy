@@ -0,0 +1,11 @@
+       01 CONFIG-RECORD.
+         05 cfg-difficulty PIC 9(01).
+         05 cfg-control-scheme PIC 9(01).
+         05 cfg-two-player PIC 9(01).
+         05 cfg-volume PIC 9(02).
+         05 cfg-colorblind PIC 9(01).
+         05 cfg-max-enemy PIC 9(03).
+         05 cfg-line-max PIC 9(03).
+         05 cfg-cabinet-id PIC X(06).
+         05 cfg-key-left PIC 9(03).
+         05 cfg-key-right PIC 9(03).
