@@ -0,0 +1,7 @@
+       01 background-data.
+         78 MAX-DOTS VALUE 150.
+         05 dot-i PIC 9(3).
+         05 dot-x PIC 9(3) OCCURS MAX-DOTS TIMES.
+         05 dot-y PIC 9(3) OCCURS MAX-DOTS TIMES.
+         05 dot-draw-x PIC S9(4).
+         05 dot-draw-y PIC S9(4).
