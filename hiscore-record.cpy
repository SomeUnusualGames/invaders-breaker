@@ -0,0 +1,6 @@
+       01 HISCORE-RECORD.
+         05 hs-rank PIC 9(02).
+         05 hs-initials PIC X(03).
+         05 hs-score PIC 9(06).
+         05 hs-level PIC 9(03).
+         05 hs-best-time PIC 9(05)V9(02).
