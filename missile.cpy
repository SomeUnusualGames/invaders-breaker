@@ -4,29 +4,84 @@
          END-IF
          PERFORM VARYING missile-i FROM 1 BY 1
          UNTIL missile-i > MAX-MISSILE
-           CALL "b_CheckCollisionRecs2" USING BY VALUE
-             player-rect m-x(missile-i) m-y(missile-i) 2 30
-             RETURNING hit-player
-           END-CALL
-           IF hit-player EQUALS 1 THEN
-             MOVE 3 TO game-state
-             MOVE 0 TO m-x(missile-i)
-             MOVE 0 TO m-y(missile-i)
-             NEXT SENTENCE
-           END-IF
-           IF m-y(missile-i) GREATER THAN 0 AND LESS THAN 650 THEN
-             ADD 5 TO m-y(missile-i)
-           ELSE
-             IF m-y(missile-i) GREATER OR EQUAL TO 650 THEN
-               MOVE 0 TO m-y(missile-i)
+           PERFORM GET-MISSILE-DIMS
+           MOVE 0 TO shield-absorbed
+           MOVE 0 TO hit-player
+           PERFORM VARYING shield-i FROM 1 BY 1
+           UNTIL shield-i > SHIELD-COUNT
+             IF shield-rect-list(shield-i) GREATER THAN 0 THEN
+               CALL "b_CheckCollisionRecs2" USING BY VALUE
+                 shield-rect-list(shield-i)
+                 m-x(missile-i) m-y(missile-i)
+                 missile-width MISSILE-HEIGHT
+                 RETURNING shield-collide
+               END-CALL
+               IF shield-collide EQUAL TO 1 THEN
+                 PERFORM DAMAGE-SHIELD
+                 MOVE 0 TO m-x(missile-i)
+                 MOVE 0 TO m-y(missile-i)
+                 MOVE 1 TO shield-absorbed
+                 MOVE SHIELD-COUNT TO shield-i
+               END-IF
+             END-IF
+           END-PERFORM
+           IF shield-absorbed EQUAL TO 0 THEN
+             CALL "b_CheckCollisionRecs2" USING BY VALUE
+               player-rect m-x(missile-i) m-y(missile-i)
+               missile-width MISSILE-HEIGHT
+               RETURNING hit-player
+             END-CALL
+             IF hit-player EQUAL TO 1 THEN
+               IF sfx-hit NOT EQUAL TO -1 THEN
+                 CALL "b_PlaySound" USING BY VALUE sfx-hit
+               END-IF
+               PERFORM TRIGGER-SHAKE
+               MOVE 255 TO flash-r
+               MOVE 0 TO flash-g
+               MOVE 0 TO flash-b
+               PERFORM TRIGGER-FLASH
+               PERFORM HANDLE-MISS
                MOVE 0 TO m-x(missile-i)
+               MOVE 0 TO m-y(missile-i)
+             ELSE
+               IF two-player EQUAL TO 1 THEN
+                 CALL "b_CheckCollisionRecs2" USING BY VALUE
+                   player2-rect m-x(missile-i) m-y(missile-i)
+                   missile-width MISSILE-HEIGHT
+                   RETURNING hit-player
+                 END-CALL
+                 IF hit-player EQUAL TO 1 THEN
+                   IF sfx-hit NOT EQUAL TO -1 THEN
+                     CALL "b_PlaySound" USING BY VALUE sfx-hit
+                   END-IF
+                   PERFORM TRIGGER-SHAKE
+                   MOVE 255 TO flash-r
+                   MOVE 0 TO flash-g
+                   MOVE 0 TO flash-b
+                   PERFORM TRIGGER-FLASH
+                   PERFORM HANDLE-MISS
+                   MOVE 0 TO m-x(missile-i)
+                   MOVE 0 TO m-y(missile-i)
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           IF shield-absorbed EQUAL TO 0 AND hit-player EQUAL TO 0 THEN
+             IF m-y(missile-i) GREATER THAN 0 AND LESS THAN 650 THEN
+               ADD missile-speed TO m-y(missile-i)
+             ELSE
+               IF m-y(missile-i) GREATER OR EQUAL TO 650 THEN
+                 MOVE 0 TO m-y(missile-i)
+                 MOVE 0 TO m-x(missile-i)
+               END-IF
              END-IF
            END-IF
          END-PERFORM
          SUBTRACT 0.1 FROM shoot-timer
          IF shoot-timer LESS OR EQUAL TO 0 THEN
            COMPUTE shoot-timer =
-             7 + (FUNCTION RANDOM() * (enemy-count / 2))
+             cur-shoot-base + wave-fire-bonus +
+             (FUNCTION RANDOM() * (enemy-count / cur-shoot-divisor))
            END-COMPUTE
            PERFORM VARYING enemy-i FROM 1 BY 1
            UNTIL enemy-i > MAX-ENEMY
@@ -46,13 +101,27 @@
          END-PERFORM.
 
        INSERT-MISSILE.
+         MOVE 0 TO curr-m
          PERFORM VARYING missile-i FROM 1 BY 1
          UNTIL missile-i > MAX-MISSILE
-           IF m-x(missile-i) EQUALS 0 THEN
+           IF m-x(missile-i) EQUAL TO 0 THEN
              MOVE missile-i TO curr-m
              MOVE MAX-MISSILE TO missile-i
            END-IF
          END-PERFORM
+         IF curr-m EQUAL TO 0 THEN
+           ADD 1 TO missile-pool-full-count
+           NEXT SENTENCE
+         END-IF
+         COMPUTE enemy-row = ((enemy-i - 1) / cur-line-max) + 1
+         EVALUATE TRUE
+           WHEN enemy-row EQUAL TO 1
+             MOVE 1 TO m-type(curr-m)
+           WHEN enemy-row EQUAL TO 2
+             MOVE 2 TO m-type(curr-m)
+           WHEN OTHER
+             MOVE 3 TO m-type(curr-m)
+         END-EVALUATE
          CALL "b_RectangleGetX" USING BY VALUE
            enemy-rect-list(enemy-i)
            RETURNING m-x(curr-m)
@@ -62,13 +131,46 @@
            RETURNING m-y(curr-m)
          END-CALL.
 
+      * Row-based missile speed/width, the same shape as the row-
+      * based scoring in CHECK-ENEMIES: back rows (higher enemy-row
+      * at fire time, recorded into m-type by INSERT-MISSILE) fire
+      * faster, narrower shots.
+       GET-MISSILE-DIMS.
+         EVALUATE m-type(missile-i)
+           WHEN 2
+             MOVE MISSILE-SPEED-2 TO missile-speed
+             MOVE MISSILE-WIDTH-2 TO missile-width
+           WHEN 3
+             MOVE MISSILE-SPEED-3 TO missile-speed
+             MOVE MISSILE-WIDTH-3 TO missile-width
+           WHEN OTHER
+             MOVE MISSILE-SPEED-1 TO missile-speed
+             MOVE MISSILE-WIDTH-1 TO missile-width
+         END-EVALUATE.
+
        DRAW-MISSILES.
          PERFORM VARYING missile-i FROM 1 BY 1
          UNTIL missile-i > MAX-MISSILE
            IF m-y(missile-i) GREATER THAN 0 THEN
-             CALL "b_DrawRectangle" USING BY VALUE
-               m-x(missile-i) m-y(missile-i)
-               2 30 255 0 0 255
-             END-CALL
+             PERFORM GET-MISSILE-DIMS
+             COMPUTE m-draw-x = m-x(missile-i) + shake-dx
+             COMPUTE m-draw-y = m-y(missile-i) + shake-dy
+             EVALUATE m-type(missile-i)
+               WHEN 2
+                 CALL "b_DrawRectangle" USING BY VALUE
+                   m-draw-x m-draw-y
+                   missile-width MISSILE-HEIGHT 255 150 0 255
+                 END-CALL
+               WHEN 3
+                 CALL "b_DrawRectangle" USING BY VALUE
+                   m-draw-x m-draw-y
+                   missile-width MISSILE-HEIGHT 255 0 255 255
+                 END-CALL
+               WHEN OTHER
+                 CALL "b_DrawRectangle" USING BY VALUE
+                   m-draw-x m-draw-y
+                   missile-width MISSILE-HEIGHT 255 0 0 255
+                 END-CALL
+             END-EVALUATE
            END-IF
          END-PERFORM.
