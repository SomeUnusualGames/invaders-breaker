@@ -0,0 +1,11 @@
+       01 replay-data.
+         78 MAX-REPLAY-FRAMES VALUE 18000.
+         05 replay-status PIC X(02) VALUE "00".
+         05 replay-available PIC 9 VALUE 0.
+         05 replay-recording PIC 9 VALUE 0.
+         05 replay-watching PIC 9 VALUE 0.
+         05 replay-frame-count PIC 9(05) VALUE 0.
+         05 replay-playback-i PIC 9(05) VALUE 0.
+         05 replay-i PIC 9(05).
+         05 rpt-player-x PIC S9(03) OCCURS MAX-REPLAY-FRAMES TIMES
+            VALUE 0.
