@@ -0,0 +1,12 @@
+       01 hiscore-data.
+         78 MAX-HISCORES VALUE 10.
+         05 hiscore-status PIC X(02) VALUE "00".
+         05 hs-i PIC 9(03).
+         05 hs-insert-pos PIC 9(03).
+         05 hiscore-table.
+           10 hiscore-entry OCCURS MAX-HISCORES TIMES
+              INDEXED BY hst-i.
+             15 hst-initials PIC X(03) VALUE SPACES.
+             15 hst-score PIC 9(06) VALUE 0.
+             15 hst-level PIC 9(03) VALUE 0.
+             15 hst-best-time PIC 9(05)V9(02) VALUE 0.
