@@ -4,6 +4,23 @@
          05 missile-i PIC 9(3).
          05 m-x PIC S9(4) OCCURS MAX-MISSILE TIMES.
          05 m-y PIC S9(4) OCCURS MAX-MISSILE TIMES.
+         05 m-type PIC 9 OCCURS MAX-MISSILE TIMES VALUE 1.
+         78 MISSILE-HEIGHT VALUE 30.
+         78 MISSILE-SPEED-1 VALUE 9.
+         78 MISSILE-SPEED-2 VALUE 7.
+         78 MISSILE-SPEED-3 VALUE 5.
+         78 MISSILE-WIDTH-1 VALUE 1.
+         78 MISSILE-WIDTH-2 VALUE 2.
+         78 MISSILE-WIDTH-3 VALUE 3.
+         05 missile-speed PIC 9(2).
+         05 missile-width PIC 9(2).
+         05 m-draw-x PIC S9(4).
+         05 m-draw-y PIC S9(4).
          05 rand-m USAGE COMP-1.
          05 shoot-timer USAGE COMP-1 VALUE 5.0.
-         05 hit-player PIC 9 VALUE 0.
\ No newline at end of file
+         05 hit-player PIC 9 VALUE 0.
+         05 missile-pool-full-count PIC 9(05) VALUE 0.
+         78 SHOOT-TIMER-BASE VALUE 7.
+         78 SHOOT-COUNT-DIVISOR VALUE 2.
+         05 cur-shoot-base USAGE COMP-1 VALUE 7.0.
+         05 cur-shoot-divisor USAGE COMP-1 VALUE 2.0.
\ No newline at end of file
