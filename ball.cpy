@@ -1,3 +1,20 @@
+       INIT-BALL.
+         MOVE 1 TO ball-active(1)
+         MOVE 0 TO ball-active(2)
+         MOVE INITIAL-BALL-X TO ball-x(1)
+         MOVE INITIAL-BALL-Y TO ball-y(1)
+         MOVE 3 TO ball-speed-x(1)
+         MOVE -3 TO ball-speed-y(1)
+         PERFORM RESET-BALL-TRAIL.
+
+       RESET-BALL-TRAIL.
+         PERFORM VARYING ball-idx FROM 1 BY 1 UNTIL ball-idx > MAX-BALL
+           PERFORM VARYING trail-i FROM 1 BY 1 UNTIL trail-i > MAX-TRAIL
+             MOVE 0 TO trail-x(ball-idx, trail-i)
+             MOVE 0 TO trail-y(ball-idx, trail-i)
+           END-PERFORM
+         END-PERFORM.
+
        UPDATE-BALL.
          IF game-idle THEN
            PERFORM UPDATE-IDLE-BALL
@@ -6,71 +23,192 @@
              PERFORM UPDATE-BALL-MOVEMENT
            END-IF
          END-IF.
-       
+
        UPDATE-IDLE-BALL.
-         COMPUTE ball-x = player-x + 60
-         MOVE 545 TO ball-y
+         COMPUTE ball-x(1) = player-x + 60
+         MOVE 545 TO ball-y(1)
          CALL "b_IsKeyPressed" USING
            BY VALUE rl-key-space
            RETURNING player-shoot-ball
          END-CALL
-         IF player-shoot-ball EQUALS 1 THEN
+         IF player-shoot-ball EQUAL TO 0 THEN
+           CALL "b_IsGamepadAvailable" USING BY VALUE
+             rl-gamepad-1
+             RETURNING gp-connected
+           END-CALL
+           IF gp-connected EQUAL TO 1 THEN
+             CALL "b_IsGamepadButtonPressed" USING BY VALUE
+               rl-gamepad-1 rl-gp-face-action
+               RETURNING player-shoot-ball
+             END-CALL
+           END-IF
+         END-IF
+         IF player-shoot-ball EQUAL TO 1 THEN
+           PERFORM APPLY-DIFFICULTY
+           MOVE 0 TO replay-watching
+           MOVE 0 TO practice-mode
+           MOVE 1 TO replay-recording
+           MOVE 0 TO replay-frame-count
+           MOVE 2 TO game-state
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-t
+           RETURNING practice-key
+         END-CALL
+         IF practice-key EQUAL TO 1 THEN
+           PERFORM APPLY-DIFFICULTY
+           MOVE 0 TO replay-watching
+           MOVE 1 TO practice-mode
+           MOVE 0 TO replay-recording
            MOVE 2 TO game-state
          END-IF.
 
        UPDATE-BALL-MOVEMENT.
-         COMPUTE new-ball-x = ball-x + ball-speed-x
-         COMPUTE new-ball-y = ball-y + ball-speed-y
-         PERFORM CHECK-BOUNDARIES THROUGH CHECK-ENEMIES
-         MOVE new-ball-x TO ball-x
-         MOVE new-ball-y TO ball-y
-         IF ball-y GREATER THAN 650 THEN
-           MOVE 3 TO game-state
+         PERFORM VARYING ball-idx FROM 1 BY 1
+         UNTIL ball-idx > MAX-BALL
+           IF ball-active(ball-idx) EQUAL TO 1 THEN
+             COMPUTE new-ball-x =
+               ball-x(ball-idx) + ball-speed-x(ball-idx)
+             COMPUTE new-ball-y =
+               ball-y(ball-idx) + ball-speed-y(ball-idx)
+             PERFORM CHECK-BOUNDARIES THROUGH CHECK-BOSS
+             MOVE new-ball-x TO ball-x(ball-idx)
+             MOVE new-ball-y TO ball-y(ball-idx)
+             PERFORM RECORD-BALL-TRAIL
+             IF ball-y(ball-idx) GREATER THAN 650 THEN
+               MOVE 0 TO ball-active(ball-idx)
+             END-IF
+           END-IF
+         END-PERFORM
+         PERFORM CHECK-ANY-BALL-ACTIVE
+         IF any-ball-active EQUAL TO 0 THEN
+           PERFORM HANDLE-MISS
          END-IF.
 
+       RECORD-BALL-TRAIL.
+         PERFORM VARYING trail-i FROM MAX-TRAIL BY -1
+         UNTIL trail-i < 2
+           MOVE trail-x(ball-idx, trail-i - 1)
+             TO trail-x(ball-idx, trail-i)
+           MOVE trail-y(ball-idx, trail-i - 1)
+             TO trail-y(ball-idx, trail-i)
+         END-PERFORM
+         MOVE ball-x(ball-idx) TO trail-x(ball-idx, 1)
+         MOVE ball-y(ball-idx) TO trail-y(ball-idx, 1).
+
+       CHECK-ANY-BALL-ACTIVE.
+         MOVE 0 TO any-ball-active
+         PERFORM VARYING ball-idx FROM 1 BY 1
+         UNTIL ball-idx > MAX-BALL
+           IF ball-active(ball-idx) EQUAL TO 1 THEN
+             MOVE 1 TO any-ball-active
+             MOVE MAX-BALL TO ball-idx
+           END-IF
+         END-PERFORM.
+
        CHECK-BOUNDARIES.
          IF new-ball-x LESS THAN 0 THEN
-           COMPUTE ball-speed-x =
-             0 - FUNCTION SIGN(ball-speed-x) * MAX-SPEED
+           COMPUTE ball-speed-x(ball-idx) =
+             0 - FUNCTION SIGN(ball-speed-x(ball-idx)) * cur-max-speed
            END-COMPUTE
-           COMPUTE new-ball-x = ball-x + ball-speed-x
+           COMPUTE new-ball-x =
+             ball-x(ball-idx) + ball-speed-x(ball-idx)
          END-IF
          IF new-ball-x GREATER THAN 960 THEN
-           COMPUTE ball-speed-x =
-             0 - FUNCTION SIGN(ball-speed-x) * MAX-SPEED
+           COMPUTE ball-speed-x(ball-idx) =
+             0 - FUNCTION SIGN(ball-speed-x(ball-idx)) * cur-max-speed
            END-COMPUTE
-           COMPUTE new-ball-x = ball-x + ball-speed-x
+           COMPUTE new-ball-x =
+             ball-x(ball-idx) + ball-speed-x(ball-idx)
          END-IF
          IF new-ball-y LESS THAN 10 THEN
-           COMPUTE ball-speed-y =
-             0 - FUNCTION SIGN(ball-speed-y) * MAX-SPEED
+           COMPUTE ball-speed-y(ball-idx) =
+             0 - FUNCTION SIGN(ball-speed-y(ball-idx)) * cur-max-speed
            END-COMPUTE
-           COMPUTE new-ball-y = ball-y + ball-speed-y
+           COMPUTE new-ball-y =
+             ball-y(ball-idx) + ball-speed-y(ball-idx)
          END-IF.
 
+       CHECK-SHIELDS.
+         PERFORM VARYING shield-i FROM 1 BY 1
+         UNTIL shield-i > SHIELD-COUNT
+           IF shield-rect-list(shield-i) GREATER THAN 0 THEN
+             CALL "b_CheckCollisionCircleRec" USING BY VALUE
+               new-ball-x new-ball-y ball-radius
+               shield-rect-list(shield-i)
+               RETURNING shield-collide
+             END-CALL
+             IF shield-collide EQUAL TO 1 THEN
+               PERFORM DAMAGE-SHIELD
+               COMPUTE ball-speed-y(ball-idx) =
+                 0 - FUNCTION SIGN(ball-speed-y(ball-idx))
+                 * cur-max-speed
+               END-COMPUTE
+               COMPUTE new-ball-y =
+                 ball-y(ball-idx) + ball-speed-y(ball-idx)
+               MOVE SHIELD-COUNT TO shield-i
+             END-IF
+           END-IF
+         END-PERFORM.
+
        CHECK-PADDLE.
          CALL "b_CheckCollisionCircleRec" USING
            BY VALUE new-ball-x new-ball-y ball-radius player-rect
            RETURNING ball-collide
          END-CALL
-         IF ball-collide EQUALS 1 THEN
+         IF ball-collide EQUAL TO 1 THEN
+           IF sfx-bounce NOT EQUAL TO -1 THEN
+             CALL "b_PlaySound" USING BY VALUE sfx-bounce
+           END-IF
+           PERFORM TRIGGER-SHAKE
+           MOVE 0 TO combo-count
            SUBTRACT player-x FROM new-ball-x GIVING distance-paddle
-           *> distance-paddle / PLAYER-WIDTH -> [0, 1]
-           *> (distance-paddle / PLAYER-WIDTH) - 0.5 -> [-0.5, 0.5]
-           COMPUTE ball-offset = (distance-paddle / PLAYER-WIDTH) - 0.5
-           COMPUTE ball-speed-y = 0 - ball-speed-y
+           *> distance-paddle / cur-player-width -> [0, 1]
+           *> (distance-paddle / cur-player-width) - 0.5 -> [-0.5, 0.5]
+           COMPUTE ball-offset =
+             (distance-paddle / cur-player-width) - 0.5
+           COMPUTE ball-speed-y(ball-idx) = 0 - ball-speed-y(ball-idx)
            *> TODO: is this value ok?  vvvv
            IF ball-offset IS LESS THAN -0.15 THEN
-             COMPUTE ball-speed-x = 
-               -(FUNCTION ABS(ball-speed-x)) + ball-offset
+             COMPUTE ball-speed-x(ball-idx) =
+               -(FUNCTION ABS(ball-speed-x(ball-idx))) + ball-offset
              END-COMPUTE
            END-IF
            IF ball-offset IS GREATER THAN 0.15 THEN
-             COMPUTE ball-speed-x =
-               FUNCTION ABS(ball-speed-x) + ball-offset
+             COMPUTE ball-speed-x(ball-idx) =
+               FUNCTION ABS(ball-speed-x(ball-idx)) + ball-offset
              END-COMPUTE
            *>ELSE
-             *>COMPUTE ball-speed-x = 0 - ball-speed-x
+             *>COMPUTE ball-speed-x(ball-idx) = 0 - ball-speed-x(ball-idx)
+           END-IF
+         END-IF.
+
+       CHECK-PADDLE-2.
+         IF two-player EQUAL TO 0 THEN
+           NEXT SENTENCE
+         END-IF
+         CALL "b_CheckCollisionCircleRec" USING
+           BY VALUE new-ball-x new-ball-y ball-radius player2-rect
+           RETURNING ball-collide
+         END-CALL
+         IF ball-collide EQUAL TO 1 THEN
+           IF sfx-bounce NOT EQUAL TO -1 THEN
+             CALL "b_PlaySound" USING BY VALUE sfx-bounce
+           END-IF
+           PERFORM TRIGGER-SHAKE
+           MOVE 0 TO combo-count
+           SUBTRACT player2-x FROM new-ball-x GIVING distance-paddle
+           COMPUTE ball-offset = (distance-paddle / PLAYER-WIDTH) - 0.5
+           COMPUTE ball-speed-y(ball-idx) = 0 - ball-speed-y(ball-idx)
+           IF ball-offset IS LESS THAN -0.15 THEN
+             COMPUTE ball-speed-x(ball-idx) =
+               -(FUNCTION ABS(ball-speed-x(ball-idx))) + ball-offset
+             END-COMPUTE
+           END-IF
+           IF ball-offset IS GREATER THAN 0.15 THEN
+             COMPUTE ball-speed-x(ball-idx) =
+               FUNCTION ABS(ball-speed-x(ball-idx)) + ball-offset
+             END-COMPUTE
            END-IF
          END-IF.
 
@@ -81,7 +219,7 @@
              new-ball-x new-ball-y ball-radius enemy-rect-list(enemy-i)
              RETURNING ball-collide
              END-CALL
-             IF ball-collide EQUALS 1 THEN
+             IF ball-collide EQUAL TO 1 THEN
                CALL "b_RectangleGetX" USING BY VALUE
                  enemy-rect-list(enemy-i)
                  RETURNING brick-x
@@ -90,49 +228,86 @@
                  enemy-rect-list(enemy-i)
                  RETURNING brick-y
                END-CALL
-               SUBTRACT 1 FROM enemy-count
-               MOVE -1 TO enemy-rect-list(enemy-i)
-               IF enemy-count EQUALS 0 THEN
-                 MOVE 4 TO game-state
+               ADD 1 TO combo-count
+               SUBTRACT 1 FROM enemy-hp(enemy-i)
+               IF enemy-hp(enemy-i) LESS OR EQUAL TO 0 THEN
+                 IF sfx-kill NOT EQUAL TO -1 THEN
+                   CALL "b_PlaySound" USING BY VALUE sfx-kill
+                 END-IF
+                 PERFORM TRIGGER-SHAKE
+                 MOVE 255 TO flash-r
+                 MOVE 255 TO flash-g
+                 MOVE 255 TO flash-b
+                 PERFORM TRIGGER-FLASH
+                 SUBTRACT 1 FROM enemy-count
+                 COMPUTE enemy-row = ((enemy-i - 1) / cur-line-max) + 1
+                 *> enemy-points is unsigned, so a configured
+                 *> cur-line-max low enough to push enemy-row past 8
+                 *> must be floored in a signed scratch field first,
+                 *> the same reason enemy-hp-calc exists in INIT-ENEMY.
+                 COMPUTE enemy-points-calc =
+                   (40 - ((enemy-row - 1) * 5)) * combo-count
+                 IF enemy-points-calc LESS THAN 5 THEN
+                   MOVE 5 TO enemy-points-calc
+                 END-IF
+                 MOVE enemy-points-calc TO enemy-points
+                 ADD enemy-points TO score
+                 MOVE -1 TO enemy-rect-list(enemy-i)
+                 PERFORM SPAWN-POWERUP
+                 IF enemy-count EQUAL TO 0 AND
+                      boss-active EQUAL TO 0 THEN
+                   PERFORM STOP-LEVEL-TIMER
+                   MOVE 4 TO pending-outcome
+                   MOVE HIT-STOP-FRAMES TO hit-stop-timer
+                   MOVE 8 TO game-state
+                 END-IF
+                 IF enemy-i EQUAL TO leftmost-enemy THEN
+                   PERFORM SET-NEW-LEFTMOST
+                 END-IF
+                 IF enemy-i EQUAL TO rightmost-enemy THEN
+                   PERFORM SET-NEW-RIGHTMOST
+                 END-IF
                END-IF
-               IF enemy-i EQUALS leftmost-enemy THEN
-                 PERFORM SET-NEW-LEFTMOST
-               END-IF
-               IF enemy-i EQUALS rightmost-enemy THEN
-                 PERFORM SET-NEW-RIGHTMOST
-               END-IF               
                *> WRONG!
-               *>IF enemy-i EQUALS leftmost-enemy THEN
+               *>IF enemy-i EQUAL TO leftmost-enemy THEN
                *>  PERFORM SET-NEW-LEFTMOST
-               *>ELSE IF enemy-i EQUALS rightmost-enemy THEN
+               *>ELSE IF enemy-i EQUAL TO rightmost-enemy THEN
                *>  PERFORM SET-NEW-RIGHTMOST
                *>END-IF
                ADD brick-y TO ENEMY-HEIGHT GIVING brick-bottom
                EVALUATE TRUE
                  WHEN new-ball-y GREATER OR EQUAL TO brick-bottom
-                   COMPUTE ball-speed-y = 
-                     0 - FUNCTION SIGN(ball-speed-y) * MAX-SPEED
+                   COMPUTE ball-speed-y(ball-idx) =
+                     0 - FUNCTION SIGN(ball-speed-y(ball-idx))
+                     * cur-max-speed
                    END-COMPUTE
-                   COMPUTE new-ball-y = ball-y + ball-speed-y
+                   COMPUTE new-ball-y =
+                     ball-y(ball-idx) + ball-speed-y(ball-idx)
                  WHEN new-ball-y LESS OR EQUAL TO brick-y
-                   COMPUTE ball-speed-y =
-                     0 - FUNCTION SIGN(ball-speed-y) * MAX-SPEED
+                   COMPUTE ball-speed-y(ball-idx) =
+                     0 - FUNCTION SIGN(ball-speed-y(ball-idx))
+                     * cur-max-speed
                    END-COMPUTE
-                   COMPUTE new-ball-y = ball-y + ball-speed-y
+                   COMPUTE new-ball-y =
+                     ball-y(ball-idx) + ball-speed-y(ball-idx)
                  WHEN new-ball-x LESS OR EQUAL TO brick-x
-                   COMPUTE ball-speed-x = 
-                     0 - FUNCTION SIGN(ball-speed-x) * MAX-SPEED
+                   COMPUTE ball-speed-x(ball-idx) =
+                     0 - FUNCTION SIGN(ball-speed-x(ball-idx))
+                     * cur-max-speed
                    END-COMPUTE
-                   COMPUTE new-ball-x = ball-x + ball-speed-x
-                 WHEN ball-x GREATER THAN brick-x
-                   COMPUTE ball-speed-x =
-                     0 - FUNCTION SIGN(ball-speed-x) * MAX-SPEED
+                   COMPUTE new-ball-x =
+                     ball-x(ball-idx) + ball-speed-x(ball-idx)
+                 WHEN ball-x(ball-idx) GREATER THAN brick-x
+                   COMPUTE ball-speed-x(ball-idx) =
+                     0 - FUNCTION SIGN(ball-speed-x(ball-idx))
+                     * cur-max-speed
                    END-COMPUTE
-                   COMPUTE new-ball-x = ball-x + ball-speed-x
+                   COMPUTE new-ball-x =
+                     ball-x(ball-idx) + ball-speed-x(ball-idx)
                END-EVALUATE
                *> This is wrong don't do this or you will be fired
                *>IF new-ball-y GREATER OR EQUAL TO brick-bottom THEN
-               *>  COMPUTE ball-speed-y = 
+               *>  COMPUTE ball-speed-y =
                *>    0 - FUNCTION SIGN(ball-speed-y) * MAX-SPEED
                *>  END-COMPUTE
                *>  COMPUTE new-ball-y = ball-y + ball-speed-y
@@ -142,7 +317,7 @@
                *>  END-COMPUTE
                *>  COMPUTE new-ball-y = ball-y + ball-speed-y
                *>ELSE IF new-ball-x LESS OR EQUAL TO brick-x THEN
-               *>  COMPUTE ball-speed-x = 
+               *>  COMPUTE ball-speed-x =
                *>    0 - FUNCTION SIGN(ball-speed-x) * MAX-SPEED
                *>  END-COMPUTE
                *>  COMPUTE new-ball-x = ball-x + ball-speed-x
@@ -156,7 +331,80 @@
              END-IF
          END-PERFORM.
 
+       CHECK-BOSS.
+         IF boss-active EQUAL TO 1 THEN
+           CALL "b_CheckCollisionCircleRec" USING BY VALUE
+             new-ball-x new-ball-y ball-radius boss-rect
+             RETURNING ball-collide
+           END-CALL
+           IF ball-collide EQUAL TO 1 THEN
+             IF sfx-bounce NOT EQUAL TO -1 THEN
+               CALL "b_PlaySound" USING BY VALUE sfx-bounce
+             END-IF
+             ADD 1 TO combo-count
+             SUBTRACT 1 FROM boss-hp
+             COMPUTE ball-speed-y(ball-idx) =
+               0 - FUNCTION SIGN(ball-speed-y(ball-idx))
+               * cur-max-speed
+             END-COMPUTE
+             COMPUTE new-ball-y =
+               ball-y(ball-idx) + ball-speed-y(ball-idx)
+             IF boss-hp LESS OR EQUAL TO 0 THEN
+               IF sfx-kill NOT EQUAL TO -1 THEN
+                 CALL "b_PlaySound" USING BY VALUE sfx-kill
+               END-IF
+               PERFORM TRIGGER-SHAKE
+               MOVE 255 TO flash-r
+               MOVE 255 TO flash-g
+               MOVE 255 TO flash-b
+               PERFORM TRIGGER-FLASH
+               MOVE 0 TO boss-active
+               MOVE -1 TO boss-rect
+               COMPUTE enemy-points = 200 * combo-count
+               ADD enemy-points TO score
+               IF enemy-count EQUAL TO 0 THEN
+                 PERFORM STOP-LEVEL-TIMER
+                 MOVE 4 TO pending-outcome
+                 MOVE HIT-STOP-FRAMES TO hit-stop-timer
+                 MOVE 8 TO game-state
+               END-IF
+             END-IF
+           END-IF
+         END-IF.
+
        DRAW-BALL.
-         CALL "b_DrawCircle" USING BY VALUE
-           ball-x ball-y ball-radius 90 90 90 255
-         END-CALL.
+         PERFORM VARYING ball-idx FROM 1 BY 1 UNTIL ball-idx > MAX-BALL
+           IF ball-active(ball-idx) EQUAL TO 1 THEN
+             PERFORM DRAW-BALL-TRAIL
+             COMPUTE ball-draw-x = ball-x(ball-idx) + shake-dx
+             COMPUTE ball-draw-y = ball-y(ball-idx) + shake-dy
+             IF FUNCTION ABS(ball-speed-x(ball-idx)) >= cur-max-speed
+                OR FUNCTION ABS(ball-speed-y(ball-idx)) >= cur-max-speed
+             THEN
+               CALL "b_DrawCircle" USING BY VALUE
+                 ball-draw-x ball-draw-y ball-radius
+                 255 120 0 255
+               END-CALL
+             ELSE
+               CALL "b_DrawCircle" USING BY VALUE
+                 ball-draw-x ball-draw-y ball-radius
+                 90 90 90 255
+               END-CALL
+             END-IF
+           END-IF
+         END-PERFORM.
+
+       DRAW-BALL-TRAIL.
+         PERFORM VARYING trail-i FROM MAX-TRAIL BY -1
+         UNTIL trail-i < 1
+           IF trail-x(ball-idx, trail-i) > 0 THEN
+             COMPUTE trail-alpha = 200 - ((trail-i - 1) * 30)
+             IF trail-alpha < 0 THEN
+               MOVE 0 TO trail-alpha
+             END-IF
+             CALL "b_DrawCircle" USING BY VALUE
+               trail-x(ball-idx, trail-i) trail-y(ball-idx, trail-i)
+               ball-radius 90 90 90 trail-alpha
+             END-CALL
+           END-IF
+         END-PERFORM.
