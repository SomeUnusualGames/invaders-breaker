@@ -0,0 +1,30 @@
+       01 shared-score-data.
+         78 MAX-SHARED-ENTRIES VALUE 100.
+         78 WORLD-MAX-HISCORES VALUE 10.
+         78 LEADERBOARD-SYNC-FRAMES VALUE 300.
+         05 shared-score-status PIC X(02) VALUE "00".
+         05 cabinet-id PIC X(06) VALUE SPACES.
+         05 cabinet-id-num PIC 9(06).
+         05 leaderboard-sync-count PIC 9(05) VALUE 0.
+         05 worldwide-synced PIC 9 VALUE 0.
+         05 ss-i PIC 9(03).
+         05 ss-count PIC 9(03) VALUE 0.
+         05 ss-keep-count PIC 9(03).
+         05 wld-i PIC 9(03).
+         05 wld-insert-pos PIC 9(03).
+         05 shared-table.
+           10 ss-entry OCCURS MAX-SHARED-ENTRIES TIMES
+              INDEXED BY sst-i.
+             15 sst-cabinet-id PIC X(06) VALUE SPACES.
+             15 sst-initials PIC X(03) VALUE SPACES.
+             15 sst-score PIC 9(06) VALUE 0.
+             15 sst-level PIC 9(03) VALUE 0.
+             15 sst-best-time PIC 9(05)V9(02) VALUE 0.
+         05 worldwide-table.
+           10 wld-entry OCCURS WORLD-MAX-HISCORES TIMES
+              INDEXED BY wldt-i.
+             15 wld-cabinet-id PIC X(06) VALUE SPACES.
+             15 wld-initials PIC X(03) VALUE SPACES.
+             15 wld-score PIC 9(06) VALUE 0.
+             15 wld-level PIC 9(03) VALUE 0.
+             15 wld-best-time PIC 9(05)V9(02) VALUE 0.
