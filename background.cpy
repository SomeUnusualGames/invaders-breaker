@@ -6,8 +6,10 @@
 
        DRAW-BACKGROUND.
          PERFORM VARYING dot-i FROM 1 BY 1 UNTIL dot-i > MAX-DOTS
+           COMPUTE dot-draw-x = dot-x(dot-i) + shake-dx
+           COMPUTE dot-draw-y = dot-y(dot-i) + shake-dy
            CALL "b_DrawRectangle" USING BY VALUE
-             dot-x(dot-i) dot-y(dot-i)
+             dot-draw-x dot-draw-y
              1 1 255 255 255 255
            END-CALL
          END-PERFORM.
