@@ -1,24 +1,101 @@
        INIT-ENEMY.
          MOVE enemy-first-x TO enemy-x
          MOVE enemy-first-y TO enemy-y
+         MOVE 0 TO enemy-active-count
          PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
-           CALL "b_CreateRectangle" USING
-             BY VALUE enemy-x enemy-y ENEMY-WIDTH ENEMY-HEIGHT
-             RETURNING enemy-rect-list(enemy-i)
-           END-CALL
+           IF enemy-i > cur-max-enemy THEN
+             MOVE 0 TO enemy-active(enemy-i)
+             MOVE -1 TO enemy-rect-list(enemy-i)
+           ELSE
+             IF enemy-active(enemy-i) EQUAL TO 1 THEN
+               CALL "b_CreateRectangle" USING
+                 BY VALUE enemy-x enemy-y ENEMY-WIDTH ENEMY-HEIGHT
+                 RETURNING enemy-rect-list(enemy-i)
+               END-CALL
+               COMPUTE enemy-row = ((enemy-i - 1) / cur-line-max) + 1
+      * enemy-hp is unsigned, so a configured cur-line-max low enough
+      * to push enemy-row past 4 must be floored in a signed scratch
+      * field first - moving a negative value straight into enemy-hp
+      * would silently truncate to its absolute value.
+               COMPUTE enemy-hp-calc = 4 - enemy-row
+               IF enemy-hp-calc LESS THAN 1 THEN
+                 MOVE 1 TO enemy-hp-calc
+               END-IF
+               MOVE enemy-hp-calc TO enemy-hp(enemy-i)
+               ADD 1 TO enemy-active-count
+             ELSE
+               MOVE -1 TO enemy-rect-list(enemy-i)
+             END-IF
+           END-IF
            ADD ENEMY-SEPARATION-X TO enemy-x
-           IF FUNCTION MOD(enemy-i, LINE-MAX) EQUALS 0 THEN
+           IF FUNCTION MOD(enemy-i, cur-line-max) EQUAL TO 0 THEN
              MOVE enemy-first-x TO enemy-x
              ADD ENEMY-SEPARATION-Y TO enemy-y
            END-IF
          END-PERFORM.
-       
+
+       INIT-ENEMY-RECTS-ONLY.
+         MOVE enemy-first-x TO enemy-x
+         MOVE enemy-first-y TO enemy-y
+         PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
+           IF enemy-active(enemy-i) EQUAL TO 1 THEN
+             CALL "b_CreateRectangle" USING
+               BY VALUE enemy-x enemy-y ENEMY-WIDTH ENEMY-HEIGHT
+               RETURNING enemy-rect-list(enemy-i)
+             END-CALL
+           ELSE
+             MOVE -1 TO enemy-rect-list(enemy-i)
+           END-IF
+           ADD ENEMY-SEPARATION-X TO enemy-x
+           IF FUNCTION MOD(enemy-i, cur-line-max) EQUAL TO 0 THEN
+             MOVE enemy-first-x TO enemy-x
+             ADD ENEMY-SEPARATION-Y TO enemy-y
+           END-IF
+         END-PERFORM.
+
+       RESET-ENEMY-VALUES.
+         MOVE ENEMY-SEPARATION-X TO enemy-first-x
+         MOVE 50 TO enemy-first-y
+         MOVE enemy-mov-base TO enemy-mov-timer
+         MOVE 1 TO leftmost-enemy
+         MOVE cur-line-max TO rightmost-enemy
+         COMPUTE wave-num = current-count / START-ENEMY-COUNT
+         PERFORM LOAD-LEVEL-LAYOUT
+         MOVE 0 TO boss-active
+         MOVE -1 TO boss-rect
+         IF current-count EQUAL TO cur-max-enemy THEN
+           PERFORM INIT-BOSS-ROW
+         END-IF
+         PERFORM INIT-ENEMY.
+
+       INIT-BOSS-ROW.
+         MOVE 0 TO enemy-j
+         PERFORM VARYING enemy-i FROM 1 BY 1
+         UNTIL enemy-i > cur-line-max
+           IF enemy-active(enemy-i) EQUAL TO 1 THEN
+             ADD 1 TO enemy-j
+           END-IF
+           MOVE 0 TO enemy-active(enemy-i)
+         END-PERFORM
+         SUBTRACT enemy-j FROM enemy-active-count
+         MOVE 280 TO boss-x
+         CALL "b_CreateRectangle" USING
+           BY VALUE boss-x 50 BOSS-WIDTH BOSS-HEIGHT
+           RETURNING boss-rect
+         END-CALL
+         MOVE BOSS-MAX-HP TO boss-hp
+         MOVE 2 TO boss-dir
+         MOVE 1 TO boss-active.
+
        UPDATE-ENEMY.
-         IF state-idle EQUALS 0 THEN
+         IF boss-active EQUAL TO 1 THEN
+           PERFORM UPDATE-BOSS
+         END-IF
+         IF state-idle EQUAL TO 0 THEN
            SUBTRACT 1 FROM enemy-mov-timer
          END-IF
-         IF enemy-mov-timer EQUALS 0 THEN
-           MOVE MAX-MOV-TIMER TO enemy-mov-timer
+         IF enemy-mov-timer EQUAL TO 0 THEN
+           MOVE enemy-mov-base TO enemy-mov-timer
            IF current-mov GREATER THAN 0 THEN
              CALL "b_RectangleGetX" USING
                BY VALUE enemy-rect-list(rightmost-enemy)
@@ -45,26 +122,100 @@
            END-IF
            MOVE enemy-first-x TO enemy-x
            MOVE enemy-first-y TO enemy-y
-           PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
-             IF enemy-rect-list(enemy-i) GREATER THAN 0 THEN
+           PERFORM VARYING enemy-i FROM 1 BY 1
+           UNTIL enemy-i > cur-max-enemy
+             IF enemy-rect-list(enemy-i) GREATER THAN 0
+                 AND enemy-diving(enemy-i) EQUAL TO 0 THEN
                CALL "b_RectangleSetXY" USING
                  BY VALUE enemy-rect-list(enemy-i) enemy-x enemy-y
                END-CALL
              END-IF
              ADD ENEMY-SEPARATION-X TO enemy-x
-             IF FUNCTION MOD(enemy-i, LINE-MAX) EQUALS 0 THEN
+             IF FUNCTION MOD(enemy-i, cur-line-max) EQUAL TO 0 THEN
                MOVE enemy-first-x TO enemy-x
                ADD ENEMY-SEPARATION-Y TO enemy-y
              END-IF
            END-PERFORM
+         END-IF
+         PERFORM UPDATE-DIVE-BOMBERS.
+
+       UPDATE-DIVE-BOMBERS.
+         PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
+           IF enemy-rect-list(enemy-i) GREATER THAN 0 THEN
+             IF enemy-diving(enemy-i) EQUAL TO 0 THEN
+               COMPUTE dive-roll =
+                 FUNCTION RANDOM() * DIVE-CHANCE-DENOM
+               IF dive-roll < 1 THEN
+                 MOVE 1 TO enemy-diving(enemy-i)
+               END-IF
+             ELSE
+               CALL "b_RectangleGetX" USING
+                 BY VALUE enemy-rect-list(enemy-i)
+                 RETURNING dive-x
+               END-CALL
+               CALL "b_RectangleGetY" USING
+                 BY VALUE enemy-rect-list(enemy-i)
+                 RETURNING dive-y
+               END-CALL
+               ADD DIVE-SPEED TO dive-y
+               CALL "b_RectangleSetXY" USING
+                 BY VALUE enemy-rect-list(enemy-i) dive-x dive-y
+               END-CALL
+               CALL "b_CheckCollisionRecs2" USING BY VALUE
+                 player-rect dive-x dive-y ENEMY-WIDTH ENEMY-HEIGHT
+                 RETURNING dive-hit
+               END-CALL
+               IF dive-hit EQUAL TO 0 AND two-player EQUAL TO 1 THEN
+                 CALL "b_CheckCollisionRecs2" USING BY VALUE
+                   player2-rect dive-x dive-y
+                   ENEMY-WIDTH ENEMY-HEIGHT
+                   RETURNING dive-hit
+                 END-CALL
+               END-IF
+               IF dive-hit EQUAL TO 1 THEN
+                 IF sfx-hit NOT EQUAL TO -1 THEN
+                   CALL "b_PlaySound" USING BY VALUE sfx-hit
+                 END-IF
+                 PERFORM TRIGGER-SHAKE
+                 MOVE 255 TO flash-r
+                 MOVE 0 TO flash-g
+                 MOVE 0 TO flash-b
+                 PERFORM TRIGGER-FLASH
+                 PERFORM HANDLE-MISS
+                 PERFORM REMOVE-DIVE-ENEMY
+               ELSE
+                 IF dive-y GREATER THAN 650 THEN
+                   PERFORM REMOVE-DIVE-ENEMY
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+         END-PERFORM.
+
+       REMOVE-DIVE-ENEMY.
+         MOVE -1 TO enemy-rect-list(enemy-i)
+         MOVE 0 TO enemy-diving(enemy-i)
+         SUBTRACT 1 FROM enemy-count
+         IF enemy-i EQUAL TO leftmost-enemy THEN
+           PERFORM SET-NEW-LEFTMOST
+         END-IF
+         IF enemy-i EQUAL TO rightmost-enemy THEN
+           PERFORM SET-NEW-RIGHTMOST
+         END-IF
+         IF enemy-count EQUAL TO 0 AND boss-active EQUAL TO 0 THEN
+           PERFORM STOP-LEVEL-TIMER
+           MOVE 4 TO pending-outcome
+           MOVE HIT-STOP-FRAMES TO hit-stop-timer
+           MOVE 8 TO game-state
          END-IF.
 
        SET-NEW-LEFTMOST.
-         PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > LINE-MAX
+         PERFORM VARYING enemy-i FROM 1 BY 1
+         UNTIL enemy-i > cur-line-max
            *>ADD LINE-MAX TO enemy-i GIVING enemy-j
            MOVE enemy-i TO enemy-j
-           ADD enemy-i TO MAX-ENEMY GIVING enemy-limit-search
-           PERFORM VARYING rect-i FROM enemy-j BY LINE-MAX
+           ADD enemy-i TO cur-max-enemy GIVING enemy-limit-search
+           PERFORM VARYING rect-i FROM enemy-j BY cur-line-max
            UNTIL rect-i >= enemy-limit-search
              IF enemy-rect-list(rect-i) GREATER THAN 0 THEN
                MOVE rect-i TO leftmost-enemy
@@ -75,11 +226,12 @@
          END-PERFORM.
 
        SET-NEW-RIGHTMOST.
-         PERFORM VARYING enemy-i FROM LINE-MAX BY -1 UNTIL enemy-i < 1
+         PERFORM VARYING enemy-i FROM cur-line-max BY -1
+         UNTIL enemy-i < 1
            *>ADD LINE-MAX TO enemy-i GIVING enemy-j
            MOVE enemy-i TO enemy-j
-           ADD enemy-i TO MAX-ENEMY GIVING enemy-limit-search
-           PERFORM VARYING rect-i FROM enemy-j BY LINE-MAX
+           ADD enemy-i TO cur-max-enemy GIVING enemy-limit-search
+           PERFORM VARYING rect-i FROM enemy-j BY cur-line-max
            UNTIL rect-i >= enemy-limit-search
              IF enemy-rect-list(rect-i) GREATER THAN 0 THEN
                MOVE rect-i TO rightmost-enemy
@@ -88,45 +240,109 @@
            END-PERFORM
          END-PERFORM.
 
+       UPDATE-BOSS.
+         CALL "b_RectangleGetX" USING
+           BY VALUE boss-rect
+           RETURNING boss-x
+         END-CALL
+         ADD boss-dir TO boss-x
+         IF boss-x LESS THAN 10 THEN
+           MOVE 10 TO boss-x
+           MOVE 2 TO boss-dir
+         END-IF
+         IF boss-x GREATER THAN 550 THEN
+           MOVE 550 TO boss-x
+           MOVE -2 TO boss-dir
+         END-IF
+         CALL "b_RectangleSetX" USING BY VALUE boss-rect boss-x
+         END-CALL.
+
+       DRAW-BOSS.
+         COMPUTE boss-draw-x = boss-x + shake-dx
+         COMPUTE boss-draw-y = 50 + shake-dy
+         CALL "b_RectangleSetXY" USING
+           BY VALUE boss-rect boss-draw-x boss-draw-y
+         END-CALL
+         EVALUATE TRUE
+           WHEN boss-hp > 13
+             CALL "b_DrawRectangleRec" USING
+               BY VALUE boss-rect 180 0 180 255
+             END-CALL
+           WHEN boss-hp > 6
+             CALL "b_DrawRectangleRec" USING
+               BY VALUE boss-rect 180 80 0 255
+             END-CALL
+           WHEN OTHER
+             CALL "b_DrawRectangleRec" USING
+               BY VALUE boss-rect 200 0 0 255
+             END-CALL
+         END-EVALUATE
+         CALL "b_RectangleSetXY" USING
+           BY VALUE boss-rect boss-x 50
+         END-CALL.
+
        DRAW-ENEMY.
          MOVE enemy-first-x TO enemy-x
          MOVE enemy-first-y TO enemy-y
          PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
            IF enemy-rect-list(enemy-i) GREATER THAN 0 THEN
              >>IF DEBUG = 1
-             IF leftmost-enemy EQUALS rightmost-enemy THEN
-               IF enemy-i EQUALS leftmost-enemy THEN
+             IF leftmost-enemy EQUAL TO rightmost-enemy THEN
+               IF enemy-i EQUAL TO leftmost-enemy THEN
                  CALL "b_DrawRectangleRec" USING
                    BY VALUE enemy-rect-list(enemy-i) 255 255 0 255
                  END-CALL
                END-IF
              ELSE
-               EVALUATE enemy-i
-                 WHEN leftmost-enemy
-                   CALL "b_DrawRectangleRec" USING
-                     BY VALUE enemy-rect-list(enemy-i) 0 255 0 255
-                   END-CALL
-                 WHEN rightmost-enemy
-                   CALL "b_DrawRectangleRec" USING
-                     BY VALUE enemy-rect-list(enemy-i) 0 0 255 255
-                   END-CALL
-                 WHEN OTHER
-                   CALL "b_DrawRectangleRec" USING
-                     BY VALUE enemy-rect-list(enemy-i) 255 0 0 255
-                   END-CALL
-               END-EVALUATE
+               IF colorblind-on THEN
+                 EVALUATE enemy-i
+                   WHEN leftmost-enemy
+                     CALL "b_DrawRectangleRec" USING
+                       BY VALUE enemy-rect-list(enemy-i) 230 159 0 255
+                     END-CALL
+                   WHEN rightmost-enemy
+                     CALL "b_DrawRectangleRec" USING
+                       BY VALUE enemy-rect-list(enemy-i) 0 114 178 255
+                     END-CALL
+                   WHEN OTHER
+                     CALL "b_DrawRectangleRec" USING
+                       BY VALUE enemy-rect-list(enemy-i) 220 220 220 255
+                     END-CALL
+                 END-EVALUATE
+               ELSE
+                 EVALUATE enemy-i
+                   WHEN leftmost-enemy
+                     CALL "b_DrawRectangleRec" USING
+                       BY VALUE enemy-rect-list(enemy-i) 0 255 0 255
+                     END-CALL
+                   WHEN rightmost-enemy
+                     CALL "b_DrawRectangleRec" USING
+                       BY VALUE enemy-rect-list(enemy-i) 0 0 255 255
+                     END-CALL
+                   WHEN OTHER
+                     CALL "b_DrawRectangleRec" USING
+                       BY VALUE enemy-rect-list(enemy-i) 255 0 0 255
+                     END-CALL
+                 END-EVALUATE
+               END-IF
              END-IF
              >>END-IF
+             COMPUTE enemy-draw-x = enemy-x + shake-dx
+             COMPUTE enemy-draw-y = enemy-y + shake-dy
              CALL "DRAW-ENEMY-BODY" USING
-               BY REFERENCE enemy-x enemy-y
+               BY REFERENCE enemy-draw-x enemy-draw-y
+               BY VALUE enemy-hp(enemy-i) colorblind-mode
              END-CALL
            END-IF
            ADD ENEMY-SEPARATION-X TO enemy-x
-           IF FUNCTION MOD(enemy-i, LINE-MAX) EQUALS 0 THEN
+           IF FUNCTION MOD(enemy-i, cur-line-max) EQUAL TO 0 THEN
              MOVE enemy-first-x TO enemy-x
              ADD ENEMY-SEPARATION-Y TO enemy-y
            END-IF
-         END-PERFORM.
+         END-PERFORM
+         IF boss-active EQUAL TO 1 THEN
+           PERFORM DRAW-BOSS
+         END-IF.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DRAW-ENEMY-BODY.
@@ -137,10 +353,47 @@
          01 enemy-i PIC 9(3).
          01 enemy-offset-x PIC 9(3).
          01 enemy-offset-y PIC 9(3).
+         01 body-r PIC 9(3) VALUE 255.
+         01 body-g PIC 9(3) VALUE 255.
+         01 body-b PIC 9(3) VALUE 255.
        LINKAGE SECTION.
          01 pos-x PIC 9(3).
          01 pos-y PIC 9(3).
-       PROCEDURE DIVISION USING BY REFERENCE pos-x pos-y.
+         01 pos-hp PIC 9.
+         01 pos-cb PIC 9.
+       PROCEDURE DIVISION USING BY REFERENCE pos-x pos-y
+           BY VALUE pos-hp pos-cb.
+         IF pos-cb EQUAL TO 1 THEN
+           EVALUATE pos-hp
+             WHEN 1
+               MOVE 230 TO body-r
+               MOVE 159 TO body-g
+               MOVE 0 TO body-b
+             WHEN 2
+               MOVE 86 TO body-r
+               MOVE 180 TO body-g
+               MOVE 233 TO body-b
+             WHEN OTHER
+               MOVE 255 TO body-r
+               MOVE 255 TO body-g
+               MOVE 255 TO body-b
+           END-EVALUATE
+         ELSE
+           EVALUATE pos-hp
+             WHEN 1
+               MOVE 255 TO body-r
+               MOVE 80 TO body-g
+               MOVE 80 TO body-b
+             WHEN 2
+               MOVE 255 TO body-r
+               MOVE 200 TO body-g
+               MOVE 120 TO body-b
+             WHEN OTHER
+               MOVE 255 TO body-r
+               MOVE 255 TO body-g
+               MOVE 255 TO body-b
+           END-EVALUATE
+         END-IF
          PERFORM DRAW-BODY THROUGH DRAW-EYES
          GOBACK.
 
@@ -148,7 +401,8 @@
          ADD 6 TO pos-x GIVING enemy-origin-x
          ADD 4 TO pos-y GIVING enemy-origin-y
          CALL "b_DrawRectangle" USING
-           BY VALUE enemy-origin-x enemy-origin-y 14 8 255 255 255 255
+           BY VALUE enemy-origin-x enemy-origin-y 14 8
+           body-r body-g body-b 255
          END-CALL.
        
        DRAW-ARMS.
@@ -197,7 +451,7 @@
            CALL "b_DrawPixel" USING
              BY VALUE enemy-offset-x enemy-offset-y 255 255 255 255
            END-CALL
-           IF enemy-i EQUALS 2 THEN
+           IF enemy-i EQUAL TO 2 THEN
              ADD 1 TO enemy-origin-x
            ELSE
              ADD 1 TO enemy-origin-y
