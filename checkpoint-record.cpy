@@ -0,0 +1,12 @@
+       01 CHECKPOINT-RECORD.
+         05 ck-count PIC 9(03).
+         05 ck-lives PIC 9(01).
+         05 ck-score PIC 9(06).
+      * MAX-ENEMY (enemy-data.cpy) is a WORKING-STORAGE 78-level and is
+      * not visible here - this record lives in the FILE SECTION,
+      * which is compiled ahead of WORKING-STORAGE, so the symbolic
+      * constant cannot be substituted at this point. 75 mirrors
+      * MAX-ENEMY's current value; keep the two in sync by hand if
+      * either changes.
+         05 ck-enemy-active PIC 9 OCCURS 75 TIMES.
+         05 ck-enemy-hp PIC 9 OCCURS 75 TIMES.
