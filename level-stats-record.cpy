@@ -0,0 +1,6 @@
+       01 LEVEL-STATS-RECORD.
+         05 lsr-level PIC 9(03).
+         05 lsr-wins PIC 9(05).
+         05 lsr-losses PIC 9(05).
+         05 lsr-lives-sum PIC 9(07).
+         05 lsr-time-sum PIC 9(07).
