@@ -0,0 +1,7 @@
+         78 rl-gamepad-1 VALUE 0.
+         78 rl-gp-axis-left-x VALUE 0.
+         78 rl-gp-dpad-left VALUE 4.
+         78 rl-gp-dpad-right VALUE 2.
+         78 rl-gp-face-action VALUE 7.
+         78 rl-gp-face-back VALUE 6.
+         78 rl-gp-axis-deadzone VALUE 0.3.
