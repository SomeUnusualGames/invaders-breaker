@@ -0,0 +1,4 @@
+       01 LEVELS-RECORD.
+         05 level-num PIC 9(03).
+         05 level-pattern PIC X(75).
+         05 level-fire-bonus PIC S9(02).
