@@ -0,0 +1,6 @@
+       01 SHARED-SCORE-RECORD.
+         05 ss-cabinet-id PIC X(06).
+         05 ss-initials PIC X(03).
+         05 ss-score PIC 9(06).
+         05 ss-level PIC 9(03).
+         05 ss-best-time PIC 9(05)V9(02).
