@@ -0,0 +1,2 @@
+       01 REPLAY-RECORD.
+         05 rp-player-x PIC S9(03).
