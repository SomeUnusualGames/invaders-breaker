@@ -0,0 +1,26 @@
+         78 rl-key-space VALUE 32.
+         78 rl-key-enter VALUE 257.
+         78 rl-key-backspace VALUE 259.
+         78 rl-key-tab VALUE 258.
+         78 rl-key-escape VALUE 256.
+         78 rl-key-f11 VALUE 300.
+         78 rl-key-a VALUE 65.
+         78 rl-key-d VALUE 68.
+         78 rl-key-p VALUE 80.
+         78 rl-key-r VALUE 82.
+         78 rl-key-s VALUE 83.
+         78 rl-key-w VALUE 87.
+         78 rl-key-c VALUE 67.
+         78 rl-key-one VALUE 49.
+         78 rl-key-two VALUE 50.
+         78 rl-key-three VALUE 51.
+         78 rl-key-left VALUE 263.
+         78 rl-key-right VALUE 262.
+         78 rl-key-up VALUE 265.
+         78 rl-key-down VALUE 264.
+         78 rl-key-j VALUE 74.
+         78 rl-key-k VALUE 75.
+         78 rl-key-l VALUE 76.
+         78 rl-key-n VALUE 78.
+         78 rl-key-q VALUE 81.
+         78 rl-key-t VALUE 84.
