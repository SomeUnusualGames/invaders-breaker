@@ -0,0 +1,116 @@
+      * Compile and run on Windows:
+      * cobc -xj csv-export.cbl
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT HISCORE-FILE ASSIGN TO "HISCORE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS hs-rank
+           FILE STATUS IS hiscore-status.
+         SELECT SESSION-LOG-FILE ASSIGN TO "SESSION-LOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS session-log-status.
+         SELECT HISCORE-CSV-FILE ASSIGN TO "HISCORE.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS hiscore-csv-status.
+         SELECT SESSION-CSV-FILE ASSIGN TO "SESSION-LOG.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS session-csv-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISCORE-FILE.
+         COPY hiscore-record.
+       FD SESSION-LOG-FILE.
+         COPY session-log-record.
+       FD HISCORE-CSV-FILE.
+         01 HISCORE-CSV-RECORD PIC X(40).
+       FD SESSION-CSV-FILE.
+         01 SESSION-CSV-RECORD PIC X(40).
+       WORKING-STORAGE SECTION.
+         COPY hiscore-data.
+         05 session-log-status PIC X(02) VALUE "00".
+         05 hiscore-csv-status PIC X(02) VALUE "00".
+         05 session-csv-status PIC X(02) VALUE "00".
+         05 session-eof PIC 9 VALUE 0.
+         05 best-time-edit PIC ZZZZ9.99.
+         05 csv-line PIC X(40).
+         05 SL-WORK PIC X(80).
+         05 SL-PARSED REDEFINES SL-WORK.
+           10 FILLER PIC X(06).
+           10 sl-start PIC X(06).
+           10 FILLER PIC X(09).
+           10 sl-outcome PIC X(04).
+           10 FILLER PIC X(07).
+           10 sl-level PIC X(03).
+           10 FILLER PIC X(07).
+           10 sl-score PIC X(06).
+           10 FILLER PIC X(10).
+           10 sl-duration PIC X(05).
+           10 FILLER PIC X(01).
+           10 FILLER PIC X(16).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+         PERFORM 1000-EXPORT-HISCORES
+         PERFORM 2000-EXPORT-SESSION-LOG
+         STOP RUN.
+
+       1000-EXPORT-HISCORES.
+         OPEN INPUT HISCORE-FILE
+         IF hiscore-status NOT EQUAL TO "00" THEN
+           DISPLAY "No HISCORE.DAT to export" UPON SYSERR
+           GO TO 1000-EXIT
+         END-IF
+         OPEN OUTPUT HISCORE-CSV-FILE
+         MOVE "rank,initials,score,level,best_time" TO csv-line
+         WRITE HISCORE-CSV-RECORD FROM csv-line
+         PERFORM VARYING hs-i FROM 1 BY 1 UNTIL hs-i > MAX-HISCORES
+           READ HISCORE-FILE NEXT RECORD
+             AT END
+               MOVE MAX-HISCORES TO hs-i
+             NOT AT END
+               MOVE hs-best-time TO best-time-edit
+               MOVE SPACES TO csv-line
+               STRING hs-rank "," hs-initials "," hs-score ","
+                 hs-level "," FUNCTION TRIM(best-time-edit)
+                 DELIMITED BY SIZE INTO csv-line
+               WRITE HISCORE-CSV-RECORD FROM csv-line
+           END-READ
+         END-PERFORM
+         CLOSE HISCORE-FILE
+         CLOSE HISCORE-CSV-FILE.
+       1000-EXIT.
+         EXIT.
+
+       2000-EXPORT-SESSION-LOG.
+         OPEN INPUT SESSION-LOG-FILE
+         IF session-log-status NOT EQUAL TO "00" THEN
+           DISPLAY "No SESSION-LOG.DAT to export" UPON SYSERR
+           GO TO 2000-EXIT
+         END-IF
+         OPEN OUTPUT SESSION-CSV-FILE
+         MOVE "start,outcome,level,score,duration_s" TO csv-line
+         WRITE SESSION-CSV-RECORD FROM csv-line
+         MOVE 0 TO session-eof
+         PERFORM UNTIL session-eof EQUAL TO 1
+           READ SESSION-LOG-FILE NEXT RECORD INTO SL-WORK
+             AT END
+               MOVE 1 TO session-eof
+             NOT AT END
+               MOVE SPACES TO csv-line
+               STRING FUNCTION TRIM(sl-start) ","
+                 FUNCTION TRIM(sl-outcome) ","
+                 FUNCTION TRIM(sl-level) ","
+                 FUNCTION TRIM(sl-score) ","
+                 FUNCTION TRIM(sl-duration)
+                 DELIMITED BY SIZE INTO csv-line
+               WRITE SESSION-CSV-RECORD FROM csv-line
+           END-READ
+         END-PERFORM
+         CLOSE SESSION-LOG-FILE
+         CLOSE SESSION-CSV-FILE.
+       2000-EXIT.
+         EXIT.
+       END PROGRAM CSV-EXPORT.
