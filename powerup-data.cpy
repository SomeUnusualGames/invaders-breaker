@@ -0,0 +1,15 @@
+       01 powerup-data.
+         78 MAX-POWERUP VALUE 10.
+         78 POWERUP-WIDTH VALUE 14.
+         78 POWERUP-HEIGHT VALUE 14.
+         78 POWERUP-SPEED VALUE 3.
+         78 POWERUP-DROP-PCT VALUE 15.
+         05 powerup-rect-list PIC S9(3) OCCURS MAX-POWERUP TIMES.
+         05 powerup-type PIC 9 OCCURS MAX-POWERUP TIMES.
+         05 powerup-i PIC 9(3).
+         05 powerup-x PIC S9(3).
+         05 powerup-y PIC S9(3).
+         05 powerup-draw-x PIC S9(3).
+         05 powerup-draw-y PIC S9(3).
+         05 powerup-roll USAGE COMP-1.
+         05 powerup-collide PIC 9.
