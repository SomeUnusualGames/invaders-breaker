@@ -0,0 +1,152 @@
+      * Enemy-formation editor, reached from IDLE-SCREEN with Tab.
+      * Reuses INIT-ENEMY's row/column coordinate math (enemy-x/
+      * enemy-y stepping by ENEMY-SEPARATION-X/Y, wrapping at
+      * cur-line-max) to lay the same grid out on screen and to map
+      * arrow-key moves onto the same enemy-i positions LOAD-LEVEL-
+      * LAYOUT and INIT-ENEMY read back, so a saved layout lines up
+      * with the live game exactly.
+       ENTER-EDITOR.
+         MOVE ALL "1" TO editor-pattern
+         MOVE 1 TO editor-cursor
+         MOVE 1 TO editor-level-num
+         MOVE 7 TO game-state.
+
+       EDITOR-SCREEN.
+         PERFORM CHECK-EDITOR-INPUT
+         PERFORM DRAW-EDITOR-GRID
+         MOVE editor-level-num TO editor-level-edit
+         MOVE SPACES TO editor-hint-line
+         STRING "Level #: " DELIMITED BY SIZE
+           editor-level-edit DELIMITED BY SIZE
+           "  (1/3: change)" DELIMITED BY SIZE
+           INTO editor-hint-line
+         END-STRING
+         CALL "b_DrawText" USING
+           BY REFERENCE editor-hint-line
+           BY VALUE 30 150 18 255 255 255 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Arrows: move   Space: toggle cell"
+           BY VALUE 30 480 16 200 200 200 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Enter: save to LEVELS.DAT   Esc: exit"
+           BY VALUE 30 500 16 200 200 200 255
+         END-CALL.
+
+       CHECK-EDITOR-INPUT.
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-left
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1 AND editor-cursor GREATER THAN 1
+         THEN
+           SUBTRACT 1 FROM editor-cursor
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-right
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1
+            AND editor-cursor LESS THAN MAX-ENEMY THEN
+           ADD 1 TO editor-cursor
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-up
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1
+            AND editor-cursor GREATER THAN cur-line-max THEN
+           SUBTRACT cur-line-max FROM editor-cursor
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-down
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1
+            AND editor-cursor LESS OR EQUAL TO
+            MAX-ENEMY - cur-line-max THEN
+           ADD cur-line-max TO editor-cursor
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-space
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1 THEN
+           PERFORM TOGGLE-EDITOR-CELL
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-one
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1
+            AND editor-level-num GREATER THAN 1 THEN
+           SUBTRACT 1 FROM editor-level-num
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-three
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1
+            AND editor-level-num LESS THAN 999 THEN
+           ADD 1 TO editor-level-num
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-enter
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1 THEN
+           PERFORM SAVE-EDITOR-LEVEL
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-escape
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1 THEN
+           MOVE 1 TO game-state
+         END-IF.
+
+       TOGGLE-EDITOR-CELL.
+         IF editor-pattern(editor-cursor:1) EQUAL TO "1" THEN
+           MOVE "0" TO editor-pattern(editor-cursor:1)
+         ELSE
+           MOVE "1" TO editor-pattern(editor-cursor:1)
+         END-IF.
+
+       DRAW-EDITOR-GRID.
+         MOVE enemy-first-x TO ed-x
+         MOVE enemy-first-y TO ed-y
+         PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
+           MOVE editor-pattern(enemy-i:1) TO ed-char
+           IF enemy-i EQUAL TO editor-cursor THEN
+             CALL "b_DrawRectangle" USING BY VALUE
+               ed-x ed-y ENEMY-WIDTH ENEMY-HEIGHT 255 255 0 255
+             END-CALL
+           ELSE
+             IF ed-char EQUAL TO "1" THEN
+               CALL "b_DrawRectangle" USING BY VALUE
+                 ed-x ed-y ENEMY-WIDTH ENEMY-HEIGHT 0 200 0 255
+               END-CALL
+             ELSE
+               CALL "b_DrawRectangle" USING BY VALUE
+                 ed-x ed-y ENEMY-WIDTH ENEMY-HEIGHT 60 60 60 255
+               END-CALL
+             END-IF
+           END-IF
+           ADD ENEMY-SEPARATION-X TO ed-x
+           IF FUNCTION MOD(enemy-i, cur-line-max) EQUAL TO 0 THEN
+             MOVE enemy-first-x TO ed-x
+             ADD ENEMY-SEPARATION-Y TO ed-y
+           END-IF
+         END-PERFORM.
+
+       SAVE-EDITOR-LEVEL.
+         MOVE editor-level-num TO level-num
+         MOVE editor-pattern TO level-pattern
+         MOVE 0 TO level-fire-bonus
+         OPEN EXTEND LEVELS-FILE
+         IF levels-status NOT EQUAL TO "00" THEN
+           OPEN OUTPUT LEVELS-FILE
+         END-IF
+         WRITE LEVELS-RECORD
+         CLOSE LEVELS-FILE.
