@@ -0,0 +1,4 @@
+       01 ACHIEVEMENT-RECORD.
+         05 ach-initials PIC X(03).
+         05 ach-name PIC X(10).
+         05 ach-stamp PIC X(06).
