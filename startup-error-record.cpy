@@ -0,0 +1,2 @@
+       01 STARTUP-ERROR-RECORD.
+         05 se-text PIC X(80).
