@@ -1,14 +1,40 @@
        01 enemy-data.
          78 MAX-ENEMY VALUE 75.
          78 LINE-MAX VALUE 25.
+         05 cur-max-enemy PIC 9(03) VALUE 75.
+         05 cur-line-max PIC 9(03) VALUE 25.
          78 ENEMY-WIDTH VALUE 26.
          78 ENEMY-HEIGHT VALUE 15.
+         78 START-ENEMY-COUNT VALUE 25.
          05 enemy-rect-list PIC S9(3) OCCURS MAX-ENEMY TIMES
             INDEXED BY rect-i.
          05 loop-data.
            10 enemy-i PIC 9(3).
            10 enemy-j PIC 9(3).
            10 enemy-limit-search PIC 9(3).
+           10 enemy-row PIC 9(3).
+           10 enemy-points PIC 9(5).
+           10 enemy-hp-calc PIC S9(3).
+           10 enemy-points-calc PIC S9(5).
+         05 current-count PIC 9(3) VALUE START-ENEMY-COUNT.
+         05 enemy-count PIC 9(3) VALUE START-ENEMY-COUNT.
+         05 enemy-active PIC 9 OCCURS MAX-ENEMY TIMES VALUE 1.
+         05 enemy-hp PIC 9 OCCURS MAX-ENEMY TIMES VALUE 1.
+         05 enemy-active-count PIC 9(3) VALUE START-ENEMY-COUNT.
+         05 dive-data.
+           78 DIVE-SPEED VALUE 4.
+           78 DIVE-CHANCE-DENOM VALUE 600.
+           10 enemy-diving PIC 9 OCCURS MAX-ENEMY TIMES VALUE 0.
+           10 dive-roll USAGE COMP-1.
+           10 dive-x PIC S9(3).
+           10 dive-y PIC S9(3).
+           10 dive-hit PIC 9.
+         05 wave-data.
+           10 wave-num PIC 9(03).
+           10 wave-pattern PIC X(75) VALUE ALL "1".
+           10 wave-found PIC 9 VALUE 0.
+           10 wave-eof PIC 9 VALUE 0.
+           10 wave-fire-bonus PIC S9(02) VALUE 0.
          05 posistion-data.
            78 ENEMY-SEPARATION-X VALUE 25.
            78 ENEMY-SEPARATION-Y VALUE 15.
@@ -18,8 +44,22 @@
            10 enemy-y PIC S9(3) VALUE 50.
            10 enemy-check-x PIC 9(3).
            10 enemy-check-y PIC 9(3).
+           10 enemy-draw-x PIC S9(3).
+           10 enemy-draw-y PIC S9(3).
+         05 boss-data.
+           78 BOSS-WIDTH VALUE 400.
+           78 BOSS-HEIGHT VALUE 20.
+           78 BOSS-MAX-HP VALUE 20.
+           10 boss-active PIC 9 VALUE 0.
+           10 boss-rect PIC S9(3) VALUE 0.
+           10 boss-hp PIC 9(3) VALUE 0.
+           10 boss-x PIC S9(3).
+           10 boss-dir PIC S9(3) VALUE 2.
+           10 boss-draw-x PIC S9(3).
+           10 boss-draw-y PIC S9(3).
          05 movement-data.
            78 MAX-MOV-TIMER VALUE 90.
+           10 enemy-mov-base PIC 9(3) VALUE MAX-MOV-TIMER.
            10 enemy-mov-timer PIC 9(3) VALUE MAX-MOV-TIMER.
            10 leftmost-enemy PIC 9(3) VALUE 1.
            10 rightmost-enemy PIC 9(3) VALUE LINE-MAX.
