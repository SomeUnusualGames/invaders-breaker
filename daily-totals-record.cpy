@@ -0,0 +1,5 @@
+       01 DAILY-TOTALS-RECORD.
+         05 dt-date PIC X(08).
+         05 dt-games-started PIC 9(05).
+         05 dt-games-completed PIC 9(05).
+         05 dt-minutes PIC 9(06).
