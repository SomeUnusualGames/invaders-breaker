@@ -3,22 +3,216 @@
        >>DEFINE DEBUG AS 0
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVADERS-BREAKER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT HISCORE-FILE ASSIGN TO "HISCORE.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS hs-rank
+           FILE STATUS IS hiscore-status.
+         SELECT SESSION-LOG-FILE ASSIGN TO "SESSION-LOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS session-log-status.
+         SELECT LEVELS-FILE ASSIGN TO "LEVELS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS levels-status.
+         SELECT CONFIG-FILE ASSIGN TO "CONFIG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS config-status.
+         SELECT STARTUP-ERROR-FILE ASSIGN TO "STARTUP-ERRORS.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS startup-error-status.
+         SELECT ACHIEVEMENT-FILE ASSIGN TO "ACHIEVEMENTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS achievement-status.
+         SELECT DAILY-TOTALS-FILE ASSIGN TO "DAILY-TOTALS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS daily-totals-status.
+         SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS checkpoint-status.
+         SELECT LEVEL-STATS-FILE ASSIGN TO "LEVEL-STATS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS level-stats-status.
+         SELECT REPLAY-FILE ASSIGN TO "REPLAY.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS replay-status.
+      * SHARED-SCORES.DAT is written as a plain LINE SEQUENTIAL file
+      * here so a single cabinet can be demoed standalone; at a
+      * multi-cabinet site this path should instead point at a file on
+      * a shared network drive/mount so every cabinet pushes to and
+      * pulls from the same ledger.
+         SELECT SHARED-SCORES-FILE ASSIGN TO "SHARED-SCORES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS shared-score-status.
        DATA DIVISION.
+       FILE SECTION.
+       FD HISCORE-FILE.
+         COPY hiscore-record.
+       FD SESSION-LOG-FILE.
+         COPY session-log-record.
+       FD LEVELS-FILE.
+         COPY levels-record.
+       FD CONFIG-FILE.
+         COPY config-record.
+       FD STARTUP-ERROR-FILE.
+         COPY startup-error-record.
+       FD ACHIEVEMENT-FILE.
+         COPY achievement-record.
+       FD DAILY-TOTALS-FILE.
+         COPY daily-totals-record.
+       FD CHECKPOINT-FILE.
+         COPY checkpoint-record.
+       FD LEVEL-STATS-FILE.
+         COPY level-stats-record.
+       FD REPLAY-FILE.
+         COPY replay-record.
+       FD SHARED-SCORES-FILE.
+         COPY shared-score-record.
        WORKING-STORAGE SECTION.
          COPY player-data.
          COPY rl-keys.
+         COPY rl-gamepad.
          COPY enemy-data.
          COPY ball-data.
          COPY background-data.
          COPY missile-data.
+         COPY shield-data.
+         COPY powerup-data.
+         COPY hiscore-data.
+         COPY shared-score-data.
+         COPY replay-data.
+         COPY level-stats-data.
+         COPY editor-data.
          01 game-data.
            05 restart-game PIC 9.
            05 rl-quit PIC 9 VALUE 0.
+           05 run-recorded PIC 9 VALUE 0.
+           05 practice-mode PIC 9 VALUE 0.
+           05 practice-key PIC 9.
+           05 score PIC 9(06) VALUE 0.
+           05 player-initials PIC X(03) VALUE "AAA".
+           05 pending-outcome PIC 9 VALUE 0.
+           05 initials-slot PIC 9 VALUE 1.
+           05 initials-code PIC 9(03) OCCURS 3 TIMES VALUE 65.
+           05 initials-key PIC 9.
+           05 difficulty-level PIC 9 VALUE 2.
+             88 difficulty-easy VALUE 1.
+             88 difficulty-normal VALUE 2.
+             88 difficulty-hard VALUE 3.
+           05 difficulty-key PIC 9.
+           05 pause-key PIC 9.
+           05 two-player PIC 9 VALUE 0.
+           05 two-player-key PIC 9.
+           05 score-edit PIC ZZZZZ9.
+           05 lives-edit PIC 9.
+           05 level-edit PIC ZZ9.
+           05 hud-line PIC X(60).
+           05 combo-edit PIC ZZ9.
+           05 session-log-status PIC X(02) VALUE "00".
+           05 session-eof PIC 9 VALUE 0.
+           05 al-work PIC X(80).
+           05 al-parsed REDEFINES al-work.
+             10 FILLER PIC X(21).
+             10 al-outcome PIC X(04).
+             10 FILLER PIC X(55).
+           05 levels-status PIC X(02) VALUE "00".
+           05 config-status PIC X(02) VALUE "00".
+           05 startup-error-status PIC X(02) VALUE "00".
+           05 diag-msg PIC X(60).
+           05 achievement-status PIC X(02) VALUE "00".
+           78 SPEED-CLEAR-SECONDS VALUE 30.
+           05 daily-totals-status PIC X(02) VALUE "00".
+           05 daily-date PIC X(08) VALUE SPACES.
+           05 today-date-chk PIC X(08).
+           05 daily-games-started PIC 9(05) VALUE 0.
+           05 daily-games-completed PIC 9(05) VALUE 0.
+           05 daily-seconds-played PIC 9(07) VALUE 0.
+           05 checkpoint-status PIC X(02) VALUE "00".
+           05 checkpoint-available PIC 9 VALUE 0.
+           05 save-quit-key PIC 9.
+           05 continue-key PIC 9.
+           05 replay-key PIC 9.
+           05 master-volume PIC 9(02) VALUE 10.
+           05 volume-key PIC 9.
+           05 volume-edit PIC Z9.
+           05 missile-full-edit PIC ZZZZ9.
+           78 ATTRACT-TIMEOUT-FRAMES VALUE 1800.
+           05 attract-mode PIC 9 VALUE 0.
+           05 idle-frame-count PIC 9(7) VALUE 0.
+           78 END-SCREEN-TIMEOUT-FRAMES VALUE 1200.
+           05 end-screen-frame-count PIC 9(7) VALUE 0.
+           05 end-screen-seconds-left PIC 9(3).
+           05 end-screen-seconds-edit PIC ZZ9.
+           05 attract-dir PIC S9(3) VALUE 2.
+           05 lb-line PIC X(30).
+           05 lb-rank PIC Z9.
+           05 lb-edit PIC ZZZZZ9.
+           05 lb-time-edit PIC ZZZZ9.
+           05 lb-y PIC 9(03).
+           05 music-stream PIC S9(3) VALUE -1.
+           05 music-volume-pct USAGE COMP-1.
+           05 sfx-bounce PIC S9(3) VALUE -1.
+           05 sfx-kill PIC S9(3) VALUE -1.
+           05 sfx-hit PIC S9(3) VALUE -1.
+           78 SHAKE-DURATION VALUE 10.
+           05 shake-timer PIC 9(03) VALUE 0.
+           05 shake-dx PIC S9(02) VALUE 0.
+           05 shake-dy PIC S9(02) VALUE 0.
+           78 HIT-STOP-FRAMES VALUE 20.
+           05 hit-stop-timer PIC 9(03) VALUE 0.
+           05 adaptive-mode PIC 9 VALUE 0.
+           05 adaptive-key PIC 9.
+           78 ADAPTIVE-WINDOW VALUE 5.
+           78 ADAPTIVE-WIN-HIGH VALUE 60.
+           78 ADAPTIVE-WIN-LOW VALUE 40.
+           78 ADAPTIVE-MOV-FLOOR VALUE 30.
+           78 ADAPTIVE-MOV-CEILING VALUE 150.
+           05 adaptive-outcomes PIC X(04)
+              OCCURS ADAPTIVE-WINDOW TIMES VALUE SPACES.
+           05 adaptive-fill-count PIC 9(02) VALUE 0.
+           05 adaptive-next-slot PIC 9(02) VALUE 1.
+           05 adaptive-wins PIC 9(02).
+           05 adaptive-winpct PIC 9(03).
+           05 adaptive-i PIC 9(02).
+           78 FLASH-DURATION VALUE 8.
+           05 flash-timer PIC 9(03) VALUE 0.
+           05 flash-r PIC 9(03).
+           05 flash-g PIC 9(03).
+           05 flash-b PIC 9(03).
+           05 flash-a PIC 9(03).
+           05 colorblind-mode PIC 9 VALUE 0.
+             88 colorblind-off VALUE 0.
+             88 colorblind-on VALUE 1.
+           05 colorblind-key PIC 9.
+           05 cur-hhmmss-text PIC X(06).
+           05 cur-hms REDEFINES cur-hhmmss-text.
+             10 cur-hh PIC 9(02).
+             10 cur-mm PIC 9(02).
+             10 cur-ss PIC 9(02).
+           05 seconds-now PIC 9(05).
+           05 run-start-text PIC X(06).
+           05 run-start-seconds PIC 9(05).
+           05 run-duration PIC 9(05).
+           05 run-duration-edit PIC ZZZZ9.
+           05 run-outcome-text PIC X(04).
+           05 level-start-seconds PIC 9(05).
+           05 level-duration PIC 9(05)V9(02).
+           05 level-duration-edit PIC ZZZZ9.
+           05 render-target PIC S9(3) VALUE -1.
+           05 fullscreen-key PIC 9.
+           05 screen-w PIC S9(4).
+           05 screen-h PIC S9(4).
            05 game-state PIC 9 VALUE 1.
              88 game-idle VALUE 1.
              88 game-playing VALUE 2.
              88 game-restart VALUE 3.
              88 game-complete VALUE 4.
+             88 game-initials VALUE 5.
+             88 game-paused VALUE 6.
+             88 game-editor VALUE 7.
+             88 game-hitstop VALUE 8.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
          *>CALL "SetConfigFlags" USING BY VALUE 64
@@ -27,17 +221,91 @@
            BY REFERENCE "Invaders Breaker"
            ON EXCEPTION
              DISPLAY "Error: raylib not found" UPON SYSERR
+             MOVE "InitWindow failed: raylib not found" TO diag-msg
+             PERFORM LOG-STARTUP-ERROR
          END-CALL
          CALL "SetTargetFPS" USING BY VALUE 60
+         CALL "b_LoadRenderTexture" USING BY VALUE
+           960 640
+           RETURNING render-target
+           ON EXCEPTION
+             MOVE "b_LoadRenderTexture failed" TO diag-msg
+             PERFORM LOG-STARTUP-ERROR
+         END-CALL
+         CALL "InitAudioDevice"
+           ON EXCEPTION
+             MOVE "InitAudioDevice failed" TO diag-msg
+             PERFORM LOG-STARTUP-ERROR
+         END-CALL
+         CALL "b_LoadMusicStream" USING
+           BY REFERENCE "MUSIC.OGG"
+           RETURNING music-stream
+           ON EXCEPTION
+             MOVE "b_LoadMusicStream failed: MUSIC.OGG" TO diag-msg
+             PERFORM LOG-STARTUP-ERROR
+         END-CALL
+         IF music-stream NOT EQUAL TO -1 THEN
+           CALL "b_PlayMusicStream" USING BY VALUE music-stream
+           PERFORM APPLY-MUSIC-VOLUME
+         END-IF
+         CALL "b_LoadSound" USING
+           BY REFERENCE "BOUNCE.WAV"
+           RETURNING sfx-bounce
+           ON EXCEPTION
+             MOVE "b_LoadSound failed: BOUNCE.WAV" TO diag-msg
+             PERFORM LOG-STARTUP-ERROR
+         END-CALL
+         CALL "b_LoadSound" USING
+           BY REFERENCE "KILL.WAV"
+           RETURNING sfx-kill
+           ON EXCEPTION
+             MOVE "b_LoadSound failed: KILL.WAV" TO diag-msg
+             PERFORM LOG-STARTUP-ERROR
+         END-CALL
+         CALL "b_LoadSound" USING
+           BY REFERENCE "HIT.WAV"
+           RETURNING sfx-hit
+           ON EXCEPTION
+             MOVE "b_LoadSound failed: HIT.WAV" TO diag-msg
+             PERFORM LOG-STARTUP-ERROR
+         END-CALL
          PERFORM INIT-BACKGROUND
          PERFORM INIT-PLAYER
-         PERFORM INIT-ENEMY
-         PERFORM UNTIL rl-quit EQUALS 1
-           PERFORM UPDATE-PLAYER-MOVEMENT
-           PERFORM UPDATE-ENEMY
-           PERFORM UPDATE-BALL
-           PERFORM UPDATE-MISSILE
-           CALL "BeginDrawing"
+         PERFORM INIT-BALL
+         PERFORM RESET-ENEMY-VALUES
+         PERFORM INIT-SHIELDS
+         PERFORM LOAD-HISCORES
+         PERFORM LOAD-CONFIG
+         PERFORM SYNC-WORLDWIDE-LEADERBOARD
+         PERFORM LOAD-DAILY-TOTALS
+         PERFORM LOAD-CHECKPOINT
+         PERFORM LOAD-LEVEL-STATS
+         PERFORM LOAD-ADAPTIVE-HISTORY
+         PERFORM CHECK-REPLAY-AVAILABLE
+         PERFORM UNTIL rl-quit EQUAL TO 1
+           PERFORM CHECK-PAUSE-TOGGLE
+           PERFORM CHECK-SAVE-QUIT
+           CALL "b_IsKeyPressed" USING
+             BY VALUE rl-key-f11
+             RETURNING fullscreen-key
+           END-CALL
+           IF fullscreen-key EQUAL TO 1 THEN
+             CALL "ToggleFullscreen"
+           END-IF
+           IF music-stream NOT EQUAL TO -1 THEN
+             CALL "b_UpdateMusicStream" USING BY VALUE music-stream
+           END-IF
+           PERFORM UPDATE-SCREEN-FX
+           IF NOT game-paused AND NOT game-hitstop THEN
+             PERFORM UPDATE-PADDLE-SIZE
+             PERFORM UPDATE-PLAYER-MOVEMENT
+             PERFORM UPDATE-PLAYER-2-MOVEMENT
+             PERFORM UPDATE-ENEMY
+             PERFORM UPDATE-BALL
+             PERFORM UPDATE-MISSILE
+             PERFORM UPDATE-POWERUPS
+           END-IF
+           CALL "b_BeginTextureMode" USING BY VALUE render-target
            *>CALL "b_ClearBackground" USING BY VALUE 0 0 0 255
            CALL "ClearBackground" USING BY VALUE 0
            PERFORM DRAW-BACKGROUND
@@ -45,80 +313,1486 @@
              WHEN game-idle PERFORM IDLE-SCREEN
              WHEN game-restart PERFORM RESTART-SCREEN
              WHEN game-complete PERFORM COMPLETE-SCREEN
+             WHEN game-initials PERFORM INITIALS-SCREEN
+             WHEN game-paused PERFORM PAUSE-SCREEN
+             WHEN game-editor PERFORM EDITOR-SCREEN
+             WHEN game-hitstop PERFORM HIT-STOP-SCREEN
            END-EVALUATE
-           PERFORM DRAW-PLAYER
-           PERFORM DRAW-ENEMY
-           PERFORM DRAW-BALL
-           PERFORM DRAW-MISSILES
+           IF NOT game-editor THEN
+             PERFORM DRAW-PLAYER
+             PERFORM DRAW-PLAYER-2
+             PERFORM DRAW-HUD
+             PERFORM DRAW-ENEMY
+             PERFORM DRAW-SHIELDS
+             PERFORM DRAW-BALL
+             PERFORM DRAW-MISSILES
+             PERFORM DRAW-POWERUPS
+           END-IF
+           PERFORM DRAW-SCREEN-FX
            >>IF DEBUG = 1
            CALL "DrawFPS" USING BY VALUE 0 0
+           MOVE missile-pool-full-count TO missile-full-edit
+           STRING "Missile pool full: " DELIMITED BY SIZE
+             missile-full-edit DELIMITED BY SIZE
+             INTO hud-line
+           END-STRING
+           CALL "b_DrawText" USING
+             BY REFERENCE hud-line
+             BY VALUE 0 20 16 255 255 0 255
+           END-CALL
            >>END-IF
+           CALL "EndTextureMode"
+           CALL "GetScreenWidth" RETURNING screen-w
+           CALL "GetScreenHeight" RETURNING screen-h
+           CALL "BeginDrawing"
+           CALL "ClearBackground" USING BY VALUE 0
+           CALL "b_DrawRenderTextureStretched" USING BY VALUE
+             render-target 960 640 screen-w screen-h
+           END-CALL
            CALL "EndDrawing"
            CALL "WindowShouldClose" RETURNING rl-quit
          END-PERFORM
+         IF render-target NOT EQUAL TO -1 THEN
+           CALL "b_UnloadRenderTexture" USING BY VALUE render-target
+         END-IF
+         IF music-stream NOT EQUAL TO -1 THEN
+           CALL "b_UnloadMusicStream" USING BY VALUE music-stream
+         END-IF
+         IF sfx-bounce NOT EQUAL TO -1 THEN
+           CALL "b_UnloadSound" USING BY VALUE sfx-bounce
+         END-IF
+         IF sfx-kill NOT EQUAL TO -1 THEN
+           CALL "b_UnloadSound" USING BY VALUE sfx-kill
+         END-IF
+         IF sfx-hit NOT EQUAL TO -1 THEN
+           CALL "b_UnloadSound" USING BY VALUE sfx-hit
+         END-IF
+         CALL "CloseAudioDevice"
          CALL "CloseWindow"
          GOBACK.
 
        IDLE-SCREEN.
+         ADD 1 TO idle-frame-count
+         IF idle-frame-count GREATER OR EQUAL TO ATTRACT-TIMEOUT-FRAMES
+             THEN
+           MOVE 1 TO attract-mode
+         END-IF
+         ADD 1 TO leaderboard-sync-count
+         IF leaderboard-sync-count GREATER OR EQUAL TO
+             LEADERBOARD-SYNC-FRAMES THEN
+           PERFORM SYNC-WORLDWIDE-LEADERBOARD
+           MOVE 0 TO leaderboard-sync-count
+         END-IF
+         IF attract-mode EQUAL TO 1 THEN
+           PERFORM RUN-ATTRACT-DEMO
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-left
+           RETURNING difficulty-key
+         END-CALL
+         IF difficulty-key EQUAL TO 1
+            AND difficulty-level GREATER THAN 1 THEN
+           SUBTRACT 1 FROM difficulty-level
+           PERFORM SAVE-CONFIG
+           PERFORM WAKE-FROM-ATTRACT
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-right
+           RETURNING difficulty-key
+         END-CALL
+         IF difficulty-key EQUAL TO 1
+            AND difficulty-level LESS THAN 3 THEN
+           ADD 1 TO difficulty-level
+           PERFORM SAVE-CONFIG
+           PERFORM WAKE-FROM-ATTRACT
+         END-IF
          CALL "b_DrawText" USING
            BY REFERENCE "Invaders Must Die!"
            BY VALUE 250 200 50 255 149 9 255
          END-CALL
+         IF attract-mode EQUAL TO 1 THEN
+           CALL "b_DrawText" USING
+             BY REFERENCE "ATTRACT MODE DEMO - press any key"
+             BY VALUE 310 300 20 255 255 0 255
+           END-CALL
+         ELSE
+           CALL "b_DrawText" USING
+             BY REFERENCE "Press Space to start"
+             BY VALUE 380 300 20 255 255 255 255
+           END-CALL
+         END-IF
+         EVALUATE TRUE
+           WHEN difficulty-easy
+             CALL "b_DrawText" USING
+               BY REFERENCE "< Difficulty: Easy >"
+               BY VALUE 380 340 20 0 255 0 255
+             END-CALL
+           WHEN difficulty-hard
+             CALL "b_DrawText" USING
+               BY REFERENCE "< Difficulty: Hard >"
+               BY VALUE 380 340 20 255 0 0 255
+             END-CALL
+           WHEN OTHER
+             CALL "b_DrawText" USING
+               BY REFERENCE "< Difficulty: Normal >"
+               BY VALUE 370 340 20 255 255 0 255
+             END-CALL
+         END-EVALUATE
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-two
+           RETURNING two-player-key
+         END-CALL
+         IF two-player-key EQUAL TO 1 THEN
+           IF two-player EQUAL TO 1 THEN
+             MOVE 0 TO two-player
+           ELSE
+             MOVE 1 TO two-player
+           END-IF
+           PERFORM SAVE-CONFIG
+           PERFORM WAKE-FROM-ATTRACT
+         END-IF
+         IF two-player EQUAL TO 1 THEN
+           CALL "b_DrawText" USING
+             BY REFERENCE "2-Player co-op: ON  (2 to toggle)"
+             BY VALUE 340 370 18 100 200 255 255
+           END-CALL
+         ELSE
+           CALL "b_DrawText" USING
+             BY REFERENCE "2-Player co-op: OFF (2 to toggle)"
+             BY VALUE 340 370 18 150 150 150 255
+           END-CALL
+         END-IF
+         IF keybind-inactive THEN
+           CALL "b_IsKeyPressed" USING
+             BY VALUE rl-key-k
+             RETURNING control-scheme-key
+           END-CALL
+           IF control-scheme-key EQUAL TO 1 THEN
+             MOVE 1 TO keybind-mode
+             PERFORM WAKE-FROM-ATTRACT
+           END-IF
+         ELSE
+           PERFORM CAPTURE-KEY-BINDING
+         END-IF
+         PERFORM BUILD-KEYBIND-LABELS
+         EVALUATE TRUE
+           WHEN keybind-wait-left
+             CALL "b_DrawText" USING
+               BY REFERENCE "P1 move-left: press a key..."
+               BY VALUE 330 400 18 255 220 100 255
+             END-CALL
+           WHEN keybind-wait-right
+             CALL "b_DrawText" USING
+               BY REFERENCE "P1 move-right: press a key..."
+               BY VALUE 330 400 18 255 220 100 255
+             END-CALL
+           WHEN OTHER
+             STRING "P1 move keys: " DELIMITED BY SIZE
+               FUNCTION TRIM(keybind-label-p1-left) DELIMITED BY SIZE
+               " / " DELIMITED BY SIZE
+               FUNCTION TRIM(keybind-label-p1-right) DELIMITED BY SIZE
+               "   (K to remap)" DELIMITED BY SIZE
+               INTO hud-line
+             END-STRING
+             CALL "b_DrawText" USING
+               BY REFERENCE hud-line
+               BY VALUE 330 400 18 150 150 150 255
+             END-CALL
+         END-EVALUATE
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-c
+           RETURNING colorblind-key
+         END-CALL
+         IF colorblind-key EQUAL TO 1 THEN
+           IF colorblind-on THEN
+             MOVE 0 TO colorblind-mode
+           ELSE
+             MOVE 1 TO colorblind-mode
+           END-IF
+           PERFORM SAVE-CONFIG
+           PERFORM WAKE-FROM-ATTRACT
+         END-IF
+         IF colorblind-on THEN
+           CALL "b_DrawText" USING
+             BY REFERENCE "Colorblind palette: ON  (C to toggle)"
+             BY VALUE 310 415 16 230 159 0 255
+           END-CALL
+         ELSE
+           CALL "b_DrawText" USING
+             BY REFERENCE "Colorblind palette: OFF (C to toggle)"
+             BY VALUE 310 415 16 150 150 150 255
+           END-CALL
+         END-IF
+         IF checkpoint-available EQUAL TO 1 THEN
+           CALL "b_IsKeyPressed" USING
+             BY VALUE rl-key-n
+             RETURNING continue-key
+           END-CALL
+           IF continue-key EQUAL TO 1 THEN
+             PERFORM RESUME-FROM-CHECKPOINT
+           END-IF
+           CALL "b_DrawText" USING
+             BY REFERENCE "Continue saved run: N"
+             BY VALUE 360 437 16 100 255 150 255
+           END-CALL
+         END-IF
+         IF replay-available EQUAL TO 1 THEN
+           CALL "b_IsKeyPressed" USING
+             BY VALUE rl-key-w
+             RETURNING replay-key
+           END-CALL
+           IF replay-key EQUAL TO 1 THEN
+             PERFORM WATCH-REPLAY
+           END-IF
+           CALL "b_DrawText" USING
+             BY REFERENCE "Watch last run: W"
+             BY VALUE 360 459 16 255 200 100 255
+           END-CALL
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-s
+           RETURNING report-key
+         END-CALL
+         IF report-key EQUAL TO 1 THEN
+           IF show-level-report EQUAL TO 1 THEN
+             MOVE 0 TO show-level-report
+           ELSE
+             MOVE 1 TO show-level-report
+           END-IF
+           PERFORM WAKE-FROM-ATTRACT
+         END-IF
+         CALL "b_DrawText" USING
+           BY REFERENCE "Level stats: S"
+           BY VALUE 360 481 16 150 200 255 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Practice (infinite lives): T"
+           BY VALUE 330 503 16 150 255 220 255
+         END-CALL
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-tab
+           RETURNING editor-key
+         END-CALL
+         IF editor-key EQUAL TO 1 THEN
+           PERFORM ENTER-EDITOR
+         END-IF
          CALL "b_DrawText" USING
-           BY REFERENCE "Press Space to start"
-           BY VALUE 380 300 20 255 255 255 255
+           BY REFERENCE "Formation editor: Tab"
+           BY VALUE 360 525 16 200 200 255 255
+         END-CALL
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-backspace
+           RETURNING adaptive-key
+         END-CALL
+         IF adaptive-key EQUAL TO 1 THEN
+           IF adaptive-mode EQUAL TO 1 THEN
+             MOVE 0 TO adaptive-mode
+           ELSE
+             MOVE 1 TO adaptive-mode
+           END-IF
+           PERFORM WAKE-FROM-ATTRACT
+         END-IF
+         IF adaptive-mode EQUAL TO 1 THEN
+           CALL "b_DrawText" USING
+             BY REFERENCE "Adaptive difficulty: ON (Backspace)"
+             BY VALUE 320 547 16 255 220 150 255
+           END-CALL
+         ELSE
+           CALL "b_DrawText" USING
+             BY REFERENCE "Adaptive difficulty: off (Backspace)"
+             BY VALUE 320 547 16 150 150 150 255
+           END-CALL
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-up
+           RETURNING volume-key
+         END-CALL
+         IF volume-key EQUAL TO 1 AND master-volume LESS THAN 10 THEN
+           ADD 1 TO master-volume
+           PERFORM SAVE-CONFIG
+           PERFORM WAKE-FROM-ATTRACT
+           PERFORM APPLY-MUSIC-VOLUME
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-down
+           RETURNING volume-key
+         END-CALL
+         IF volume-key EQUAL TO 1 AND master-volume GREATER THAN 0 THEN
+           SUBTRACT 1 FROM master-volume
+           PERFORM SAVE-CONFIG
+           PERFORM WAKE-FROM-ATTRACT
+           PERFORM APPLY-MUSIC-VOLUME
+         END-IF
+         MOVE master-volume TO volume-edit
+         STRING "Volume: " DELIMITED BY SIZE
+           volume-edit DELIMITED BY SIZE
+           "  (Up/Down)" DELIMITED BY SIZE
+           INTO hud-line
+         END-STRING
+         CALL "b_DrawText" USING
+           BY REFERENCE hud-line
+           BY VALUE 380 430 18 200 200 200 255
+         END-CALL
+         PERFORM DRAW-CONTROLS-LEGEND
+         PERFORM DRAW-LEADERBOARD
+         PERFORM DRAW-LEVEL-REPORT.
+
+       DRAW-CONTROLS-LEGEND.
+         CALL "b_DrawText" USING
+           BY REFERENCE "Controls"
+           BY VALUE 430 470 18 255 255 255 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Move: A/D or Left/Right   Shoot/Start: Space"
+           BY VALUE 270 495 16 180 180 180 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Pause: P   Restart after run: R"
+           BY VALUE 330 515 16 180 180 180 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Difficulty: Left/Right   Volume: Up/Down"
+           BY VALUE 290 535 16 180 180 180 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "2-Player: 2   Remap P1 keys: K   Colorblind: C"
+           BY VALUE 290 555 16 180 180 180 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Gamepad 1: D-pad/stick move, face btn shoots"
+           BY VALUE 260 575 16 180 180 180 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Fullscreen: F11"
+           BY VALUE 400 595 16 180 180 180 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Save and quit: Q"
+           BY VALUE 390 615 16 180 180 180 255
          END-CALL.
 
+       DRAW-LEADERBOARD.
+         IF worldwide-synced EQUAL TO 1 THEN
+           CALL "b_DrawText" USING
+             BY REFERENCE "Worldwide Top Scores"
+             BY VALUE 30 150 18 255 255 255 255
+           END-CALL
+           MOVE 180 TO lb-y
+           PERFORM VARYING wld-i FROM 1 BY 1 UNTIL wld-i > 5
+             MOVE wld-i TO lb-rank
+             MOVE wld-score(wld-i) TO lb-edit
+             MOVE wld-best-time(wld-i) TO lb-time-edit
+             MOVE SPACES TO lb-line
+             IF wld-best-time(wld-i) > 0 THEN
+               STRING lb-rank ". " wld-initials(wld-i) " " lb-edit
+                 " (" lb-time-edit "s)"
+                 DELIMITED BY SIZE INTO lb-line
+               END-STRING
+             ELSE
+               STRING lb-rank ". " wld-initials(wld-i) " " lb-edit
+                 DELIMITED BY SIZE INTO lb-line
+               END-STRING
+             END-IF
+             CALL "b_DrawText" USING
+               BY REFERENCE lb-line
+               BY VALUE 30 lb-y 16 200 200 0 255
+             END-CALL
+             ADD 22 TO lb-y
+           END-PERFORM
+         ELSE
+           CALL "b_DrawText" USING
+             BY REFERENCE "Top Scores"
+             BY VALUE 30 150 18 255 255 255 255
+           END-CALL
+           MOVE 180 TO lb-y
+           PERFORM VARYING hs-i FROM 1 BY 1 UNTIL hs-i > 5
+             MOVE hs-i TO lb-rank
+             MOVE hst-score(hs-i) TO lb-edit
+             MOVE HST-BEST-TIME(hs-i) TO lb-time-edit
+             MOVE SPACES TO lb-line
+             IF hst-best-time(hs-i) > 0 THEN
+               STRING lb-rank ". " hst-initials(hs-i) " " lb-edit
+                 " (" lb-time-edit "s)"
+                 DELIMITED BY SIZE INTO lb-line
+               END-STRING
+             ELSE
+               STRING lb-rank ". " hst-initials(hs-i) " " lb-edit
+                 DELIMITED BY SIZE INTO lb-line
+               END-STRING
+             END-IF
+             CALL "b_DrawText" USING
+               BY REFERENCE lb-line
+               BY VALUE 30 lb-y 16 200 200 0 255
+             END-CALL
+             ADD 22 TO lb-y
+           END-PERFORM
+         END-IF.
+
+       CHECK-GAMEPAD-RESTART.
+         IF restart-game EQUAL TO 0 THEN
+           CALL "b_IsGamepadAvailable" USING BY VALUE
+             rl-gamepad-1
+             RETURNING gp-connected
+           END-CALL
+           IF gp-connected EQUAL TO 1 THEN
+             CALL "b_IsGamepadButtonPressed" USING BY VALUE
+               rl-gamepad-1 rl-gp-face-action
+               RETURNING restart-game
+             END-CALL
+           END-IF
+         END-IF.
+
+       WAKE-FROM-ATTRACT.
+         MOVE 0 TO attract-mode
+         MOVE 0 TO idle-frame-count.
+
+       UPDATE-SCREEN-FX.
+         IF shake-timer GREATER THAN 0 THEN
+           SUBTRACT 1 FROM shake-timer
+           COMPUTE shake-dx = (FUNCTION RANDOM() * 9) - 4
+           COMPUTE shake-dy = (FUNCTION RANDOM() * 9) - 4
+         ELSE
+           MOVE 0 TO shake-dx
+           MOVE 0 TO shake-dy
+         END-IF
+         IF flash-timer GREATER THAN 0 THEN
+           SUBTRACT 1 FROM flash-timer
+         END-IF.
+
+       TRIGGER-SHAKE.
+         MOVE SHAKE-DURATION TO shake-timer.
+
+       TRIGGER-FLASH.
+         MOVE FLASH-DURATION TO flash-timer.
+
+       DRAW-SCREEN-FX.
+         IF flash-timer GREATER THAN 0 THEN
+           COMPUTE flash-a = flash-timer * 90 / FLASH-DURATION
+           CALL "b_DrawRectangle" USING BY VALUE
+             0 0 960 640 flash-r flash-g flash-b flash-a
+           END-CALL
+         END-IF.
+
+       APPLY-MUSIC-VOLUME.
+         IF music-stream EQUAL TO -1 THEN
+           NEXT SENTENCE
+         END-IF
+         COMPUTE music-volume-pct = master-volume / 10
+         CALL "b_SetMusicVolume" USING
+           BY VALUE music-stream music-volume-pct
+         END-CALL
+         CALL "SetMasterVolume" USING BY VALUE music-volume-pct.
+
+       RUN-ATTRACT-DEMO.
+         IF player-x GREATER OR EQUAL TO 885 THEN
+           MOVE -2 TO attract-dir
+         END-IF
+         IF player-x LESS OR EQUAL TO 10 THEN
+           MOVE 2 TO attract-dir
+         END-IF
+         ADD attract-dir TO player-x
+         CALL "b_RectangleSetX" USING BY VALUE player-rect player-x.
+
+       APPLY-DIFFICULTY.
+         EVALUATE TRUE
+           WHEN difficulty-easy
+             COMPUTE enemy-mov-base = MAX-MOV-TIMER + 30
+             COMPUTE cur-max-speed = MAX-SPEED - 1
+             COMPUTE cur-player-width = PLAYER-WIDTH + 15
+             COMPUTE cur-shoot-base = SHOOT-TIMER-BASE + 3
+             COMPUTE cur-shoot-divisor = SHOOT-COUNT-DIVISOR + 1
+           WHEN difficulty-hard
+             COMPUTE enemy-mov-base = MAX-MOV-TIMER - 30
+             COMPUTE cur-max-speed = MAX-SPEED + 2
+             COMPUTE cur-player-width = PLAYER-WIDTH - 15
+             COMPUTE cur-shoot-base = SHOOT-TIMER-BASE - 3
+             COMPUTE cur-shoot-divisor = SHOOT-COUNT-DIVISOR - 1
+           WHEN OTHER
+             MOVE MAX-MOV-TIMER TO enemy-mov-base
+             MOVE MAX-SPEED TO cur-max-speed
+             MOVE PLAYER-WIDTH TO cur-player-width
+             MOVE SHOOT-TIMER-BASE TO cur-shoot-base
+             MOVE SHOOT-COUNT-DIVISOR TO cur-shoot-divisor
+         END-EVALUATE
+         MOVE 0 TO paddle-size-timer
+         PERFORM RESIZE-PLAYER
+         MOVE enemy-mov-base TO enemy-mov-timer
+         MOVE START-LIVES TO lives-remaining
+         PERFORM START-RUN-TIMER
+         PERFORM ROLL-DAILY-TOTALS
+         ADD 1 TO daily-games-started
+         PERFORM SAVE-DAILY-TOTALS.
+
+      * Nudges enemy-mov-base's floor and cur-shoot-base up or down
+      * between waves based on the player's recent win/loss record
+      * (the ADAPTIVE-WINDOW-sized circular buffer RECORD-ADAPTIVE-
+      * OUTCOME maintains from SESSION-LOG.DAT) instead of leaving
+      * APPLY-DIFFICULTY's one-time difficulty-picker values fixed
+      * for the whole run. Only called when adaptive-mode is on;
+      * APPLY-DIFFICULTY itself is untouched so a fresh run still
+      * starts from the manually-picked difficulty every time.
+       APPLY-ADAPTIVE-DIFFICULTY.
+         IF adaptive-mode NOT EQUAL TO 1 OR
+             adaptive-fill-count EQUAL TO 0
+             THEN
+           NEXT SENTENCE
+         END-IF
+         MOVE 0 TO adaptive-wins
+         PERFORM VARYING adaptive-i FROM 1 BY 1
+         UNTIL adaptive-i > adaptive-fill-count
+           IF adaptive-outcomes(adaptive-i) EQUAL TO "WIN " THEN
+             ADD 1 TO adaptive-wins
+           END-IF
+         END-PERFORM
+         COMPUTE adaptive-winpct ROUNDED =
+           (adaptive-wins / adaptive-fill-count) * 100
+         IF adaptive-winpct GREATER THAN ADAPTIVE-WIN-HIGH THEN
+           IF enemy-mov-base GREATER THAN ADAPTIVE-MOV-FLOOR THEN
+             SUBTRACT 3 FROM enemy-mov-base
+           END-IF
+           IF cur-shoot-base GREATER THAN 2.0 THEN
+             SUBTRACT 0.3 FROM cur-shoot-base
+           END-IF
+         END-IF
+         IF adaptive-winpct LESS THAN ADAPTIVE-WIN-LOW THEN
+           IF enemy-mov-base LESS THAN ADAPTIVE-MOV-CEILING THEN
+             ADD 3 TO enemy-mov-base
+           END-IF
+           IF cur-shoot-base LESS THAN 12.0 THEN
+             ADD 0.3 TO cur-shoot-base
+           END-IF
+         END-IF.
+
        RESTART-SCREEN.
+         IF run-recorded EQUAL TO 0 THEN
+           PERFORM END-OF-RUN-BOOKKEEPING
+         END-IF
          CALL "b_IsKeyPressed" USING
            BY VALUE rl-key-r
            RETURNING restart-game
          END-CALL
-         IF restart-game EQUALS 1 THEN
+         PERFORM CHECK-GAMEPAD-RESTART
+         PERFORM CHECK-END-SCREEN-TIMEOUT
+         IF restart-game EQUAL TO 1 THEN
            MOVE START-ENEMY-COUNT TO current-count
+           MOVE 0 TO score
            PERFORM SET-INITIAL-VALUES
+           PERFORM APPLY-ADAPTIVE-DIFFICULTY
          END-IF
          CALL "b_DrawText" USING
            BY REFERENCE "You lose! Press R to restart"
            BY VALUE 300 200 30 255 0 0 255
+         END-CALL
+         PERFORM DRAW-END-SCREEN-COUNTDOWN.
+
+      * Shared by RESTART-SCREEN and COMPLETE-SCREEN: on a public
+      * cabinet neither screen should sit forever waiting on
+      * rl-key-r, so a walked-away player's abandoned run gets
+      * cycled back to the attract-capable IDLE-SCREEN automatically.
+       CHECK-END-SCREEN-TIMEOUT.
+         ADD 1 TO end-screen-frame-count
+         IF end-screen-frame-count GREATER OR EQUAL TO
+             END-SCREEN-TIMEOUT-FRAMES THEN
+           MOVE 1 TO restart-game
+         END-IF.
+
+       DRAW-END-SCREEN-COUNTDOWN.
+         COMPUTE end-screen-seconds-left =
+           (END-SCREEN-TIMEOUT-FRAMES - end-screen-frame-count) / 60
+         MOVE end-screen-seconds-left TO end-screen-seconds-edit
+         MOVE SPACES TO hud-line
+         STRING "Returning to idle in " DELIMITED BY SIZE
+           end-screen-seconds-edit DELIMITED BY SIZE
+           "s" DELIMITED BY SIZE
+           INTO hud-line
+         END-STRING
+         CALL "b_DrawText" USING
+           BY REFERENCE hud-line
+           BY VALUE 750 10 16 200 200 200 255
          END-CALL.
 
        SET-INITIAL-VALUES.
          PERFORM RESET-ENEMY-VALUES
          PERFORM RESTART-MISSILE
-         MOVE INITIAL-BALL-X TO ball-x
-         MOVE INITIAL-BALL-Y TO ball-y
+         PERFORM INIT-SHIELDS
+         PERFORM RESTART-POWERUPS
+         PERFORM INIT-BALL
+         MOVE 0 TO combo-count
          MOVE INITIAL-PLAYER-X TO player-x
+         MOVE INITIAL-PLAYER2-X TO player2-x
          MOVE ENEMY-SEPARATION-X TO current-mov
-         MOVE START-ENEMY-COUNT TO enemy-count
+         MOVE enemy-active-count TO enemy-count
          CALL "b_RectangleSetX" USING BY VALUE player-rect player-x
+         CALL "b_RectangleSetX" USING BY VALUE player2-rect player2-x
          MOVE 1 TO leftmost-enemy
-         MOVE LINE-MAX TO rightmost-enemy
+         MOVE cur-line-max TO rightmost-enemy
          MOVE 255 TO player-a
+         MOVE 255 TO player2-a
          MOVE 1 TO game-state
          MOVE 0 TO restart-game
-         MOVE 3 TO ball-speed-x
-         MOVE -3 TO ball-speed-y.
+         MOVE 0 TO run-recorded
+         MOVE 0 TO attract-mode
+         MOVE 0 TO idle-frame-count
+         MOVE START-LIVES TO lives-remaining
+         PERFORM START-LEVEL-TIMER.
+
+      * Starts a fresh run with the paddle driven from the recorded
+      * replay table instead of the keyboard/gamepad, the same way
+      * RESTART-SCREEN starts a fresh live run.
+       WATCH-REPLAY.
+         PERFORM LOAD-REPLAY
+         MOVE START-ENEMY-COUNT TO current-count
+         MOVE 0 TO score
+         PERFORM SET-INITIAL-VALUES
+         PERFORM APPLY-DIFFICULTY
+         MOVE 0 TO replay-playback-i
+         MOVE 1 TO replay-watching
+         MOVE 2 TO game-state.
 
        COMPLETE-SCREEN.
+         IF run-recorded EQUAL TO 0 THEN
+           PERFORM END-OF-RUN-BOOKKEEPING
+         END-IF
          CALL "b_IsKeyPressed" USING
            BY VALUE rl-key-r
            RETURNING restart-game
          END-CALL
-         IF restart-game EQUALS 1 THEN
-           IF current-count LESS THAN MAX-ENEMY THEN
-             ADD LINE-MAX TO current-count
+         PERFORM CHECK-GAMEPAD-RESTART
+         PERFORM CHECK-END-SCREEN-TIMEOUT
+         IF restart-game EQUAL TO 1 THEN
+           IF current-count LESS THAN cur-max-enemy THEN
+             ADD cur-line-max TO current-count
            END-IF
            PERFORM SET-INITIAL-VALUES
+           PERFORM APPLY-ADAPTIVE-DIFFICULTY
          END-IF
          CALL "b_DrawText" USING
            BY REFERENCE "You won! Press R to continue"
            BY VALUE 300 200 30 0 255 0 255
+         END-CALL
+         STRING "Level time: " DELIMITED BY SIZE
+           level-duration-edit DELIMITED BY SIZE
+           "s" DELIMITED BY SIZE
+           INTO hud-line
+         END-STRING
+         CALL "b_DrawText" USING
+           BY REFERENCE hud-line
+           BY VALUE 370 250 20 200 200 200 255
+         END-CALL
+         PERFORM DRAW-END-SCREEN-COUNTDOWN.
+
+       COMPUTE-SECONDS-NOW.
+         MOVE FUNCTION CURRENT-DATE(9:6) TO cur-hhmmss-text
+         COMPUTE seconds-now = (cur-hh * 3600) + (cur-mm * 60) + cur-ss.
+
+       START-RUN-TIMER.
+         PERFORM COMPUTE-SECONDS-NOW
+         MOVE cur-hhmmss-text TO run-start-text
+         MOVE seconds-now TO run-start-seconds.
+
+       START-LEVEL-TIMER.
+         PERFORM COMPUTE-SECONDS-NOW
+         MOVE seconds-now TO level-start-seconds.
+
+       STOP-LEVEL-TIMER.
+         PERFORM COMPUTE-SECONDS-NOW
+         IF seconds-now < level-start-seconds THEN
+           ADD 86400 TO seconds-now
+         END-IF
+         COMPUTE level-duration = seconds-now - level-start-seconds
+         MOVE level-duration TO level-duration-edit.
+
+       WRITE-SESSION-LOG.
+         PERFORM COMPUTE-SECONDS-NOW
+         IF seconds-now < run-start-seconds THEN
+           ADD 86400 TO seconds-now
+         END-IF
+         COMPUTE run-duration = seconds-now - run-start-seconds
+         MOVE run-duration TO run-duration-edit
+         IF pending-outcome EQUAL TO 4 THEN
+           MOVE "WIN " TO run-outcome-text
+         ELSE
+           MOVE "LOSS" TO run-outcome-text
+         END-IF
+         MOVE score TO score-edit
+         MOVE current-count TO level-edit
+         OPEN EXTEND SESSION-LOG-FILE
+         IF session-log-status NOT EQUAL TO "00" THEN
+           OPEN OUTPUT SESSION-LOG-FILE
+         END-IF
+         MOVE SPACES TO SESSION-LOG-RECORD
+         STRING "start=" run-start-text
+           " outcome=" run-outcome-text
+           " level=" level-edit
+           " score=" score-edit
+           " duration=" run-duration-edit "s"
+           DELIMITED BY SIZE INTO SESSION-LOG-RECORD
+         WRITE SESSION-LOG-RECORD
+         CLOSE SESSION-LOG-FILE
+         PERFORM RECORD-ADAPTIVE-OUTCOME.
+
+      * Folds the outcome WRITE-SESSION-LOG just logged into the
+      * ADAPTIVE-WINDOW-sized circular buffer APPLY-ADAPTIVE-
+      * DIFFICULTY reads between waves.
+       RECORD-ADAPTIVE-OUTCOME.
+         MOVE run-outcome-text TO adaptive-outcomes(adaptive-next-slot)
+         IF adaptive-fill-count LESS THAN ADAPTIVE-WINDOW THEN
+           ADD 1 TO adaptive-fill-count
+         END-IF
+         ADD 1 TO adaptive-next-slot
+         IF adaptive-next-slot GREATER THAN ADAPTIVE-WINDOW THEN
+           MOVE 1 TO adaptive-next-slot
+         END-IF.
+
+      * Loads the tail of SESSION-LOG.DAT into the same circular
+      * buffer at startup, so a freshly booted cabinet already
+      * knows the recent trend instead of starting blind. Reuses
+      * the fixed label/value STRING layout WRITE-SESSION-LOG
+      * writes, sliced out with the same REDEFINES idiom
+      * weekly-summary.cbl and csv-export.cbl use for the same
+      * file.
+       LOAD-ADAPTIVE-HISTORY.
+         OPEN INPUT SESSION-LOG-FILE
+         IF session-log-status NOT EQUAL TO "00" THEN
+           GO TO LOAD-ADAPTIVE-HISTORY-EXIT
+         END-IF
+         MOVE 0 TO session-eof
+         PERFORM UNTIL session-eof EQUAL TO 1
+           READ SESSION-LOG-FILE NEXT RECORD INTO al-work
+             AT END
+               MOVE 1 TO session-eof
+             NOT AT END
+               MOVE al-outcome TO run-outcome-text
+               PERFORM RECORD-ADAPTIVE-OUTCOME
+           END-READ
+         END-PERFORM
+         CLOSE SESSION-LOG-FILE.
+       LOAD-ADAPTIVE-HISTORY-EXIT.
+         EXIT.
+
+       LOG-STARTUP-ERROR.
+         PERFORM COMPUTE-SECONDS-NOW
+         OPEN EXTEND STARTUP-ERROR-FILE
+         IF startup-error-status NOT EQUAL TO "00" THEN
+           OPEN OUTPUT STARTUP-ERROR-FILE
+         END-IF
+         MOVE SPACES TO STARTUP-ERROR-RECORD
+         STRING cur-hhmmss-text " " diag-msg
+           DELIMITED BY SIZE INTO STARTUP-ERROR-RECORD
+         WRITE STARTUP-ERROR-RECORD
+         CLOSE STARTUP-ERROR-FILE.
+
+       DRAW-HUD.
+         MOVE score TO score-edit
+         MOVE lives-remaining TO lives-edit
+         MOVE current-count TO level-edit
+         MOVE combo-count TO combo-edit
+         MOVE SPACES TO hud-line
+         STRING "Score " score-edit "  Lives " lives-edit
+           "  Level " level-edit "  Combo " combo-edit
+           DELIMITED BY SIZE INTO hud-line
+         CALL "b_DrawText" USING
+           BY REFERENCE hud-line
+           BY VALUE 10 10 18 255 255 255 255
+         END-CALL.
+
+       HANDLE-MISS.
+         IF practice-mode EQUAL TO 1 THEN
+           PERFORM RESET-AFTER-MISS
+           NEXT SENTENCE
+         END-IF
+         SUBTRACT 1 FROM lives-remaining
+         IF lives-remaining EQUAL TO 0 THEN
+           MOVE 3 TO pending-outcome
+           PERFORM RESET-INITIALS-ENTRY
+           MOVE 5 TO game-state
+         ELSE
+           PERFORM RESET-AFTER-MISS
+         END-IF.
+
+       RESET-AFTER-MISS.
+         MOVE 0 TO combo-count
+         PERFORM INIT-BALL
+         MOVE INITIAL-PLAYER-X TO player-x
+         MOVE INITIAL-PLAYER2-X TO player2-x
+         CALL "b_RectangleSetX" USING BY VALUE player-rect player-x
+         CALL "b_RectangleSetX" USING BY VALUE player2-rect player2-x
+         MOVE 2 TO game-state.
+
+       CHECK-PAUSE-TOGGLE.
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-p
+           RETURNING pause-key
+         END-CALL
+         IF pause-key EQUAL TO 1 THEN
+           IF game-playing THEN
+             MOVE 6 TO game-state
+           ELSE
+             IF game-paused THEN
+               MOVE 2 TO game-state
+             END-IF
+           END-IF
+         END-IF.
+
+       CHECK-SAVE-QUIT.
+         IF NOT game-playing AND NOT game-paused THEN
+           NEXT SENTENCE
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-q
+           RETURNING save-quit-key
+         END-CALL
+         IF save-quit-key EQUAL TO 1 THEN
+           PERFORM SAVE-CHECKPOINT
+           MOVE 1 TO rl-quit
+         END-IF.
+
+       PAUSE-SCREEN.
+         CALL "b_DrawRectangle" USING BY VALUE
+           0 0 960 640 0 0 0 150
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "PAUSED"
+           BY VALUE 400 270 40 255 255 255 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Press P to resume"
+           BY VALUE 380 330 20 200 200 200 255
+         END-CALL.
+
+      * Holds on the final kill of a wave for HIT-STOP-FRAMES
+      * frames before the initials/complete flow takes over, so
+      * clearing the wave reads as a deliberate beat rather than
+      * the enemy-count counter hitting zero mid-bounce. Ball and
+      * enemy are already frozen by the NOT game-hitstop guard
+      * around the update block, but DRAW-BALL/DRAW-ENEMY keep
+      * drawing them at rest every one of these frames.
+       HIT-STOP-SCREEN.
+         SUBTRACT 1 FROM hit-stop-timer
+         IF hit-stop-timer LESS OR EQUAL TO 0 THEN
+           PERFORM RESET-INITIALS-ENTRY
+           MOVE 5 TO game-state
+         END-IF.
+
+       RESET-INITIALS-ENTRY.
+         MOVE 1 TO initials-slot
+         MOVE 65 TO initials-code(1)
+         MOVE 65 TO initials-code(2)
+         MOVE 65 TO initials-code(3).
+
+       INITIALS-SCREEN.
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-up
+           RETURNING initials-key
+         END-CALL
+         IF initials-key EQUAL TO 1 THEN
+           ADD 1 TO initials-code(initials-slot)
+           IF initials-code(initials-slot) GREATER THAN 90 THEN
+             MOVE 65 TO initials-code(initials-slot)
+           END-IF
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-down
+           RETURNING initials-key
+         END-CALL
+         IF initials-key EQUAL TO 1 THEN
+           SUBTRACT 1 FROM initials-code(initials-slot)
+           IF initials-code(initials-slot) LESS THAN 65 THEN
+             MOVE 90 TO initials-code(initials-slot)
+           END-IF
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-left
+           RETURNING initials-key
+         END-CALL
+         IF initials-key EQUAL TO 1
+            AND initials-slot GREATER THAN 1 THEN
+           SUBTRACT 1 FROM initials-slot
+         END-IF
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-right
+           RETURNING initials-key
+         END-CALL
+         IF initials-key EQUAL TO 1
+            AND initials-slot LESS THAN 3 THEN
+           ADD 1 TO initials-slot
+         END-IF
+         MOVE FUNCTION CHAR(initials-code(1)) TO player-initials(1:1)
+         MOVE FUNCTION CHAR(initials-code(2)) TO player-initials(2:1)
+         MOVE FUNCTION CHAR(initials-code(3)) TO player-initials(3:1)
+         CALL "b_IsKeyPressed" USING
+           BY VALUE rl-key-enter
+           RETURNING initials-key
+         END-CALL
+         IF initials-key EQUAL TO 0 THEN
+           CALL "b_IsKeyPressed" USING
+             BY VALUE rl-key-space
+             RETURNING initials-key
+           END-CALL
+         END-IF
+         IF initials-key EQUAL TO 1 THEN
+           MOVE pending-outcome TO game-state
+           MOVE 0 TO end-screen-frame-count
+         END-IF
+         CALL "b_DrawText" USING
+           BY REFERENCE "Enter your initials"
+           BY VALUE 350 220 25 255 255 255 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE player-initials
+           BY VALUE 430 270 40 255 255 0 255
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Up/Down: letter  Left/Right: slot  Enter: ok"
+           BY VALUE 280 330 16 200 200 200 255
          END-CALL.
 
+       END-OF-RUN-BOOKKEEPING.
+         IF replay-watching EQUAL TO 1 THEN
+           MOVE 0 TO replay-watching
+           MOVE 1 TO run-recorded
+           NEXT SENTENCE
+         END-IF
+         IF practice-mode EQUAL TO 1 THEN
+           MOVE 0 TO practice-mode
+           MOVE 1 TO run-recorded
+           NEXT SENTENCE
+         END-IF
+         PERFORM INSERT-HISCORE
+         PERFORM SAVE-HISCORES
+         PERFORM SYNC-WORLDWIDE-LEADERBOARD
+         PERFORM WRITE-SESSION-LOG
+         PERFORM CHECK-ACHIEVEMENTS
+         PERFORM ROLL-DAILY-TOTALS
+         ADD run-duration TO daily-seconds-played
+         IF pending-outcome EQUAL TO 4 THEN
+           ADD 1 TO daily-games-completed
+         END-IF
+         PERFORM SAVE-DAILY-TOTALS
+         PERFORM UPDATE-LEVEL-STATS
+         PERFORM SAVE-LEVEL-STATS
+         IF replay-recording EQUAL TO 1 THEN
+           PERFORM SAVE-REPLAY
+           MOVE 0 TO replay-recording
+           MOVE 1 TO replay-available
+         END-IF
+         MOVE 1 TO run-recorded.
+
+       CHECK-ACHIEVEMENTS.
+         IF pending-outcome NOT EQUAL TO 4 THEN
+           NEXT SENTENCE
+         END-IF
+         IF lives-remaining EQUAL TO START-LIVES THEN
+           MOVE "NO-HIT    " TO ach-name
+           PERFORM WRITE-ACHIEVEMENT
+         END-IF
+         IF level-duration < SPEED-CLEAR-SECONDS THEN
+           MOVE "SPEEDCLEAR" TO ach-name
+           PERFORM WRITE-ACHIEVEMENT
+         END-IF.
+
+       WRITE-ACHIEVEMENT.
+         PERFORM COMPUTE-SECONDS-NOW
+         OPEN EXTEND ACHIEVEMENT-FILE
+         IF achievement-status NOT EQUAL TO "00" THEN
+           OPEN OUTPUT ACHIEVEMENT-FILE
+         END-IF
+         MOVE player-initials TO ach-initials
+         MOVE cur-hhmmss-text TO ach-stamp
+         WRITE ACHIEVEMENT-RECORD
+         CLOSE ACHIEVEMENT-FILE.
+
+       LOAD-LEVEL-LAYOUT.
+         MOVE 0 TO wave-found
+         MOVE 0 TO wave-eof
+         MOVE ALL "1" TO wave-pattern
+         MOVE 0 TO wave-fire-bonus
+         OPEN INPUT LEVELS-FILE
+         IF levels-status EQUAL TO "00" THEN
+      * SAVE-EDITOR-LEVEL only ever appends (OPEN EXTEND), so a
+      * re-saved level's newest layout is always the LAST matching
+      * record in the file, not the first - keep reading to EOF so a
+      * later match overwrites wave-pattern/wave-fire-bonus instead of
+      * stopping at the level's original, possibly stale, save.
+           PERFORM UNTIL wave-eof EQUAL TO 1
+             READ LEVELS-FILE NEXT RECORD
+               AT END
+                 MOVE 1 TO wave-eof
+               NOT AT END
+                 IF level-num EQUAL TO wave-num THEN
+                   MOVE level-pattern TO wave-pattern
+                   MOVE level-fire-bonus TO wave-fire-bonus
+                   MOVE 1 TO wave-found
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE LEVELS-FILE
+         END-IF
+         MOVE 0 TO enemy-active-count
+         PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
+           IF wave-pattern(enemy-i:1) EQUAL TO "0" THEN
+             MOVE 0 TO enemy-active(enemy-i)
+           ELSE
+             MOVE 1 TO enemy-active(enemy-i)
+             ADD 1 TO enemy-active-count
+           END-IF
+         END-PERFORM.
+
+       LOAD-CONFIG.
+         OPEN INPUT CONFIG-FILE
+         IF config-status EQUAL TO "00" THEN
+           READ CONFIG-FILE NEXT RECORD
+             NOT AT END
+               MOVE cfg-difficulty TO difficulty-level
+               MOVE cfg-control-scheme TO control-scheme
+               MOVE cfg-two-player TO two-player
+               MOVE cfg-volume TO master-volume
+               MOVE cfg-colorblind TO colorblind-mode
+               IF cfg-max-enemy IS NUMERIC AND cfg-max-enemy > 0
+                   AND cfg-max-enemy <= MAX-ENEMY THEN
+                 MOVE cfg-max-enemy TO cur-max-enemy
+               END-IF
+               IF cfg-line-max IS NUMERIC AND cfg-line-max > 0
+                   AND cfg-line-max <= LINE-MAX THEN
+                 MOVE cfg-line-max TO cur-line-max
+               END-IF
+               IF cfg-cabinet-id NOT EQUAL TO SPACES THEN
+                 MOVE cfg-cabinet-id TO cabinet-id
+               END-IF
+               IF cfg-key-left IS NUMERIC AND cfg-key-left > 0 THEN
+                 MOVE cfg-key-left TO key-left-p1
+               END-IF
+               IF cfg-key-right IS NUMERIC AND cfg-key-right > 0 THEN
+                 MOVE cfg-key-right TO key-right-p1
+               END-IF
+           END-READ
+           CLOSE CONFIG-FILE
+         END-IF
+         IF cabinet-id EQUAL TO SPACES THEN
+           PERFORM ASSIGN-CABINET-ID
+           PERFORM SAVE-CONFIG
+         END-IF
+         PERFORM APPLY-KEY-BINDINGS
+         PERFORM APPLY-MUSIC-VOLUME.
+
+       ASSIGN-CABINET-ID.
+         COMPUTE cabinet-id-num =
+           FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT) * 1000000
+         MOVE cabinet-id-num TO cabinet-id.
+
+       SAVE-CONFIG.
+         OPEN OUTPUT CONFIG-FILE
+         MOVE difficulty-level TO cfg-difficulty
+         MOVE control-scheme TO cfg-control-scheme
+         MOVE two-player TO cfg-two-player
+         MOVE master-volume TO cfg-volume
+         MOVE colorblind-mode TO cfg-colorblind
+         MOVE cur-max-enemy TO cfg-max-enemy
+         MOVE cur-line-max TO cfg-line-max
+         MOVE cabinet-id TO cfg-cabinet-id
+         MOVE key-left-p1 TO cfg-key-left
+         MOVE key-right-p1 TO cfg-key-right
+         WRITE CONFIG-RECORD
+         CLOSE CONFIG-FILE.
+
+       ROLL-DAILY-TOTALS.
+         MOVE FUNCTION CURRENT-DATE(1:8) TO today-date-chk
+         IF daily-date NOT EQUAL TO today-date-chk THEN
+           MOVE today-date-chk TO daily-date
+           MOVE 0 TO daily-games-started
+           MOVE 0 TO daily-games-completed
+           MOVE 0 TO daily-seconds-played
+         END-IF.
+
+       LOAD-DAILY-TOTALS.
+         PERFORM ROLL-DAILY-TOTALS
+         OPEN INPUT DAILY-TOTALS-FILE
+         IF daily-totals-status EQUAL TO "00" THEN
+           READ DAILY-TOTALS-FILE NEXT RECORD
+             NOT AT END
+               IF dt-date EQUAL TO daily-date THEN
+                 MOVE dt-games-started TO daily-games-started
+                 MOVE dt-games-completed TO daily-games-completed
+                 COMPUTE daily-seconds-played = dt-minutes * 60
+               END-IF
+           END-READ
+           CLOSE DAILY-TOTALS-FILE
+         END-IF.
+
+       SAVE-DAILY-TOTALS.
+         PERFORM ROLL-DAILY-TOTALS
+         OPEN OUTPUT DAILY-TOTALS-FILE
+         MOVE daily-date TO dt-date
+         MOVE daily-games-started TO dt-games-started
+         MOVE daily-games-completed TO dt-games-completed
+         COMPUTE dt-minutes = daily-seconds-played / 60
+         WRITE DAILY-TOTALS-RECORD
+         CLOSE DAILY-TOTALS-FILE.
+
+       LOAD-LEVEL-STATS.
+         MOVE 0 TO ls-count
+         OPEN INPUT LEVEL-STATS-FILE
+         IF level-stats-status EQUAL TO "00" THEN
+           PERFORM VARYING ls-i FROM 1 BY 1
+           UNTIL ls-i > MAX-LEVEL-STATS
+             READ LEVEL-STATS-FILE
+               AT END MOVE MAX-LEVEL-STATS TO ls-i
+               NOT AT END
+                 ADD 1 TO ls-count
+                 MOVE lsr-level TO lst-level(ls-count)
+                 MOVE lsr-wins TO lst-wins(ls-count)
+                 MOVE lsr-losses TO lst-losses(ls-count)
+                 MOVE lsr-lives-sum TO lst-lives-sum(ls-count)
+                 MOVE lsr-time-sum TO lst-time-sum(ls-count)
+             END-READ
+           END-PERFORM
+           CLOSE LEVEL-STATS-FILE
+         END-IF.
+
+       SAVE-LEVEL-STATS.
+         OPEN OUTPUT LEVEL-STATS-FILE
+         PERFORM VARYING ls-i FROM 1 BY 1 UNTIL ls-i > ls-count
+           MOVE lst-level(ls-i) TO lsr-level
+           MOVE lst-wins(ls-i) TO lsr-wins
+           MOVE lst-losses(ls-i) TO lsr-losses
+           MOVE lst-lives-sum(ls-i) TO lsr-lives-sum
+           MOVE lst-time-sum(ls-i) TO lsr-time-sum
+           WRITE LEVEL-STATS-RECORD
+         END-PERFORM
+         CLOSE LEVEL-STATS-FILE.
+
+       UPDATE-LEVEL-STATS.
+         MOVE 0 TO ls-found-pos
+         PERFORM VARYING ls-i FROM 1 BY 1 UNTIL ls-i > ls-count
+           IF lst-level(ls-i) EQUAL TO current-count THEN
+             MOVE ls-i TO ls-found-pos
+             MOVE ls-count TO ls-i
+           END-IF
+         END-PERFORM
+         IF ls-found-pos EQUAL TO 0 THEN
+           IF ls-count GREATER OR EQUAL TO MAX-LEVEL-STATS THEN
+             NEXT SENTENCE
+           END-IF
+           ADD 1 TO ls-count
+           MOVE ls-count TO ls-found-pos
+           MOVE current-count TO lst-level(ls-found-pos)
+         END-IF
+         IF pending-outcome EQUAL TO 4 THEN
+           ADD 1 TO lst-wins(ls-found-pos)
+         ELSE
+           ADD 1 TO lst-losses(ls-found-pos)
+         END-IF
+         ADD lives-remaining TO lst-lives-sum(ls-found-pos)
+         ADD run-duration TO lst-time-sum(ls-found-pos).
+
+       DRAW-LEVEL-REPORT.
+         IF show-level-report NOT EQUAL TO 1 THEN
+           NEXT SENTENCE
+         END-IF
+         CALL "b_DrawRectangle" USING BY VALUE
+           600 140 190 320 0 0 0 220
+         END-CALL
+         CALL "b_DrawText" USING
+           BY REFERENCE "Level Report"
+           BY VALUE 610 150 18 255 255 255 255
+         END-CALL
+         MOVE 180 TO lr-y
+         PERFORM VARYING ls-i FROM 1 BY 1 UNTIL ls-i > ls-count
+           MOVE lst-level(ls-i) TO lr-level-edit
+           COMPUTE lr-winpct-edit =
+             lst-wins(ls-i) * 100 /
+             (lst-wins(ls-i) + lst-losses(ls-i))
+           COMPUTE lr-lives-edit =
+             lst-lives-sum(ls-i) /
+             (lst-wins(ls-i) + lst-losses(ls-i))
+           COMPUTE lr-time-edit =
+             lst-time-sum(ls-i) /
+             (lst-wins(ls-i) + lst-losses(ls-i))
+           MOVE SPACES TO lr-line
+           STRING "Lv" lr-level-edit " " lr-winpct-edit "% L"
+             lr-lives-edit " T" lr-time-edit "s"
+             DELIMITED BY SIZE INTO lr-line
+           END-STRING
+           CALL "b_DrawText" USING
+             BY REFERENCE lr-line
+             BY VALUE 610 lr-y 14 200 230 255 255
+           END-CALL
+           ADD 18 TO lr-y
+         END-PERFORM.
+
+       SAVE-CHECKPOINT.
+         OPEN OUTPUT CHECKPOINT-FILE
+         MOVE current-count TO ck-count
+         MOVE lives-remaining TO ck-lives
+         MOVE score TO ck-score
+         PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
+           MOVE enemy-active(enemy-i) TO ck-enemy-active(enemy-i)
+           MOVE enemy-hp(enemy-i) TO ck-enemy-hp(enemy-i)
+         END-PERFORM
+         WRITE CHECKPOINT-RECORD
+         CLOSE CHECKPOINT-FILE
+         MOVE 1 TO checkpoint-available.
+
+       LOAD-CHECKPOINT.
+         MOVE 0 TO checkpoint-available
+         OPEN INPUT CHECKPOINT-FILE
+         IF checkpoint-status EQUAL TO "00" THEN
+           READ CHECKPOINT-FILE NEXT RECORD
+             NOT AT END
+               MOVE 1 TO checkpoint-available
+           END-READ
+           CLOSE CHECKPOINT-FILE
+         END-IF.
+
+       CLEAR-CHECKPOINT.
+         OPEN OUTPUT CHECKPOINT-FILE
+         CLOSE CHECKPOINT-FILE
+         MOVE 0 TO checkpoint-available.
+
+       CHECK-REPLAY-AVAILABLE.
+         MOVE 0 TO replay-available
+         OPEN INPUT REPLAY-FILE
+         IF replay-status EQUAL TO "00" THEN
+           READ REPLAY-FILE NEXT RECORD
+             NOT AT END
+               MOVE 1 TO replay-available
+           END-READ
+           CLOSE REPLAY-FILE
+         END-IF.
+
+       LOAD-REPLAY.
+         MOVE 0 TO replay-frame-count
+         OPEN INPUT REPLAY-FILE
+         IF replay-status EQUAL TO "00" THEN
+           PERFORM VARYING replay-i FROM 1 BY 1
+           UNTIL replay-i > MAX-REPLAY-FRAMES
+             READ REPLAY-FILE NEXT RECORD
+               AT END
+                 MOVE MAX-REPLAY-FRAMES TO replay-i
+               NOT AT END
+                 ADD 1 TO replay-frame-count
+                 MOVE rp-player-x TO rpt-player-x(replay-frame-count)
+             END-READ
+           END-PERFORM
+           CLOSE REPLAY-FILE
+         END-IF.
+
+       SAVE-REPLAY.
+         OPEN OUTPUT REPLAY-FILE
+         PERFORM VARYING replay-i FROM 1 BY 1
+         UNTIL replay-i > replay-frame-count
+           MOVE rpt-player-x(replay-i) TO rp-player-x
+           WRITE REPLAY-RECORD
+         END-PERFORM
+         CLOSE REPLAY-FILE.
+
+       RESUME-FROM-CHECKPOINT.
+         PERFORM APPLY-DIFFICULTY
+         OPEN INPUT CHECKPOINT-FILE
+         READ CHECKPOINT-FILE NEXT RECORD
+           NOT AT END
+             MOVE ck-count TO current-count
+             MOVE ck-lives TO lives-remaining
+             MOVE ck-score TO score
+             PERFORM VARYING enemy-i FROM 1 BY 1
+               UNTIL enemy-i > MAX-ENEMY
+               MOVE ck-enemy-active(enemy-i) TO enemy-active(enemy-i)
+               MOVE ck-enemy-hp(enemy-i) TO enemy-hp(enemy-i)
+             END-PERFORM
+         END-READ
+         CLOSE CHECKPOINT-FILE
+         PERFORM RESTART-MISSILE
+         PERFORM INIT-SHIELDS
+         PERFORM RESTART-POWERUPS
+         PERFORM INIT-BALL
+         MOVE 0 TO combo-count
+         MOVE INITIAL-PLAYER-X TO player-x
+         MOVE INITIAL-PLAYER2-X TO player2-x
+         MOVE ENEMY-SEPARATION-X TO current-mov
+         CALL "b_RectangleSetX" USING BY VALUE player-rect player-x
+         CALL "b_RectangleSetX" USING BY VALUE player2-rect player2-x
+         MOVE 1 TO leftmost-enemy
+         MOVE cur-line-max TO rightmost-enemy
+         MOVE 255 TO player-a
+         MOVE 255 TO player2-a
+         MOVE 0 TO enemy-active-count
+         PERFORM VARYING enemy-i FROM 1 BY 1 UNTIL enemy-i > MAX-ENEMY
+           IF enemy-active(enemy-i) EQUAL TO 1 THEN
+             ADD 1 TO enemy-active-count
+           END-IF
+         END-PERFORM
+         MOVE enemy-active-count TO enemy-count
+         MOVE ENEMY-SEPARATION-X TO enemy-first-x
+         MOVE 50 TO enemy-first-y
+         MOVE enemy-mov-base TO enemy-mov-timer
+         MOVE 0 TO boss-active
+         MOVE -1 TO boss-rect
+         PERFORM INIT-ENEMY-RECTS-ONLY
+         MOVE 0 TO restart-game
+         MOVE 0 TO run-recorded
+         MOVE 0 TO attract-mode
+         MOVE 0 TO idle-frame-count
+         PERFORM START-LEVEL-TIMER
+         PERFORM START-RUN-TIMER
+         MOVE 2 TO game-state
+         PERFORM CLEAR-CHECKPOINT.
+
+       LOAD-HISCORES.
+         OPEN INPUT HISCORE-FILE
+         IF hiscore-status EQUAL TO "00" THEN
+           PERFORM VARYING hs-i FROM 1 BY 1 UNTIL hs-i > MAX-HISCORES
+             READ HISCORE-FILE NEXT RECORD
+               AT END
+                 MOVE MAX-HISCORES TO hs-i
+               NOT AT END
+                 MOVE hs-initials TO hst-initials(hs-i)
+                 MOVE hs-score TO hst-score(hs-i)
+                 MOVE hs-level TO hst-level(hs-i)
+                 MOVE hs-best-time TO hst-best-time(hs-i)
+             END-READ
+           END-PERFORM
+           CLOSE HISCORE-FILE
+         END-IF.
+
+       INSERT-HISCORE.
+         MOVE 0 TO hs-insert-pos
+         PERFORM VARYING hs-i FROM 1 BY 1 UNTIL hs-i > MAX-HISCORES
+           IF hs-insert-pos EQUAL TO 0
+              AND score > hst-score(hs-i) THEN
+             MOVE hs-i TO hs-insert-pos
+           END-IF
+         END-PERFORM
+         IF hs-insert-pos > 0 THEN
+           PERFORM VARYING hs-i FROM MAX-HISCORES BY -1
+           UNTIL hs-i EQUAL TO hs-insert-pos
+             MOVE hiscore-entry(hs-i - 1) TO hiscore-entry(hs-i)
+           END-PERFORM
+           MOVE player-initials TO hst-initials(hs-insert-pos)
+           MOVE score TO hst-score(hs-insert-pos)
+           MOVE current-count TO hst-level(hs-insert-pos)
+           IF pending-outcome EQUAL TO 4 THEN
+             MOVE level-duration TO hst-best-time(hs-insert-pos)
+           ELSE
+             MOVE 0 TO hst-best-time(hs-insert-pos)
+           END-IF
+         END-IF.
+
+       SAVE-HISCORES.
+         OPEN OUTPUT HISCORE-FILE
+         PERFORM VARYING hs-i FROM 1 BY 1 UNTIL hs-i > MAX-HISCORES
+           MOVE hs-i TO hs-rank
+           MOVE hst-initials(hs-i) TO hs-initials
+           MOVE hst-score(hs-i) TO hs-score
+           MOVE hst-level(hs-i) TO hs-level
+           MOVE hst-best-time(hs-i) TO hs-best-time
+           WRITE HISCORE-RECORD
+         END-PERFORM
+         CLOSE HISCORE-FILE.
+
+       SYNC-WORLDWIDE-LEADERBOARD.
+         PERFORM PUSH-LOCAL-SCORES
+         PERFORM BUILD-WORLDWIDE-TABLE.
+
+       READ-SHARED-LEDGER.
+         MOVE 0 TO ss-count
+         OPEN INPUT SHARED-SCORES-FILE
+         IF shared-score-status EQUAL TO "00" THEN
+           PERFORM VARYING ss-i FROM 1 BY 1
+           UNTIL ss-i > MAX-SHARED-ENTRIES
+             READ SHARED-SCORES-FILE NEXT RECORD
+               AT END
+                 MOVE MAX-SHARED-ENTRIES TO ss-i
+               NOT AT END
+                 MOVE ss-cabinet-id TO sst-cabinet-id(ss-i)
+                 MOVE ss-initials TO sst-initials(ss-i)
+                 MOVE ss-score TO sst-score(ss-i)
+                 MOVE ss-level TO sst-level(ss-i)
+                 MOVE ss-best-time TO sst-best-time(ss-i)
+                 ADD 1 TO ss-count
+             END-READ
+           END-PERFORM
+           CLOSE SHARED-SCORES-FILE
+         END-IF.
+
+       WRITE-SHARED-LEDGER.
+         OPEN OUTPUT SHARED-SCORES-FILE
+         PERFORM VARYING ss-i FROM 1 BY 1 UNTIL ss-i > ss-count
+           MOVE sst-cabinet-id(ss-i) TO ss-cabinet-id
+           MOVE sst-initials(ss-i) TO ss-initials
+           MOVE sst-score(ss-i) TO ss-score
+           MOVE sst-level(ss-i) TO ss-level
+           MOVE sst-best-time(ss-i) TO ss-best-time
+           WRITE SHARED-SCORE-RECORD
+         END-PERFORM
+         CLOSE SHARED-SCORES-FILE.
+
+      * Pushes this cabinet's local top scores out to the shared
+      * ledger file: read what is there, drop whatever entries this
+      * cabinet had pushed before, then append our current top scores
+      * and write the combined ledger back out.
+       PUSH-LOCAL-SCORES.
+         PERFORM READ-SHARED-LEDGER
+         MOVE 0 TO ss-keep-count
+         PERFORM VARYING ss-i FROM 1 BY 1 UNTIL ss-i > ss-count
+           IF sst-cabinet-id(ss-i) NOT EQUAL TO cabinet-id THEN
+             ADD 1 TO ss-keep-count
+             MOVE ss-entry(ss-i) TO ss-entry(ss-keep-count)
+           END-IF
+         END-PERFORM
+         MOVE ss-keep-count TO ss-count
+         PERFORM VARYING hs-i FROM 1 BY 1 UNTIL hs-i > MAX-HISCORES
+           IF hst-score(hs-i) > 0
+               AND ss-count < MAX-SHARED-ENTRIES THEN
+             ADD 1 TO ss-count
+             MOVE cabinet-id TO sst-cabinet-id(ss-count)
+             MOVE hst-initials(hs-i) TO sst-initials(ss-count)
+             MOVE hst-score(hs-i) TO sst-score(ss-count)
+             MOVE hst-level(hs-i) TO sst-level(ss-count)
+             MOVE hst-best-time(hs-i) TO sst-best-time(ss-count)
+           END-IF
+         END-PERFORM
+         PERFORM WRITE-SHARED-LEDGER.
+
+      * Pulls the combined ledger back in and folds every cabinet's
+      * entries into a single ranked worldwide table, same
+      * insertion-sort approach as INSERT-HISCORE uses locally.
+       BUILD-WORLDWIDE-TABLE.
+         PERFORM READ-SHARED-LEDGER
+         MOVE SPACES TO worldwide-table
+         PERFORM VARYING wld-i FROM 1 BY 1
+         UNTIL wld-i > WORLD-MAX-HISCORES
+           MOVE 0 TO wld-score(wld-i)
+           MOVE 0 TO wld-best-time(wld-i)
+         END-PERFORM
+         PERFORM VARYING ss-i FROM 1 BY 1 UNTIL ss-i > ss-count
+           MOVE 0 TO wld-insert-pos
+           PERFORM VARYING wld-i FROM 1 BY 1
+           UNTIL wld-i > WORLD-MAX-HISCORES
+             IF wld-insert-pos EQUAL TO 0
+                AND sst-score(ss-i) > wld-score(wld-i) THEN
+               MOVE wld-i TO wld-insert-pos
+             END-IF
+           END-PERFORM
+           IF wld-insert-pos > 0 THEN
+             PERFORM VARYING wld-i FROM WORLD-MAX-HISCORES BY -1
+             UNTIL wld-i EQUAL TO wld-insert-pos
+               MOVE wld-entry(wld-i - 1) TO wld-entry(wld-i)
+             END-PERFORM
+             MOVE sst-cabinet-id(ss-i) TO wld-cabinet-id(wld-insert-pos)
+             MOVE sst-initials(ss-i) TO wld-initials(wld-insert-pos)
+             MOVE sst-score(ss-i) TO wld-score(wld-insert-pos)
+             MOVE sst-level(ss-i) TO wld-level(wld-insert-pos)
+             MOVE sst-best-time(ss-i) TO wld-best-time(wld-insert-pos)
+           END-IF
+         END-PERFORM
+         MOVE 1 TO worldwide-synced.
+
        COPY background.
        COPY player.
        COPY ball.
        COPY missile.
+       COPY shield.
+       COPY powerup.
+       COPY editor.
        COPY enemy.
        END PROGRAM INVADERS-BREAKER.
