@@ -0,0 +1 @@
+       01 SESSION-LOG-RECORD PIC X(80).
