@@ -1,33 +1,307 @@
         >>SOURCE FORMAT IS FREE
-*> Compile and run in Windows:
-*> cobc -xj -free game-free.cbl raylib.c -O3 -lraylib -lgdi32 -lwinmm
+*> Regression test for the ball bounce math in ball.cpy.
+*>
+*> This links in the real CHECK-BOUNDARIES, CHECK-PADDLE and
+*> CHECK-ENEMIES paragraphs via "copy ball." (the same copybook
+*> main.cbl uses), drives them with fixed input coordinates and
+*> checks the resulting ball-speed-x/ball-speed-y and
+*> new-ball-x/new-ball-y values by hand. No window is opened and
+*> no audio device is started - sfx-bounce/sfx-kill are left at
+*> their -1 "not loaded" default so the paragraphs under test skip
+*> the b_PlaySound calls.
+*>
+*> The handful of paragraphs ball.cpy performs outside of itself
+*> (shake/flash fx, powerup spawns, the level timer, the leftmost/
+*> rightmost enemy trackers) are stubbed out below as no-ops: this
+*> test only cares about the bounce math, not about side effects
+*> that belong to main.cbl.
+*>
+*> Compile and run from the test directory:
+*> cobc -xj -free -std=ibm game-free.cbl -I ..
 identification division.
-program-id. Invaders-Breaker.
+program-id. Test-Ball-Physics.
 data division.
 working-storage section.
-  01 downer pic S9 value -1.
-  01 rl-quit pic 9 value 0.
-  01 bg-color.
-    05 bg-r pic 9(3) value 0.
-    05 bg-g pic 9(3) value 0.
-    05 bg-b pic 9(3) value 0.
+  copy player-data.
+  copy rl-keys.
+  copy rl-gamepad.
+  copy enemy-data.
+  copy ball-data.
+  copy background-data.
+  copy shield-data.
+  copy powerup-data.
+
+  01 score pic 9(06) value 0.
+  01 pending-outcome pic 9 value 0.
+  78 HIT-STOP-FRAMES value 20.
+  01 hit-stop-timer pic 9(03) value 0.
+  01 game-state pic 9 value 1.
+    88 game-idle value 1.
+    88 game-playing value 2.
+  01 two-player pic 9 value 0.
+  01 sfx-bounce pic s9(3) value -1.
+  01 sfx-kill pic s9(3) value -1.
+  01 replay-watching pic 9 value 0.
+  01 replay-recording pic 9 value 0.
+  01 replay-frame-count pic 9(05) value 0.
+  01 practice-mode pic 9 value 0.
+  01 practice-key pic 9.
+  01 flash-r pic 9(3).
+  01 flash-g pic 9(3).
+  01 flash-b pic 9(3).
+  01 shake-dx pic s9(02) value 0.
+  01 shake-dy pic s9(02) value 0.
+
+  01 tests-run pic 9(3) value 0.
+  01 tests-passed pic 9(3) value 0.
+  01 test-name pic x(40).
+  01 expected-val usage comp-1.
+  01 actual-val usage comp-1.
+  01 result-diff usage comp-1.
+
 procedure division.
 main-procedure.
-  call "InitWindow" using
-    by value 960 640
-    by reference "Invaders Breaker"
-    on exception display "Error: raylib not found" upon syserr
-  end-call
-  call "SetTargetFPS" using by value 60.
-  perform until rl-quit EQUALS 1
-    call "BeginDrawing"
-    call "b_ClearBackground" using by value 0 0 0 255
-    call "b_DrawText" using
-      by reference "Hello from COBOL!"
-      by value 300 300 30 255 255 255 255
-    end-call
-    call "EndDrawing"
-    call "WindowShouldClose" RETURNING rl-quit
-  end-perform
-  call "CloseWindow"
+  perform test-boundaries-left-wall
+  perform test-boundaries-right-wall
+  perform test-boundaries-top-wall
+  perform test-boundaries-no-bounce
+  perform test-paddle-center-hit
+  perform test-paddle-offset-hit
+  perform test-enemies-bottom-bounce-indexed
+  display "---"
+  display tests-passed " / " tests-run " tests passed"
   goback.
+
+*> ---------------------------------------------------------------
+*> CHECK-BOUNDARIES
+*> ---------------------------------------------------------------
+
+test-boundaries-left-wall.
+  move 1 to ball-idx
+  move 5 to ball-x(1)
+  move -3 to ball-speed-x(1)
+  move 300 to ball-y(1)
+  move 3 to ball-speed-y(1)
+  move 3 to cur-max-speed
+  move -2 to new-ball-x
+  move 303 to new-ball-y
+  perform check-boundaries
+  move "boundaries: left wall flips speed-x" to test-name
+  move 3 to expected-val
+  move ball-speed-x(1) to actual-val
+  perform check-result
+  move "boundaries: left wall recomputes new-ball-x" to test-name
+  move 8 to expected-val
+  move new-ball-x to actual-val
+  perform check-result.
+
+test-boundaries-right-wall.
+  move 1 to ball-idx
+  move 958 to ball-x(1)
+  move 3 to ball-speed-x(1)
+  move 300 to ball-y(1)
+  move -3 to ball-speed-y(1)
+  move 3 to cur-max-speed
+  move 961 to new-ball-x
+  move 297 to new-ball-y
+  perform check-boundaries
+  move "boundaries: right wall flips speed-x" to test-name
+  move -3 to expected-val
+  move ball-speed-x(1) to actual-val
+  perform check-result
+  move "boundaries: right wall recomputes new-ball-x" to test-name
+  move 955 to expected-val
+  move new-ball-x to actual-val
+  perform check-result.
+
+test-boundaries-top-wall.
+  move 1 to ball-idx
+  move 500 to ball-x(1)
+  move 2 to ball-speed-x(1)
+  move 12 to ball-y(1)
+  move -3 to ball-speed-y(1)
+  move 3 to cur-max-speed
+  move 502 to new-ball-x
+  move 9 to new-ball-y
+  perform check-boundaries
+  move "boundaries: top wall flips speed-y" to test-name
+  move 3 to expected-val
+  move ball-speed-y(1) to actual-val
+  perform check-result
+  move "boundaries: top wall recomputes new-ball-y" to test-name
+  move 15 to expected-val
+  move new-ball-y to actual-val
+  perform check-result.
+
+test-boundaries-no-bounce.
+  move 1 to ball-idx
+  move 500 to ball-x(1)
+  move 2 to ball-speed-x(1)
+  move 300 to ball-y(1)
+  move -3 to ball-speed-y(1)
+  move 3 to cur-max-speed
+  move 502 to new-ball-x
+  move 297 to new-ball-y
+  perform check-boundaries
+  move "boundaries: no bounce leaves speed-x alone" to test-name
+  move 2 to expected-val
+  move ball-speed-x(1) to actual-val
+  perform check-result
+  move "boundaries: no bounce leaves new-ball-x alone" to test-name
+  move 502 to expected-val
+  move new-ball-x to actual-val
+  perform check-result.
+
+*> ---------------------------------------------------------------
+*> CHECK-PADDLE
+*> ---------------------------------------------------------------
+
+test-paddle-center-hit.
+  move 440 to player-x
+  call "b_CreateRectangle" using
+    by value player-x 550 PLAYER-WIDTH 10
+    returning player-rect
+  end-call
+  move 1 to ball-idx
+  move 478 to ball-x(1)
+  move 2 to ball-speed-x(1)
+  move 551 to ball-y(1)
+  move 3 to ball-speed-y(1)
+  move 0 to combo-count
+  move 478 to new-ball-x
+  move 551 to new-ball-y
+  perform check-paddle
+  move "paddle: center hit flips speed-y" to test-name
+  move -3 to expected-val
+  move ball-speed-y(1) to actual-val
+  perform check-result
+  move "paddle: center hit leaves speed-x alone" to test-name
+  move 2 to expected-val
+  move ball-speed-x(1) to actual-val
+  perform check-result.
+
+test-paddle-offset-hit.
+  move 440 to player-x
+  call "b_CreateRectangle" using
+    by value player-x 550 PLAYER-WIDTH 10
+    returning player-rect
+  end-call
+  move 1 to ball-idx
+  move 510 to ball-x(1)
+  move 2 to ball-speed-x(1)
+  move 551 to ball-y(1)
+  move 3 to ball-speed-y(1)
+  move 0 to combo-count
+  move 510 to new-ball-x
+  move 551 to new-ball-y
+  perform check-paddle
+  *> distance-paddle=70, offset=(70/75)-0.5=0.4333, > 0.15
+  *> so speed-x = abs(2) + 0.4333
+  move "paddle: right-edge hit kicks speed-x outward" to test-name
+  move 2.4333 to expected-val
+  move ball-speed-x(1) to actual-val
+  perform check-result.
+
+*> ---------------------------------------------------------------
+*> CHECK-ENEMIES
+*> ---------------------------------------------------------------
+
+test-enemies-bottom-bounce-indexed.
+  *> this test uses ball-idx = 2 on purpose: ball.cpy's bounce math
+  *> must always write through ball-speed-y(ball-idx)/ball-speed-x
+  *> (ball-idx), never the bare unsubscripted field - that exact
+  *> mistake is what the commented-out "or you will be fired" block
+  *> in CHECK-ENEMIES shows. Leaving ball 1 untouched below proves
+  *> the indexing is still correct.
+  move 25 to enemy-first-x
+  move 50 to enemy-first-y
+  call "b_CreateRectangle" using
+    by value enemy-first-x enemy-first-y ENEMY-WIDTH ENEMY-HEIGHT
+    returning enemy-rect-list(1)
+  end-call
+  move 1 to enemy-hp(1)
+  move 1 to enemy-count
+  move 0 to boss-active
+  move 1 to leftmost-enemy
+  move 1 to rightmost-enemy
+  move 0 to combo-count
+  move 0 to score
+  move 1 to ball-active(1)
+  move 0 to ball-speed-x(1)
+  move 0 to ball-speed-y(1)
+  move 3 to cur-max-speed
+  move 2 to ball-idx
+  move 30 to ball-x(2)
+  move 60 to ball-y(2)
+  move 3 to ball-speed-y(2)
+  move 30 to new-ball-x
+  move 66 to new-ball-y
+  perform check-enemies
+  move "enemies: kill increments score with combo" to test-name
+  move 40 to expected-val
+  move score to actual-val
+  perform check-result
+  move "enemies: bottom-edge bounce flips speed-y(idx)" to test-name
+  move -3 to expected-val
+  move ball-speed-y(2) to actual-val
+  perform check-result
+  move "enemies: bottom-edge bounce recomputes new-ball-y" to test-name
+  move 57 to expected-val
+  move new-ball-y to actual-val
+  perform check-result
+  move "enemies: untouched ball keeps its own speed-y" to test-name
+  move 0 to expected-val
+  move ball-speed-y(1) to actual-val
+  perform check-result.
+
+*> ---------------------------------------------------------------
+*> assertion helper
+*> ---------------------------------------------------------------
+
+check-result.
+  add 1 to tests-run
+  compute result-diff = actual-val - expected-val
+  if function abs(result-diff) < 0.01
+    add 1 to tests-passed
+    display "PASS: " test-name
+  else
+    display "FAIL: " test-name
+    display "      expected " expected-val " got " actual-val
+  end-if.
+
+*> ---------------------------------------------------------------
+*> stubs for the paragraphs ball.cpy performs outside of itself -
+*> this test only exercises the bounce math, not their side effects
+*> ---------------------------------------------------------------
+
+trigger-shake.
+  continue.
+
+trigger-flash.
+  continue.
+
+spawn-powerup.
+  continue.
+
+stop-level-timer.
+  continue.
+
+reset-initials-entry.
+  continue.
+
+set-new-leftmost.
+  continue.
+
+set-new-rightmost.
+  continue.
+
+damage-shield.
+  continue.
+
+apply-difficulty.
+  continue.
+
+handle-miss.
+  continue.
+
+  copy ball.
