@@ -0,0 +1,22 @@
+       01 level-stats-data.
+         78 MAX-LEVEL-STATS VALUE 40.
+         05 level-stats-status PIC X(02) VALUE "00".
+         05 ls-i PIC 9(03).
+         05 ls-count PIC 9(03) VALUE 0.
+         05 ls-found-pos PIC 9(03).
+         05 show-level-report PIC 9 VALUE 0.
+         05 report-key PIC 9.
+         05 lr-y PIC 9(03).
+         05 lr-line PIC X(50).
+         05 lr-level-edit PIC ZZ9.
+         05 lr-winpct-edit PIC ZZ9.
+         05 lr-lives-edit PIC Z9.
+         05 lr-time-edit PIC ZZZ9.
+         05 level-stats-table.
+           10 lst-entry OCCURS MAX-LEVEL-STATS TIMES
+              INDEXED BY lst-i.
+             15 lst-level PIC 9(03) VALUE 0.
+             15 lst-wins PIC 9(05) VALUE 0.
+             15 lst-losses PIC 9(05) VALUE 0.
+             15 lst-lives-sum PIC 9(07) VALUE 0.
+             15 lst-time-sum PIC 9(07) VALUE 0.
