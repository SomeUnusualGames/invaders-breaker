@@ -0,0 +1,14 @@
+       01 shield-data.
+         78 SHIELD-COUNT VALUE 3.
+         78 SHIELD-WIDTH VALUE 60.
+         78 SHIELD-HEIGHT VALUE 16.
+         78 SHIELD-MAX-HP VALUE 3.
+         78 SHIELD-Y VALUE 470.
+         05 shield-rect-list PIC S9(3) OCCURS SHIELD-COUNT TIMES.
+         05 shield-hp PIC 9 OCCURS SHIELD-COUNT TIMES.
+         05 shield-i PIC 9(3).
+         05 shield-x PIC S9(3) VALUE 150.
+         05 shield-collide PIC 9.
+         05 shield-absorbed PIC 9.
+         05 shield-draw-x PIC S9(3).
+         05 shield-draw-y PIC S9(3).
